@@ -1,23 +1,151 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. DIVISIBLE.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-NUM     PIC 9(4).
-       01 WS-REM     PIC 9.
-
-       PROCEDURE DIVISION.
-       MAIN-PARA.
-
-           PERFORM VARYING WS-NUM FROM 1 BY 1
-               UNTIL WS-NUM > 1000
-
-               IF FUNCTION MOD(WS-NUM, 2)  = 0
-               AND FUNCTION MOD(WS-NUM, 3)  = 0
-               AND FUNCTION MOD(WS-NUM, 17) = 0
-                   DISPLAY WS-NUM
-               END-IF
-
-           END-PERFORM.
-
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DIVISIBLE.
+       AUTHOR. R-DSOUZA.
+       INSTALLATION. LOAN-SERVICING.
+       DATE-WRITTEN. 2019-04-08.
+       DATE-COMPILED.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *----------------------------------------------------------------
+      * 2026-08-09 RSD  CEILING AND THE THREE DIVISORS ARE NOW READ
+      *                 FROM A CONTROL RECORD INSTEAD OF BEING
+      *                 HARDCODED, SO THE SAME PROGRAM CAN BE REUSED
+      *                 FOR OTHER DIVISOR COMBINATIONS AND RANGES.
+      * 2026-08-09 RSD  MATCHES ARE NOW WRITTEN TO AN OUTPUT FILE WITH
+      *                 A COUNT-FOUND SUMMARY LINE, RATHER THAN JUST
+      *                 DISPLAYED.
+      * 2026-08-09 RSD  CHANGED STOP RUN TO GOBACK SO THIS PROGRAM CAN
+      *                 BE CALLED FROM THE NEW UTILITY MENU DISPATCHER
+      *                 WITHOUT ENDING THE WHOLE SESSION; BEHAVIOR WHEN
+      *                 RUN STANDALONE IS UNCHANGED.
+      * 2026-08-09 RSD  THE OUTPUT FILE NOW OPENS WITH A RUN-ID/DATE
+      *                 STAMP LINE SO AN OPERATOR CAN TELL WHICH RUN
+      *                 PRODUCED A GIVEN LIST OF MATCHES.  WIDENED
+      *                 DIVISOR-OUTPUT-LINE TO FIT THE STAMP.
+      * 2026-08-09 RSD  2000-SCAN-RANGE NOW REQUIRES EACH DIVISOR TO BE
+      *                 GREATER THAN ZERO BEFORE TESTING IT, THE SAME
+      *                 GUARD PRINT-NUM ALREADY USES FOR ITS DIVISIBLE-
+      *                 BY FILTER - FUNCTION MOD OF ANYTHING AND ZERO
+      *                 RETURNS ZERO, WHICH WOULD OTHERWISE MATCH EVERY
+      *                 NUMBER IN THE RANGE IF THE CONTROL RECORD EVER
+      *                 CARRIED A ZERO DIVISOR.
+      *----------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DIVISOR-CONTROL ASSIGN TO DIVCTL
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT DIVISOR-OUTPUT  ASSIGN TO DIVOUT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DIVISOR-CONTROL
+           RECORDING MODE IS F.
+       COPY DIVCTL.
+
+       FD  DIVISOR-OUTPUT
+           RECORDING MODE IS F.
+       01  DIVISOR-OUTPUT-LINE      PIC X(35).
+
+       WORKING-STORAGE SECTION.
+       01  WS-RUN-DATE-RAW     PIC 9(08).
+       01  WS-RUN-TIME-RAW     PIC 9(06).
+       01  WS-RUN-DATE-FMT.
+           05 WS-RDF-YYYY      PIC 9(04).
+           05 FILLER           PIC X(01) VALUE "-".
+           05 WS-RDF-MM        PIC 9(02).
+           05 FILLER           PIC X(01) VALUE "-".
+           05 WS-RDF-DD        PIC 9(02).
+       01  WS-RUN-ID-FMT.
+           05 WS-RIF-PGM       PIC X(06) VALUE "DIVSBL".
+           05 WS-RIF-TIME      PIC 9(06).
+
+       COPY RUNSTAMP.
+
+       01  WS-CEILING     PIC 9(05).
+       01  WS-DIVISOR-1   PIC 9(03).
+       01  WS-DIVISOR-2   PIC 9(03).
+       01  WS-DIVISOR-3   PIC 9(03).
+       01  WS-NUM         PIC 9(05).
+       01  WS-FOUND-COUNT PIC 9(05) COMP VALUE 0.
+
+       01  SUMMARY-LINE.
+           05 FILLER                PIC X(14) VALUE "COUNT FOUND = ".
+           05 SL-FOUND-COUNT        PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------
+      * 0000-MAINLINE
+      *----------------------------------------------------------------
+       0000-MAINLINE.
+           PERFORM 1000-READ-CONTROL   THRU 1000-EXIT.
+
+           OPEN OUTPUT DIVISOR-OUTPUT.
+
+           PERFORM 1050-WRITE-RUN-STAMP THRU 1050-EXIT.
+
+           PERFORM 2000-SCAN-RANGE     THRU 2000-EXIT
+               VARYING WS-NUM FROM 1 BY 1 UNTIL WS-NUM > WS-CEILING.
+
+           MOVE WS-FOUND-COUNT TO SL-FOUND-COUNT.
+           WRITE DIVISOR-OUTPUT-LINE FROM SUMMARY-LINE.
+
+           CLOSE DIVISOR-OUTPUT.
+           GOBACK.
+
+      *----------------------------------------------------------------
+      * 1000-READ-CONTROL
+      *----------------------------------------------------------------
+       1000-READ-CONTROL.
+           OPEN INPUT DIVISOR-CONTROL.
+           READ DIVISOR-CONTROL.
+           CLOSE DIVISOR-CONTROL.
+
+           MOVE DC-CEILING   TO WS-CEILING.
+           MOVE DC-DIVISOR-1 TO WS-DIVISOR-1.
+           MOVE DC-DIVISOR-2 TO WS-DIVISOR-2.
+           MOVE DC-DIVISOR-3 TO WS-DIVISOR-3.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1050-WRITE-RUN-STAMP - WRITES THE RUN-ID/DATE BANNER AS THE
+      * FIRST LINE OF THE OUTPUT FILE.  THE RUN ID IS THE PROGRAM
+      * MNEMONIC FOLLOWED BY THE TIME OF DAY SO BACK-TO-BACK RUNS ON
+      * THE SAME DAY CAN STILL BE TOLD APART.
+      *----------------------------------------------------------------
+       1050-WRITE-RUN-STAMP.
+           ACCEPT WS-RUN-DATE-RAW FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME-RAW FROM TIME.
+
+           MOVE WS-RUN-DATE-RAW(1:4) TO WS-RDF-YYYY.
+           MOVE WS-RUN-DATE-RAW(5:2) TO WS-RDF-MM.
+           MOVE WS-RUN-DATE-RAW(7:2) TO WS-RDF-DD.
+           MOVE WS-RUN-DATE-FMT      TO RS-RUN-DATE.
+
+           MOVE WS-RUN-TIME-RAW      TO WS-RIF-TIME.
+           MOVE WS-RUN-ID-FMT        TO RS-RUN-ID.
+
+           WRITE DIVISOR-OUTPUT-LINE FROM RUN-STAMP-LINE.
+       1050-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2000-SCAN-RANGE
+      *----------------------------------------------------------------
+       2000-SCAN-RANGE.
+           IF WS-DIVISOR-1 > 0
+           AND FUNCTION MOD(WS-NUM, WS-DIVISOR-1) = 0
+           AND WS-DIVISOR-2 > 0
+           AND FUNCTION MOD(WS-NUM, WS-DIVISOR-2) = 0
+           AND WS-DIVISOR-3 > 0
+           AND FUNCTION MOD(WS-NUM, WS-DIVISOR-3) = 0
+               MOVE WS-NUM TO DIVISOR-OUTPUT-LINE
+               WRITE DIVISOR-OUTPUT-LINE
+               ADD 1 TO WS-FOUND-COUNT
+           END-IF.
+       2000-EXIT.
+           EXIT.
