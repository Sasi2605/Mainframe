@@ -0,0 +1,363 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOAN-MAINT.
+       AUTHOR. R-DSOUZA.
+       INSTALLATION. LOAN-SERVICING.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *----------------------------------------------------------------
+      * 2026-08-09 RSD  FIRST VERSION.  APPLIES ADD/CHANGE/DELETE
+      *                 TRANSACTIONS TO THE INDEXED LOAN-MASTER FILE
+      *                 THAT NOW SITS BEHIND CI-CALCULATOR, SO AN
+      *                 ACCOUNT'S TERMS ARE MAINTAINED ONCE HERE
+      *                 INSTEAD OF BEING RESUBMITTED ON EVERY NIGHTLY
+      *                 INTEREST RUN.  REJECTED TRANSACTIONS ARE
+      *                 LOGGED TO BOTH THIS PROGRAM'S OWN REJECT FILE
+      *                 AND THE SHARED EXCEPTION LOG.
+      * 2026-08-09 RSD  CARRIES THE NEW LT-CURRENCY-CODE THROUGH TO
+      *                 LM-CURRENCY-CODE ON ADD AND CHANGE, SO AN
+      *                 ACCOUNT'S CURRENCY IS MAINTAINED HERE LIKE ANY
+      *                 OTHER ACCOUNT TERM.
+      *----------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOAN-MAINT-TXN  ASSIGN TO LOANMTXN
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT LOAN-MASTER     ASSIGN TO LOANMSTR
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS LM-ACCT-NO
+               FILE STATUS IS WS-MASTER-FILE-STATUS.
+
+           SELECT MAINT-LOG       ASSIGN TO LOANMLOG
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT LOAN-MAINT-REJECTS ASSIGN TO LOANMREJ
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SHARED-EXCEPTION-LOG ASSIGN TO SYSEXCP
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCP-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOAN-MAINT-TXN
+           RECORDING MODE IS F.
+       COPY LOANMTXN.
+
+       FD  LOAN-MASTER.
+       COPY LOANMSTR.
+
+       FD  MAINT-LOG
+           RECORDING MODE IS F.
+       01  MAINT-LOG-LINE          PIC X(80).
+
+       FD  LOAN-MAINT-REJECTS
+           RECORDING MODE IS F.
+       01  REJECT-LINE             PIC X(80).
+
+       FD  SHARED-EXCEPTION-LOG
+           RECORDING MODE IS F.
+       COPY EXCPTLOG.
+
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------
+      * SWITCHES
+      *----------------------------------------------------------------
+       01  WS-SWITCHES.
+           05 WS-EOF-SW             PIC X(01) VALUE 'N'.
+              88 END-OF-TRANSACTIONS        VALUE 'Y'.
+           05 WS-EDIT-SW            PIC X(01) VALUE 'Y'.
+              88 TRANSACTION-IS-VALID       VALUE 'Y'.
+              88 TRANSACTION-IS-INVALID     VALUE 'N'.
+
+       01  WS-MASTER-FILE-STATUS    PIC X(02).
+           88 MASTER-KEY-NOT-FOUND         VALUE '23'.
+           88 MASTER-KEY-ALREADY-EXISTS    VALUE '22'.
+
+       01  WS-EXCP-FILE-STATUS      PIC X(02).
+           88 EXCP-FILE-NOT-FOUND          VALUE '35'.
+
+       01  WS-REASON                PIC X(40).
+
+       01  WS-COUNTS.
+           05 WS-TXNS-READ          PIC 9(7) COMP VALUE 0.
+           05 WS-TXNS-APPLIED       PIC 9(7) COMP VALUE 0.
+           05 WS-TXNS-REJECTED      PIC 9(7) COMP VALUE 0.
+
+       COPY CTLTOTAL.
+
+      *----------------------------------------------------------------
+      * RUN-ID/DATE STAMP WORKING STORAGE.
+      *----------------------------------------------------------------
+       01  WS-RUN-DATE-RAW     PIC 9(08).
+       01  WS-RUN-TIME-RAW     PIC 9(06).
+       01  WS-RUN-DATE-FMT.
+           05 WS-RDF-YYYY      PIC 9(04).
+           05 FILLER           PIC X(01) VALUE "-".
+           05 WS-RDF-MM        PIC 9(02).
+           05 FILLER           PIC X(01) VALUE "-".
+           05 WS-RDF-DD        PIC 9(02).
+       01  WS-RUN-ID-FMT.
+           05 WS-RIF-PGM       PIC X(06) VALUE "LOANMT".
+           05 WS-RIF-TIME      PIC 9(06).
+
+       COPY RUNSTAMP.
+
+       01  MAINT-LOG-HEADING.
+           05 FILLER                PIC X(30) VALUE
+              "LOAN MASTER MAINTENANCE LOG".
+
+       01  MAINT-LOG-DETAIL.
+           05 ML-ACTION              PIC X(06).
+           05 FILLER                 PIC X(04) VALUE SPACES.
+           05 ML-ACCT-NO             PIC X(06).
+           05 FILLER                 PIC X(04) VALUE SPACES.
+           05 ML-STATUS              PIC X(20).
+
+       01  REJECT-DETAIL.
+           05 RJ-ACCT-NO             PIC X(06).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 RJ-REASON              PIC X(40).
+
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------
+      * 0000-MAINLINE
+      *----------------------------------------------------------------
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE        THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-TRANSACTION THRU 2000-EXIT
+               UNTIL END-OF-TRANSACTIONS.
+           PERFORM 9000-TERMINATE         THRU 9000-EXIT.
+           GOBACK.
+
+      *----------------------------------------------------------------
+      * 1000-INITIALIZE
+      *----------------------------------------------------------------
+       1000-INITIALIZE.
+           OPEN INPUT  LOAN-MAINT-TXN
+           OPEN I-O    LOAN-MASTER
+           OPEN OUTPUT MAINT-LOG
+           OPEN OUTPUT LOAN-MAINT-REJECTS.
+
+           OPEN EXTEND SHARED-EXCEPTION-LOG.
+           IF EXCP-FILE-NOT-FOUND
+               OPEN OUTPUT SHARED-EXCEPTION-LOG
+           END-IF.
+
+           PERFORM 1050-WRITE-RUN-STAMP THRU 1050-EXIT.
+
+           WRITE MAINT-LOG-LINE FROM MAINT-LOG-HEADING.
+
+           PERFORM 8000-READ-TRANSACTION THRU 8000-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1050-WRITE-RUN-STAMP - WRITES THE RUN-ID/DATE BANNER AS THE
+      * FIRST LINE OF THE MAINTENANCE LOG.
+      *----------------------------------------------------------------
+       1050-WRITE-RUN-STAMP.
+           ACCEPT WS-RUN-DATE-RAW FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME-RAW FROM TIME.
+
+           MOVE WS-RUN-DATE-RAW(1:4) TO WS-RDF-YYYY.
+           MOVE WS-RUN-DATE-RAW(5:2) TO WS-RDF-MM.
+           MOVE WS-RUN-DATE-RAW(7:2) TO WS-RDF-DD.
+           MOVE WS-RUN-DATE-FMT      TO RS-RUN-DATE.
+
+           MOVE WS-RUN-TIME-RAW      TO WS-RIF-TIME.
+           MOVE WS-RUN-ID-FMT        TO RS-RUN-ID.
+
+           WRITE MAINT-LOG-LINE FROM RUN-STAMP-LINE.
+       1050-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2000-PROCESS-TRANSACTION - DISPATCHES EACH TRANSACTION TO ITS
+      * ADD, CHANGE, OR DELETE PARAGRAPH BY LT-ACTION.  AN UNRECOGNIZED
+      * ACTION CODE IS REJECTED RATHER THAN GUESSED AT.
+      *----------------------------------------------------------------
+       2000-PROCESS-TRANSACTION.
+           SET TRANSACTION-IS-VALID TO TRUE.
+
+           EVALUATE TRUE
+               WHEN LT-ACTION-IS-ADD
+                   PERFORM 2100-ADD-ACCOUNT    THRU 2100-EXIT
+               WHEN LT-ACTION-IS-CHANGE
+                   PERFORM 2200-CHANGE-ACCOUNT THRU 2200-EXIT
+               WHEN LT-ACTION-IS-DELETE
+                   PERFORM 2300-DELETE-ACCOUNT THRU 2300-EXIT
+               WHEN OTHER
+                   SET TRANSACTION-IS-INVALID TO TRUE
+                   MOVE "UNRECOGNIZED ACTION CODE" TO WS-REASON
+           END-EVALUATE.
+
+           IF TRANSACTION-IS-INVALID
+               PERFORM 2600-WRITE-EXCEPTION THRU 2600-EXIT
+               ADD 1 TO WS-TXNS-REJECTED
+           ELSE
+               ADD 1 TO WS-TXNS-APPLIED
+           END-IF.
+
+           PERFORM 8000-READ-TRANSACTION THRU 8000-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2100-ADD-ACCOUNT - WRITES A NEW MASTER RECORD.  AN ACCOUNT
+      * NUMBER ALREADY ON FILE IS A KEYING ERROR, NOT AN UPDATE, SO
+      * THE TRANSACTION IS REJECTED RATHER THAN APPLIED AS A CHANGE.
+      *----------------------------------------------------------------
+       2100-ADD-ACCOUNT.
+           MOVE LT-ACCT-NO   TO LM-ACCT-NO.
+           MOVE LT-PRINCIPAL TO LM-PRINCIPAL.
+           MOVE LT-RATE      TO LM-RATE.
+           MOVE LT-YEARS     TO LM-YEARS.
+           MOVE LT-COMP-FREQ TO LM-COMP-FREQ.
+           MOVE LT-RATE-CODE TO LM-RATE-CODE.
+           MOVE LT-CURRENCY-CODE TO LM-CURRENCY-CODE.
+
+           WRITE LOAN-MASTER-REC
+               INVALID KEY
+                   SET TRANSACTION-IS-INVALID TO TRUE
+                   MOVE "ACCOUNT ALREADY ON FILE" TO WS-REASON
+           END-WRITE.
+
+           IF TRANSACTION-IS-VALID
+               MOVE "ADD"    TO ML-ACTION
+               MOVE "ADDED"  TO ML-STATUS
+               PERFORM 2700-WRITE-LOG-LINE THRU 2700-EXIT
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2200-CHANGE-ACCOUNT - REWRITES AN EXISTING MASTER RECORD WITH
+      * THE TRANSACTION'S FIELDS.  AN ACCOUNT NUMBER NOT ON FILE IS
+      * REJECTED RATHER THAN APPLIED AS AN ADD.
+      *----------------------------------------------------------------
+       2200-CHANGE-ACCOUNT.
+           MOVE LT-ACCT-NO TO LM-ACCT-NO.
+
+           READ LOAN-MASTER
+               INVALID KEY
+                   SET TRANSACTION-IS-INVALID TO TRUE
+                   MOVE "ACCOUNT NOT ON FILE" TO WS-REASON
+           END-READ.
+
+           IF TRANSACTION-IS-VALID
+               MOVE LT-PRINCIPAL TO LM-PRINCIPAL
+               MOVE LT-RATE      TO LM-RATE
+               MOVE LT-YEARS     TO LM-YEARS
+               MOVE LT-COMP-FREQ TO LM-COMP-FREQ
+               MOVE LT-RATE-CODE TO LM-RATE-CODE
+               MOVE LT-CURRENCY-CODE TO LM-CURRENCY-CODE
+
+               REWRITE LOAN-MASTER-REC
+                   INVALID KEY
+                       SET TRANSACTION-IS-INVALID TO TRUE
+                       MOVE "ACCOUNT NOT ON FILE" TO WS-REASON
+               END-REWRITE
+           END-IF.
+
+           IF TRANSACTION-IS-VALID
+               MOVE "CHANGE"  TO ML-ACTION
+               MOVE "CHANGED" TO ML-STATUS
+               PERFORM 2700-WRITE-LOG-LINE THRU 2700-EXIT
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2300-DELETE-ACCOUNT - REMOVES A MASTER RECORD BY ACCOUNT
+      * NUMBER.  AN ACCOUNT NOT ON FILE IS REJECTED.
+      *----------------------------------------------------------------
+       2300-DELETE-ACCOUNT.
+           MOVE LT-ACCT-NO TO LM-ACCT-NO.
+
+           DELETE LOAN-MASTER RECORD
+               INVALID KEY
+                   SET TRANSACTION-IS-INVALID TO TRUE
+                   MOVE "ACCOUNT NOT ON FILE" TO WS-REASON
+           END-DELETE.
+
+           IF TRANSACTION-IS-VALID
+               MOVE "DELETE"  TO ML-ACTION
+               MOVE "DELETED" TO ML-STATUS
+               PERFORM 2700-WRITE-LOG-LINE THRU 2700-EXIT
+           END-IF.
+       2300-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2600-WRITE-EXCEPTION
+      *----------------------------------------------------------------
+       2600-WRITE-EXCEPTION.
+           MOVE LT-ACCT-NO TO RJ-ACCT-NO.
+           MOVE WS-REASON  TO RJ-REASON.
+           WRITE REJECT-LINE FROM REJECT-DETAIL.
+
+           MOVE SPACES     TO SHARED-EXCEPTION-REC.
+           MOVE "LOANMT"   TO SE-PROGRAM-ID.
+           MOVE LT-ACCT-NO TO SE-ENTRY-ID.
+           MOVE WS-REASON  TO SE-REASON.
+           WRITE SHARED-EXCEPTION-REC.
+       2600-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2700-WRITE-LOG-LINE
+      *----------------------------------------------------------------
+       2700-WRITE-LOG-LINE.
+           MOVE LT-ACCT-NO TO ML-ACCT-NO.
+           WRITE MAINT-LOG-LINE FROM MAINT-LOG-DETAIL.
+       2700-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 8000-READ-TRANSACTION
+      *----------------------------------------------------------------
+       8000-READ-TRANSACTION.
+           READ LOAN-MAINT-TXN
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+               NOT AT END
+                   ADD 1 TO WS-TXNS-READ
+           END-READ.
+       8000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 9000-TERMINATE
+      *----------------------------------------------------------------
+       9000-TERMINATE.
+           PERFORM 9500-WRITE-CONTROL-TOTALS THRU 9500-EXIT.
+
+           CLOSE LOAN-MAINT-TXN
+                 LOAN-MASTER
+                 MAINT-LOG
+                 LOAN-MAINT-REJECTS
+                 SHARED-EXCEPTION-LOG.
+       9000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 9500-WRITE-CONTROL-TOTALS - RECONCILES TRANSACTIONS READ
+      * AGAINST TRANSACTIONS APPLIED PLUS TRANSACTIONS REJECTED.
+      *----------------------------------------------------------------
+       9500-WRITE-CONTROL-TOTALS.
+           MOVE WS-TXNS-READ    TO CT-RECORDS-READ.
+           MOVE WS-TXNS-APPLIED TO CT-RECORDS-PROCESSED.
+           IF WS-TXNS-READ = WS-TXNS-APPLIED + WS-TXNS-REJECTED
+               MOVE "IN BALANCE"  TO CT-RECONCILE-MSG
+           ELSE
+               MOVE "OUT OF BAL" TO CT-RECONCILE-MSG
+           END-IF.
+           WRITE MAINT-LOG-LINE FROM CONTROL-TOTAL-LINE.
+       9500-EXIT.
+           EXIT.
