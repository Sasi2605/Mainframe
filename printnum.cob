@@ -1,21 +1,264 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PRINT-NUM.
-       
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-         
-         01 COUNTER PIC 999 VALUE 1.
-         
-       
-       PROCEDURE DIVISION.
-       
-           DISPLAY 'NUMBERS FROM 1-100'.
-           PERFORM UNTIL COUNTER>100
-             DISPLAY COUNTER
-             COMPUTE COUNTER = COUNTER + 1
-             END-PERFORM.
-           
-          
-         
-         
-           STOP RUN.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRINT-NUM.
+       AUTHOR. R-DSOUZA.
+       INSTALLATION. LOAN-SERVICING.
+       DATE-WRITTEN. 2019-04-11.
+       DATE-COMPILED.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *----------------------------------------------------------------
+      * 2026-08-09 RSD  THE PRINTED RANGE IS NOW READ AS OPERATOR INPUT
+      *                 INSTEAD OF BEING HARDCODED AT 1-100, AND THE
+      *                 INLINE PERFORM LOOP WAS CONVERTED TO A CALLED
+      *                 PARAGRAPH.
+      * 2026-08-09 RSD  ADDED AN OPTIONAL LISTING FILTER - ALL, EVENS
+      *                 ONLY, PRIMES ONLY, OR DIVISIBLE BY AN
+      *                 OPERATOR-ENTERED NUMBER - REUSING THE SAME
+      *                 MOD-BASED PRIME CHECK AS DIVISIBLE AND
+      *                 FIBONACCI-SUM.
+      * 2026-08-09 RSD  CHANGED STOP RUN TO GOBACK SO THIS PROGRAM CAN
+      *                 BE CALLED FROM THE NEW UTILITY MENU DISPATCHER
+      *                 WITHOUT ENDING THE WHOLE SESSION; BEHAVIOR WHEN
+      *                 RUN STANDALONE IS UNCHANGED.
+      * 2026-08-09 RSD  NOW DISPLAYS A RUN-ID/DATE STAMP AHEAD OF THE
+      *                 LISTING SO AN OPERATOR CAN TELL WHICH RUN
+      *                 PRODUCED A GIVEN SESSION'S OUTPUT.
+      * 2026-08-09 RSD  THE RANGE AND THE OPTIONAL DIVISOR ARE NOW
+      *                 EDITED WITH THE SHARED NUMERIC-EDIT WORK AREA
+      *                 AND RE-PROMPTED ON A NON-NUMERIC ENTRY INSTEAD
+      *                 OF ACCEPTING STRAIGHT INTO THE NUMERIC FIELDS,
+      *                 WHICH LEFT BAD INPUT SILENTLY TRUNCATED TO
+      *                 ZERO.
+      *----------------------------------------------------------------
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-RUN-DATE-RAW     PIC 9(08).
+       01  WS-RUN-TIME-RAW     PIC 9(06).
+       01  WS-RUN-DATE-FMT.
+           05 WS-RDF-YYYY      PIC 9(04).
+           05 FILLER           PIC X(01) VALUE "-".
+           05 WS-RDF-MM        PIC 9(02).
+           05 FILLER           PIC X(01) VALUE "-".
+           05 WS-RDF-DD        PIC 9(02).
+       01  WS-RUN-ID-FMT.
+           05 WS-RIF-PGM       PIC X(06) VALUE "PRTNUM".
+           05 WS-RIF-TIME      PIC 9(06).
+
+       COPY RUNSTAMP.
+       COPY NUMEDIT.
+
+       01  WS-START-RANGE   PIC 999.
+       01  WS-END-RANGE     PIC 999.
+       01  COUNTER          PIC 999.
+
+       01  WS-FILTER-SW     PIC X(01).
+           88 FILTER-IS-ALL                VALUE 'A'.
+           88 FILTER-IS-EVEN               VALUE 'E'.
+           88 FILTER-IS-PRIME              VALUE 'P'.
+           88 FILTER-IS-DIVISOR            VALUE 'D'.
+
+       01  WS-FILTER-DIVISOR  PIC 999.
+       01  WS-DIVISOR         PIC 9(03) COMP.
+       01  WS-PRIME-SW        PIC X(01).
+           88 NUMBER-IS-PRIME               VALUE 'Y'.
+           88 NUMBER-IS-NOT-PRIME           VALUE 'N'.
+       01  WS-PASSES-FILTER-SW  PIC X(01).
+           88 NUMBER-PASSES-FILTER          VALUE 'Y'.
+           88 NUMBER-FAILS-FILTER           VALUE 'N'.
+
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------
+      * MAIN-PARA
+      *----------------------------------------------------------------
+       MAIN-PARA.
+           PERFORM 0500-DISPLAY-RUN-STAMP THRU 0500-EXIT.
+
+           SET NE-SIGN-IS-NOT-ALLOWED TO TRUE.
+
+           SET NE-ENTRY-IS-NOT-NUMERIC TO TRUE.
+           PERFORM 0510-ACCEPT-START-RANGE THRU 0510-EXIT
+               UNTIL NE-ENTRY-IS-NUMERIC.
+           MOVE NE-RAW-ENTRY TO WS-START-RANGE.
+
+           SET NE-ENTRY-IS-NOT-NUMERIC TO TRUE.
+           PERFORM 0520-ACCEPT-END-RANGE THRU 0520-EXIT
+               UNTIL NE-ENTRY-IS-NUMERIC.
+           MOVE NE-RAW-ENTRY TO WS-END-RANGE.
+
+           DISPLAY "FILTER - A)LL, E)VEN, P)RIME, D)IVISIBLE-BY-N: ".
+           ACCEPT WS-FILTER-SW.
+
+           IF FILTER-IS-DIVISOR
+               SET NE-ENTRY-IS-NOT-NUMERIC TO TRUE
+               PERFORM 0530-ACCEPT-DIVISOR THRU 0530-EXIT
+                   UNTIL NE-ENTRY-IS-NUMERIC
+               MOVE NE-RAW-ENTRY TO WS-FILTER-DIVISOR
+           END-IF.
+
+           MOVE WS-START-RANGE TO COUNTER.
+
+           DISPLAY "NUMBERS FROM " WS-START-RANGE "-" WS-END-RANGE.
+
+           PERFORM 1000-PRINT-ONE THRU 1000-EXIT
+               UNTIL COUNTER > WS-END-RANGE.
+
+           GOBACK.
+
+      *----------------------------------------------------------------
+      * 0500-DISPLAY-RUN-STAMP - BUILDS AND DISPLAYS THE RUN-ID/DATE
+      * BANNER.  THE RUN ID IS THE PROGRAM MNEMONIC FOLLOWED BY THE
+      * TIME OF DAY SO BACK-TO-BACK RUNS ON THE SAME DAY CAN STILL BE
+      * TOLD APART.
+      *----------------------------------------------------------------
+       0500-DISPLAY-RUN-STAMP.
+           ACCEPT WS-RUN-DATE-RAW FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME-RAW FROM TIME.
+
+           MOVE WS-RUN-DATE-RAW(1:4) TO WS-RDF-YYYY.
+           MOVE WS-RUN-DATE-RAW(5:2) TO WS-RDF-MM.
+           MOVE WS-RUN-DATE-RAW(7:2) TO WS-RDF-DD.
+           MOVE WS-RUN-DATE-FMT      TO RS-RUN-DATE.
+
+           MOVE WS-RUN-TIME-RAW      TO WS-RIF-TIME.
+           MOVE WS-RUN-ID-FMT        TO RS-RUN-ID.
+
+           DISPLAY RUN-STAMP-LINE.
+       0500-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 0510-ACCEPT-START-RANGE, 0520-ACCEPT-END-RANGE, AND
+      * 0530-ACCEPT-DIVISOR - PROMPT FOR EACH OPERATOR-ENTERED NUMERIC
+      * VALUE AND EDIT IT WITH THE SHARED NUMERIC-EDIT WORK AREA.  EACH
+      * IS RE-PERFORMED BY THE MAINLINE UNTIL A VALID ENTRY IS
+      * RECEIVED.
+      *----------------------------------------------------------------
+       0510-ACCEPT-START-RANGE.
+           DISPLAY "ENTER START OF RANGE: ".
+           ACCEPT NE-RAW-ENTRY.
+           PERFORM 0550-EDIT-NUMERIC-ENTRY THRU 0550-EXIT.
+           IF NE-ENTRY-IS-NOT-NUMERIC
+               DISPLAY "NOT A VALID NUMBER - PLEASE RE-ENTER"
+           END-IF.
+       0510-EXIT.
+           EXIT.
+
+       0520-ACCEPT-END-RANGE.
+           DISPLAY "ENTER END OF RANGE: ".
+           ACCEPT NE-RAW-ENTRY.
+           PERFORM 0550-EDIT-NUMERIC-ENTRY THRU 0550-EXIT.
+           IF NE-ENTRY-IS-NOT-NUMERIC
+               DISPLAY "NOT A VALID NUMBER - PLEASE RE-ENTER"
+           END-IF.
+       0520-EXIT.
+           EXIT.
+
+       0530-ACCEPT-DIVISOR.
+           DISPLAY "ENTER DIVISOR: ".
+           ACCEPT NE-RAW-ENTRY.
+           PERFORM 0550-EDIT-NUMERIC-ENTRY THRU 0550-EXIT.
+           IF NE-ENTRY-IS-NOT-NUMERIC
+               DISPLAY "NOT A VALID NUMBER - PLEASE RE-ENTER"
+           END-IF.
+       0530-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 0550-EDIT-NUMERIC-ENTRY - TESTS NE-RAW-ENTRY FOR A VALID
+      * NUMERIC VALUE.  NE-SIGN-ALLOWED-SW, SET BY THE CALLER BEFORE
+      * THE ENTRY IS ACCEPTED, SAYS WHETHER A LEADING + OR - IS
+      * PERMITTED.  A BLANK OR NON-DIGIT ENTRY COMES BACK
+      * NE-ENTRY-IS-NOT-NUMERIC.
+      *----------------------------------------------------------------
+       0550-EDIT-NUMERIC-ENTRY.
+           MOVE 'N' TO NE-NUMERIC-SW.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(NE-RAW-ENTRY))
+               TO NE-ENTRY-LEN.
+
+           IF NE-ENTRY-LEN > 0
+               MOVE NE-RAW-ENTRY(1:1) TO NE-SIGN-CHAR
+               IF NE-SIGN-CHAR = '-' OR NE-SIGN-CHAR = '+'
+                   IF NE-SIGN-IS-ALLOWED AND NE-ENTRY-LEN > 1
+                       IF NE-RAW-ENTRY(2:NE-ENTRY-LEN - 1) IS NUMERIC
+                           SET NE-ENTRY-IS-NUMERIC TO TRUE
+                       END-IF
+                   END-IF
+               ELSE
+                   IF NE-RAW-ENTRY(1:NE-ENTRY-LEN) IS NUMERIC
+                       SET NE-ENTRY-IS-NUMERIC TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+       0550-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1000-PRINT-ONE
+      *----------------------------------------------------------------
+       1000-PRINT-ONE.
+           PERFORM 1500-APPLY-FILTER THRU 1500-EXIT.
+
+           IF NUMBER-PASSES-FILTER
+               DISPLAY COUNTER
+           END-IF.
+
+           COMPUTE COUNTER = COUNTER + 1.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1500-APPLY-FILTER - DECIDES WHETHER COUNTER PASSES THE
+      * OPERATOR'S CHOSEN LISTING FILTER.
+      *----------------------------------------------------------------
+       1500-APPLY-FILTER.
+           EVALUATE TRUE
+               WHEN FILTER-IS-EVEN
+                   IF FUNCTION MOD(COUNTER, 2) = 0
+                       SET NUMBER-PASSES-FILTER TO TRUE
+                   ELSE
+                       SET NUMBER-FAILS-FILTER TO TRUE
+                   END-IF
+               WHEN FILTER-IS-PRIME
+                   PERFORM 1600-CHECK-PRIME THRU 1600-EXIT
+                   IF NUMBER-IS-PRIME
+                       SET NUMBER-PASSES-FILTER TO TRUE
+                   ELSE
+                       SET NUMBER-FAILS-FILTER TO TRUE
+                   END-IF
+               WHEN FILTER-IS-DIVISOR
+                   IF WS-FILTER-DIVISOR > 0
+                       AND FUNCTION MOD(COUNTER, WS-FILTER-DIVISOR) = 0
+                       SET NUMBER-PASSES-FILTER TO TRUE
+                   ELSE
+                       SET NUMBER-FAILS-FILTER TO TRUE
+                   END-IF
+               WHEN OTHER
+                   SET NUMBER-PASSES-FILTER TO TRUE
+           END-EVALUATE.
+       1500-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1600-CHECK-PRIME - SAME MOD-BASED APPROACH AS DIVISIBLE AND
+      * FIBONACCI-SUM.
+      *----------------------------------------------------------------
+       1600-CHECK-PRIME.
+           SET NUMBER-IS-PRIME TO TRUE.
+
+           IF COUNTER < 2
+               SET NUMBER-IS-NOT-PRIME TO TRUE
+           ELSE
+               PERFORM 1700-TEST-DIVISOR THRU 1700-EXIT
+                   VARYING WS-DIVISOR FROM 2 BY 1
+                   UNTIL WS-DIVISOR >= COUNTER OR NUMBER-IS-NOT-PRIME
+           END-IF.
+       1600-EXIT.
+           EXIT.
+
+       1700-TEST-DIVISOR.
+           IF FUNCTION MOD(COUNTER, WS-DIVISOR) = 0
+               SET NUMBER-IS-NOT-PRIME TO TRUE
+           END-IF.
+       1700-EXIT.
+           EXIT.
