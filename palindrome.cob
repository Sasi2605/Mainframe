@@ -1,31 +1,426 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PALINDROME-NUM.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-
-       01 WS-NUM        PIC 9(6).
-       01 WS-TEMP       PIC 9(6).
-       01 WS-REM        PIC 9.
-       01 WS-REV        PIC 9(6) VALUE 0.
-
-       PROCEDURE DIVISION.
-
-           DISPLAY "ENTER A NUMBER: ".
-           ACCEPT WS-NUM.
-
-           MOVE WS-NUM TO WS-TEMP.
-
-           PERFORM UNTIL WS-TEMP = 0
-               COMPUTE WS-REM = FUNCTION MOD(WS-TEMP, 10)
-               COMPUTE WS-REV = (WS-REV * 10) + WS-REM
-               COMPUTE WS-TEMP = WS-TEMP / 10
-           END-PERFORM.
-
-           IF WS-REV = WS-NUM
-               DISPLAY "THE NUMBER IS A PALINDROME"
-           ELSE
-               DISPLAY "THE NUMBER IS NOT A PALINDROME"
-           END-IF.
-
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PALINDROME-NUM.
+       AUTHOR. R-DSOUZA.
+       INSTALLATION. LOAN-SERVICING.
+       DATE-WRITTEN. 2019-04-09.
+       DATE-COMPILED.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *----------------------------------------------------------------
+      * 2026-08-09 RSD  ADDED AN ALPHANUMERIC PALINDROME CHECK MODE
+      *                 ALONGSIDE THE ORIGINAL NUMERIC CHECK, SELECTED
+      *                 BY AN OPERATOR-ENTERED MODE SWITCH.  THE DIGIT
+      *                 REVERSAL LOOP WAS ALSO CONVERTED FROM AN INLINE
+      *                 PERFORM TO A CALLED PARAGRAPH.
+      * 2026-08-09 RSD  ADDED A BATCH MODE THAT CHECKS EVERY VALUE IN A
+      *                 PALINDROME-INPUT FILE (NUMERIC OR TEXT, MIXED
+      *                 FREELY) AND WRITES A PASS/FAIL RESULT LINE FOR
+      *                 EACH TO A RESULTS FILE.  THE NUMERIC AND TEXT
+      *                 CHECKS WERE SPLIT INTO CORE PARAGRAPHS SO THE
+      *                 SAME LOGIC SERVES BOTH THE INTERACTIVE AND
+      *                 BATCH MODES.
+      * 2026-08-09 RSD  AN UNRECOGNIZED CHECK-MODE ENTRY OR A BLANK
+      *                 TEXT ENTRY IS NOW REJECTED AND LOGGED TO THE
+      *                 SHARED EXCEPTION LOG USED ACROSS THE UTILITY
+      *                 SUITE INSTEAD OF SILENTLY FALLING THROUGH TO
+      *                 THE NUMERIC CHECK.
+      * 2026-08-09 RSD  BATCH MODE NOW WRITES A FOUND-COUNT SUMMARY
+      *                 LINE AFTER THE LAST RESULT LINE.
+      * 2026-08-09 RSD  BATCH MODE NOW ALSO WRITES A CONTROL-TOTAL
+      *                 TRAILER LINE RECONCILING RECORDS READ AGAINST
+      *                 RESULT LINES WRITTEN.
+      * 2026-08-09 RSD  CHANGED STOP RUN TO GOBACK SO THIS PROGRAM CAN
+      *                 BE CALLED FROM THE NEW UTILITY MENU DISPATCHER
+      *                 WITHOUT ENDING THE WHOLE SESSION; BEHAVIOR WHEN
+      *                 RUN STANDALONE IS UNCHANGED.
+      * 2026-08-09 RSD  BATCH MODE'S RESULTS FILE NOW OPENS WITH A
+      *                 RUN-ID/DATE STAMP LINE SO AN OPERATOR CAN TELL
+      *                 WHICH RUN PRODUCED A GIVEN RESULTS LISTING.
+      *                 THE INTERACTIVE MODES HAVE NO FILE OUTPUT TO
+      *                 STAMP AND ARE UNCHANGED.
+      * 2026-08-09 RSD  NUMERIC CHECKS (INTERACTIVE AND BATCH) NOW
+      *                 ACCEPT A SIGNED VALUE.  A NEGATIVE NUMBER IS
+      *                 NEVER A PALINDROME, SINCE THE SIGN BREAKS THE
+      *                 SYMMETRY, BUT IT IS REPORTED RATHER THAN
+      *                 REJECTED.
+      * 2026-08-09 RSD  THE INTERACTIVE NUMERIC CHECK'S ENTRY IS NOW
+      *                 EDITED WITH THE SHARED NUMERIC-EDIT WORK AREA
+      *                 AND RE-PROMPTED ON A NON-NUMERIC ENTRY INSTEAD
+      *                 OF ACCEPTING STRAIGHT INTO WS-NUM, WHICH LEFT
+      *                 BAD INPUT SILENTLY TRUNCATED TO ZERO.  THE
+      *                 BATCH CHECK READS ITS VALUES FROM A FILE, NOT
+      *                 AN OPERATOR ACCEPT, SO IT IS UNCHANGED.
+      *----------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PALIN-INPUT      ASSIGN TO PALININ
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PALIN-RESULTS    ASSIGN TO PALINOUT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SHARED-EXCEPTION-LOG ASSIGN TO SYSEXCP
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCP-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PALIN-INPUT
+           RECORDING MODE IS F.
+       COPY PALINPUT.
+
+       FD  PALIN-RESULTS
+           RECORDING MODE IS F.
+       01  PALIN-RESULTS-LINE        PIC X(45).
+
+       FD  SHARED-EXCEPTION-LOG
+           RECORDING MODE IS F.
+       COPY EXCPTLOG.
+
+       WORKING-STORAGE SECTION.
+       01  WS-MODE-SW       PIC X(01).
+           88 MODE-IS-NUMERIC              VALUE 'N'.
+           88 MODE-IS-ALPHA                VALUE 'A'.
+           88 MODE-IS-BATCH                 VALUE 'B'.
+
+       01  WS-BATCH-EOF-SW   PIC X(01) VALUE 'N'.
+           88 END-OF-BATCH-INPUT            VALUE 'Y'.
+
+      *----------------------------------------------------------------
+      * RUN-ID/DATE STAMP WORKING STORAGE.
+      *----------------------------------------------------------------
+       01  WS-RUN-DATE-RAW     PIC 9(08).
+       01  WS-RUN-TIME-RAW     PIC 9(06).
+       01  WS-RUN-DATE-FMT.
+           05 WS-RDF-YYYY      PIC 9(04).
+           05 FILLER           PIC X(01) VALUE "-".
+           05 WS-RDF-MM        PIC 9(02).
+           05 FILLER           PIC X(01) VALUE "-".
+           05 WS-RDF-DD        PIC 9(02).
+       01  WS-RUN-ID-FMT.
+           05 WS-RIF-PGM       PIC X(06) VALUE "PALNDR".
+           05 WS-RIF-TIME      PIC 9(06).
+
+       COPY RUNSTAMP.
+       COPY NUMEDIT.
+
+       01  RESULT-DETAIL-LINE.
+           05 RD-VALUE               PIC X(30).
+           05 FILLER                 PIC X(03) VALUE SPACES.
+           05 RD-RESULT               PIC X(12).
+
+       01  WS-NUM           PIC S9(6).
+       01  WS-TEMP          PIC 9(6).
+       01  WS-REM           PIC 9.
+       01  WS-REV           PIC 9(6) VALUE 0.
+
+       01  WS-TEXT           PIC X(30).
+       01  WS-TEXT-LEN       PIC 9(02) COMP.
+       01  WS-LEFT-PTR       PIC 9(02) COMP.
+       01  WS-RIGHT-PTR      PIC 9(02) COMP.
+       01  WS-ALPHA-SW       PIC X(01) VALUE 'Y'.
+           88 TEXT-IS-PALINDROME           VALUE 'Y'.
+           88 TEXT-IS-NOT-PALINDROME       VALUE 'N'.
+
+       01  WS-EXCP-FILE-STATUS PIC X(02).
+           88 EXCP-FILE-NOT-FOUND      VALUE '35'.
+
+       01  WS-FOUND-COUNT      PIC 9(05) COMP VALUE 0.
+       01  WS-RECORDS-READ      PIC 9(05) COMP VALUE 0.
+       01  WS-RECORDS-PROCESSED PIC 9(05) COMP VALUE 0.
+
+       COPY CTLTOTAL.
+
+       01  SUMMARY-LINE.
+           05 FILLER                 PIC X(21) VALUE
+              "PALINDROMES FOUND = ".
+           05 SM-FOUND-COUNT          PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------
+      * MAIN-PARA
+      *----------------------------------------------------------------
+       MAIN-PARA.
+           OPEN EXTEND SHARED-EXCEPTION-LOG.
+           IF EXCP-FILE-NOT-FOUND
+               OPEN OUTPUT SHARED-EXCEPTION-LOG
+           END-IF.
+
+           DISPLAY "CHECK MODE - N)UMERIC, A)LPHANUMERIC, B)ATCH: ".
+           ACCEPT WS-MODE-SW.
+
+           EVALUATE TRUE
+               WHEN MODE-IS-NUMERIC
+                   PERFORM 1000-CHECK-NUMBER THRU 1000-EXIT
+               WHEN MODE-IS-ALPHA
+                   PERFORM 2000-CHECK-TEXT  THRU 2000-EXIT
+               WHEN MODE-IS-BATCH
+                   PERFORM 3000-CHECK-BATCH THRU 3000-EXIT
+               WHEN OTHER
+                   MOVE SPACES                 TO SHARED-EXCEPTION-REC
+                   MOVE "PALNDRM"              TO SE-PROGRAM-ID
+                   MOVE WS-MODE-SW             TO SE-ENTRY-ID
+                   MOVE "UNRECOGNIZED CHECK MODE" TO SE-REASON
+                   WRITE SHARED-EXCEPTION-REC
+                   DISPLAY "INVALID CHECK MODE ENTERED"
+           END-EVALUATE.
+
+           CLOSE SHARED-EXCEPTION-LOG.
+           GOBACK.
+
+      *----------------------------------------------------------------
+      * 1000-CHECK-NUMBER - REVERSES WS-NUM ONE DIGIT AT A TIME AND
+      * COMPARES THE REVERSED VALUE BACK AGAINST THE ORIGINAL.
+      *----------------------------------------------------------------
+       1000-CHECK-NUMBER.
+           SET NE-SIGN-IS-ALLOWED TO TRUE.
+           SET NE-ENTRY-IS-NOT-NUMERIC TO TRUE.
+           PERFORM 1010-ACCEPT-NUMBER THRU 1010-EXIT
+               UNTIL NE-ENTRY-IS-NUMERIC.
+           MOVE NE-RAW-ENTRY TO WS-NUM.
+
+           PERFORM 1050-REVERSE-NUMBER THRU 1050-EXIT.
+
+           IF WS-REV = WS-NUM
+               DISPLAY "THE NUMBER IS A PALINDROME"
+           ELSE
+               DISPLAY "THE NUMBER IS NOT A PALINDROME"
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1010-ACCEPT-NUMBER - PROMPTS FOR THE VALUE TO CHECK AND EDITS
+      * IT WITH THE SHARED NUMERIC-EDIT WORK AREA.  RE-PERFORMED BY
+      * 1000-CHECK-NUMBER UNTIL A VALID ENTRY IS RECEIVED.  A LEADING
+      * SIGN IS ALLOWED HERE SO A NEGATIVE VALUE REACHES THE EXISTING
+      * SIGN CHECK IN 1050-REVERSE-NUMBER RATHER THAN BEING REJECTED AS
+      * NOT NUMERIC.
+      *----------------------------------------------------------------
+       1010-ACCEPT-NUMBER.
+           DISPLAY "ENTER A NUMBER (MAY BE NEGATIVE): ".
+           ACCEPT NE-RAW-ENTRY.
+           PERFORM 1020-EDIT-NUMERIC-ENTRY THRU 1020-EXIT.
+           IF NE-ENTRY-IS-NOT-NUMERIC
+               DISPLAY "NOT A VALID NUMBER - PLEASE RE-ENTER"
+           END-IF.
+       1010-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1020-EDIT-NUMERIC-ENTRY - TESTS NE-RAW-ENTRY FOR A VALID
+      * NUMERIC VALUE.  NE-SIGN-ALLOWED-SW, SET BY THE CALLER BEFORE
+      * THE ENTRY IS ACCEPTED, SAYS WHETHER A LEADING + OR - IS
+      * PERMITTED.  A BLANK OR NON-DIGIT ENTRY COMES BACK
+      * NE-ENTRY-IS-NOT-NUMERIC.
+      *----------------------------------------------------------------
+       1020-EDIT-NUMERIC-ENTRY.
+           MOVE 'N' TO NE-NUMERIC-SW.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(NE-RAW-ENTRY))
+               TO NE-ENTRY-LEN.
+
+           IF NE-ENTRY-LEN > 0
+               MOVE NE-RAW-ENTRY(1:1) TO NE-SIGN-CHAR
+               IF NE-SIGN-CHAR = '-' OR NE-SIGN-CHAR = '+'
+                   IF NE-SIGN-IS-ALLOWED AND NE-ENTRY-LEN > 1
+                       IF NE-RAW-ENTRY(2:NE-ENTRY-LEN - 1) IS NUMERIC
+                           SET NE-ENTRY-IS-NUMERIC TO TRUE
+                       END-IF
+                   END-IF
+               ELSE
+                   IF NE-RAW-ENTRY(1:NE-ENTRY-LEN) IS NUMERIC
+                       SET NE-ENTRY-IS-NUMERIC TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+       1020-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1050-REVERSE-NUMBER - CORE DIGIT-REVERSAL CHECK, SHARED BY THE
+      * INTERACTIVE AND BATCH MODES.  WS-NUM IN, WS-REV OUT.
+      *----------------------------------------------------------------
+       1050-REVERSE-NUMBER.
+           MOVE WS-NUM TO WS-TEMP.
+           MOVE 0      TO WS-REV.
+
+           PERFORM 1100-REVERSE-ONE-DIGIT THRU 1100-EXIT
+               UNTIL WS-TEMP = 0.
+       1050-EXIT.
+           EXIT.
+
+       1100-REVERSE-ONE-DIGIT.
+           COMPUTE WS-REM = FUNCTION MOD(WS-TEMP, 10).
+           COMPUTE WS-REV = (WS-REV * 10) + WS-REM.
+           COMPUTE WS-TEMP = WS-TEMP / 10.
+       1100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2000-CHECK-TEXT - COMPARES CHARACTERS WORKING INWARD FROM BOTH
+      * ENDS OF THE ENTERED TEXT.  TRAILING SPACES ARE EXCLUDED FROM
+      * THE COMPARISON.
+      *----------------------------------------------------------------
+       2000-CHECK-TEXT.
+           DISPLAY "ENTER TEXT: ".
+           ACCEPT WS-TEXT.
+
+           IF WS-TEXT = SPACES
+               MOVE SPACES           TO SHARED-EXCEPTION-REC
+               MOVE "PALNDRM"        TO SE-PROGRAM-ID
+               MOVE SPACES           TO SE-ENTRY-ID
+               MOVE "BLANK TEXT ENTRY REJECTED" TO SE-REASON
+               WRITE SHARED-EXCEPTION-REC
+               DISPLAY "NO TEXT WAS ENTERED"
+               GO TO 2000-EXIT
+           END-IF.
+
+           PERFORM 2050-CHECK-TEXT-CORE THRU 2050-EXIT.
+
+           IF TEXT-IS-PALINDROME
+               DISPLAY "THE TEXT IS A PALINDROME"
+           ELSE
+               DISPLAY "THE TEXT IS NOT A PALINDROME"
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2050-CHECK-TEXT-CORE - CORE PALINDROME CHECK, SHARED BY THE
+      * INTERACTIVE AND BATCH MODES.  WS-TEXT IN, WS-ALPHA-SW OUT.
+      *----------------------------------------------------------------
+       2050-CHECK-TEXT-CORE.
+           MOVE 'Y' TO WS-ALPHA-SW.
+
+           COMPUTE WS-TEXT-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-TEXT)).
+
+           MOVE 1            TO WS-LEFT-PTR.
+           MOVE WS-TEXT-LEN  TO WS-RIGHT-PTR.
+
+           PERFORM 2100-COMPARE-ENDS THRU 2100-EXIT
+               UNTIL WS-LEFT-PTR >= WS-RIGHT-PTR
+               OR TEXT-IS-NOT-PALINDROME.
+       2050-EXIT.
+           EXIT.
+
+       2100-COMPARE-ENDS.
+           IF WS-TEXT(WS-LEFT-PTR:1) NOT = WS-TEXT(WS-RIGHT-PTR:1)
+               SET TEXT-IS-NOT-PALINDROME TO TRUE
+           ELSE
+               ADD 1 TO WS-LEFT-PTR
+               SUBTRACT 1 FROM WS-RIGHT-PTR
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 3000-CHECK-BATCH - CHECKS EVERY RECORD IN THE PALINDROME-INPUT
+      * FILE, NUMERIC OR TEXT AS FLAGGED BY PI-CHECK-TYPE, AND WRITES
+      * ONE RESULT LINE PER RECORD TO PALIN-RESULTS.
+      *----------------------------------------------------------------
+       3000-CHECK-BATCH.
+           OPEN INPUT  PALIN-INPUT
+           OPEN OUTPUT PALIN-RESULTS.
+
+           PERFORM 3050-WRITE-RUN-STAMP THRU 3050-EXIT.
+
+           PERFORM 3100-READ-BATCH-RECORD THRU 3100-EXIT.
+
+           PERFORM 3200-CHECK-ONE-RECORD THRU 3200-EXIT
+               UNTIL END-OF-BATCH-INPUT.
+
+           MOVE WS-FOUND-COUNT TO SM-FOUND-COUNT.
+           WRITE PALIN-RESULTS-LINE FROM SUMMARY-LINE.
+
+           PERFORM 3300-WRITE-CONTROL-TOTALS THRU 3300-EXIT.
+
+           CLOSE PALIN-INPUT
+                 PALIN-RESULTS.
+       3000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 3050-WRITE-RUN-STAMP - WRITES THE RUN-ID/DATE BANNER AS THE
+      * FIRST LINE OF THE RESULTS FILE.  THE RUN ID IS THE PROGRAM
+      * MNEMONIC FOLLOWED BY THE TIME OF DAY SO BACK-TO-BACK RUNS ON
+      * THE SAME DAY CAN STILL BE TOLD APART.
+      *----------------------------------------------------------------
+       3050-WRITE-RUN-STAMP.
+           ACCEPT WS-RUN-DATE-RAW FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME-RAW FROM TIME.
+
+           MOVE WS-RUN-DATE-RAW(1:4) TO WS-RDF-YYYY.
+           MOVE WS-RUN-DATE-RAW(5:2) TO WS-RDF-MM.
+           MOVE WS-RUN-DATE-RAW(7:2) TO WS-RDF-DD.
+           MOVE WS-RUN-DATE-FMT      TO RS-RUN-DATE.
+
+           MOVE WS-RUN-TIME-RAW      TO WS-RIF-TIME.
+           MOVE WS-RUN-ID-FMT        TO RS-RUN-ID.
+
+           WRITE PALIN-RESULTS-LINE FROM RUN-STAMP-LINE.
+       3050-EXIT.
+           EXIT.
+
+       3100-READ-BATCH-RECORD.
+           READ PALIN-INPUT
+               AT END
+                   MOVE 'Y' TO WS-BATCH-EOF-SW
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+           END-READ.
+       3100-EXIT.
+           EXIT.
+
+       3200-CHECK-ONE-RECORD.
+           MOVE PI-VALUE TO RD-VALUE.
+
+           IF PI-TYPE-ALPHA
+               MOVE PI-VALUE TO WS-TEXT
+               PERFORM 2050-CHECK-TEXT-CORE THRU 2050-EXIT
+               IF TEXT-IS-PALINDROME
+                   MOVE "PALINDROME" TO RD-RESULT
+                   ADD 1 TO WS-FOUND-COUNT
+               ELSE
+                   MOVE "NOT PALIN." TO RD-RESULT
+               END-IF
+           ELSE
+               MOVE PI-VALUE TO WS-NUM
+               IF PI-VALUE-IS-NEGATIVE
+                   COMPUTE WS-NUM = WS-NUM * -1
+                   MOVE "-" TO RD-VALUE(1:1)
+               END-IF
+               PERFORM 1050-REVERSE-NUMBER THRU 1050-EXIT
+               IF WS-REV = WS-NUM
+                   MOVE "PALINDROME" TO RD-RESULT
+                   ADD 1 TO WS-FOUND-COUNT
+               ELSE
+                   MOVE "NOT PALIN." TO RD-RESULT
+               END-IF
+           END-IF.
+
+           WRITE PALIN-RESULTS-LINE FROM RESULT-DETAIL-LINE.
+           ADD 1 TO WS-RECORDS-PROCESSED.
+
+           PERFORM 3100-READ-BATCH-RECORD THRU 3100-EXIT.
+       3200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 3300-WRITE-CONTROL-TOTALS - RECONCILES RECORDS READ AGAINST
+      * RESULT LINES WRITTEN.  EVERY RECORD READ PRODUCES EXACTLY ONE
+      * RESULT LINE, SO THE TWO ALWAYS MATCH.
+      *----------------------------------------------------------------
+       3300-WRITE-CONTROL-TOTALS.
+           MOVE WS-RECORDS-READ      TO CT-RECORDS-READ.
+           MOVE WS-RECORDS-PROCESSED TO CT-RECORDS-PROCESSED.
+           IF WS-RECORDS-READ = WS-RECORDS-PROCESSED
+               MOVE "IN BALANCE"  TO CT-RECONCILE-MSG
+           ELSE
+               MOVE "OUT OF BAL" TO CT-RECONCILE-MSG
+           END-IF.
+           WRITE PALIN-RESULTS-LINE FROM CONTROL-TOTAL-LINE.
+       3300-EXIT.
+           EXIT.
