@@ -1,20 +1,478 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SIMPLE-INTEREST.
-      
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-        01 P PIC 9(10).
-        01 N PIC 9(5).
-        01 R PIC 9(5).
-        01 SI PIC 9(10).
-      
-       PROCEDURE DIVISION.
-      
-           DISPLAY 'SIMPLE INTEREST'.
-           ACCEPT P.
-           ACCEPT N.
-           ACCEPT R.
-           COMPUTE SI = (P * N * R)/100.
-           DISPLAY SI.
-           
-           STOP RUN.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SIMPLE-INTEREST.
+       AUTHOR. R-DSOUZA.
+       INSTALLATION. LOAN-SERVICING.
+       DATE-WRITTEN. 2019-04-02.
+       DATE-COMPILED.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *----------------------------------------------------------------
+      * 2026-08-09 RSD  CONVERTED FROM SINGLE-CUSTOMER ACCEPT/DISPLAY
+      *                 TO A CUST-INTEREST BATCH RUN WITH A PRINTED
+      *                 INTEREST REGISTER AND A GRAND TOTAL LINE.
+      * 2026-08-09 RSD  ADDED AN OPTIONAL RATE-CODE LOOKUP AGAINST THE
+      *                 SHARED RATE-MASTER FILE, ALSO USED BY
+      *                 CI-CALCULATOR, SO BOTH PROGRAMS CAN PRICE OFF
+      *                 ONE PUBLISHED RATE TABLE.  THE LOOKED-UP RATE
+      *                 CARRIES TWO DECIMAL PLACES; SINCE R IS A WHOLE
+      *                 PERCENT, THE FRACTIONAL PART IS DROPPED.
+      * 2026-08-09 RSD  ADDED A CONTROL-TOTAL TRAILER LINE RECONCILING
+      *                 CUSTOMERS READ AGAINST DETAIL LINES WRITTEN.
+      * 2026-08-09 RSD  CHANGED STOP RUN TO GOBACK SO THIS PROGRAM CAN
+      *                 BE CALLED FROM THE NEW UTILITY MENU DISPATCHER
+      *                 WITHOUT ENDING THE WHOLE SESSION; BEHAVIOR WHEN
+      *                 RUN STANDALONE IS UNCHANGED.
+      * 2026-08-09 RSD  THE REGISTER NOW OPENS WITH A RUN-ID/DATE STAMP
+      *                 LINE SO AN OPERATOR CAN TELL WHICH RUN PRODUCED
+      *                 A GIVEN REGISTER.
+      * 2026-08-09 RSD  ADDED AN OPTIONAL DAY-COUNT BASIS (30/360,
+      *                 ACTUAL/360, ACTUAL/365) TO CUST-INTEREST-REC.
+      *                 WHEN A CUSTOMER CARRIES A BASIS CODE, THE
+      *                 INTEREST PERIOD IS CI-DAYS DIVIDED BY THE
+      *                 BASIS INSTEAD OF THE WHOLE-YEAR CI-YEARS TERM.
+      *                 A BLANK BASIS CODE LEAVES THE ORIGINAL YEAR-
+      *                 BASED CALCULATION UNCHANGED.
+      * 2026-08-09 RSD  ADDED AN OPTIONAL CURRENCY CODE TO
+      *                 CUST-INTEREST-REC, LOOKED UP AGAINST THE NEW
+      *                 SHARED CURRENCY-MASTER FOR ITS DISPLAY SYMBOL
+      *                 ON THE REGISTER.  A BLANK CODE DEFAULTS TO USD.
+      *                 THE GRAND TOTAL IS LABELED WITH THE RUN'S
+      *                 CURRENCY, OR "MIXED" IF MORE THAN ONE CURRENCY
+      *                 APPEARED IN THE RUN.
+      *----------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUST-INTEREST   ASSIGN TO SIINPUT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RATE-MASTER     ASSIGN TO RATEMSTR
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CURRENCY-MASTER ASSIGN TO CURRMSTR
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SI-REGISTER     ASSIGN TO SIREGIST
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUST-INTEREST
+           RECORDING MODE IS F.
+       COPY SIMPINT.
+
+       FD  RATE-MASTER
+           RECORDING MODE IS F.
+       COPY RATEMSTR.
+
+       FD  CURRENCY-MASTER
+           RECORDING MODE IS F.
+       COPY CURRMSTR.
+
+       FD  SI-REGISTER
+           RECORDING MODE IS F.
+       01  SI-REGISTER-LINE         PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------
+      * SWITCHES
+      *----------------------------------------------------------------
+       01  WS-SWITCHES.
+           05 WS-EOF-SW             PIC X(01) VALUE 'N'.
+              88 END-OF-CUSTOMERS           VALUE 'Y'.
+           05 WS-RATE-EOF-SW        PIC X(01) VALUE 'N'.
+              88 END-OF-RATE-MASTER         VALUE 'Y'.
+           05 WS-CURR-EOF-SW        PIC X(01) VALUE 'N'.
+              88 END-OF-CURRENCY-MASTER     VALUE 'Y'.
+           05 WS-FIRST-CURR-SW      PIC X(01) VALUE 'N'.
+              88 FIRST-CURRENCY-SEEN        VALUE 'Y'.
+           05 WS-MIXED-CURR-SW      PIC X(01) VALUE 'N'.
+              88 CURRENCY-IS-MIXED          VALUE 'Y'.
+
+      *----------------------------------------------------------------
+      * RATE-MASTER TABLE - LOADED FROM RATE-MASTER AT START-UP AND
+      * SEARCHED BY RATE CODE FOR EACH CUSTOMER.
+      *----------------------------------------------------------------
+       01  WS-RATE-TABLE-COUNT      PIC 9(04) VALUE 0.
+       01  RATE-MASTER-TABLE.
+           05 RM-ENTRY OCCURS 0 TO 1000 TIMES
+                 DEPENDING ON WS-RATE-TABLE-COUNT
+                 INDEXED BY RM-IDX.
+              10 RM-TABLE-CODE       PIC X(04).
+              10 RM-TABLE-RATE       PIC 9(3)V99.
+
+       01  WS-RATE-FOUND-SW         PIC X(01) VALUE 'N'.
+           88 RATE-CODE-WAS-FOUND           VALUE 'Y'.
+
+      *----------------------------------------------------------------
+      * CURRENCY-MASTER TABLE - LOADED FROM CURRENCY-MASTER AT START-UP
+      * AND SEARCHED BY CURRENCY CODE FOR EACH CUSTOMER.  A BLANK OR
+      * UNRECOGNIZED CODE DEFAULTS TO THE HOME CURRENCY, USD.
+      *----------------------------------------------------------------
+       01  WS-CURRENCY-TABLE-COUNT  PIC 9(04) VALUE 0.
+       01  CURRENCY-MASTER-TABLE.
+           05 CURR-ENTRY OCCURS 0 TO 200 TIMES
+                 DEPENDING ON WS-CURRENCY-TABLE-COUNT
+                 INDEXED BY CURR-IDX.
+              10 CURR-TABLE-CODE     PIC X(03).
+              10 CURR-TABLE-SYM      PIC X(03).
+
+       01  WS-CURRENCY-FOUND-SW     PIC X(01) VALUE 'N'.
+           88 CURRENCY-CODE-WAS-FOUND      VALUE 'Y'.
+
+       01  WS-CURRENCY-CODE         PIC X(03).
+       01  WS-CURRENCY-SYM          PIC X(03).
+       01  WS-RUN-CURRENCY          PIC X(03).
+
+      *----------------------------------------------------------------
+      * WORKING FIGURES
+      *----------------------------------------------------------------
+       01  P                        PIC 9(10).
+       01  N                        PIC 9(05).
+       01  R                        PIC 9(05).
+       01  SI                       PIC 9(10).
+
+      *----------------------------------------------------------------
+      * DAY-COUNT BASIS WORKING FIGURES.
+      *----------------------------------------------------------------
+       01  WS-BASIS-DENOM           PIC 9(03).
+       01  WS-BASIS-LABEL           PIC X(08).
+
+       01  WS-GRAND-TOTAL           PIC 9(12) VALUE 0.
+       01  WS-CUSTS-READ            PIC 9(7) COMP VALUE 0.
+       01  WS-CUSTS-PROCESSED       PIC 9(7) COMP VALUE 0.
+
+       COPY CTLTOTAL.
+
+      *----------------------------------------------------------------
+      * RUN-ID/DATE STAMP WORKING STORAGE.
+      *----------------------------------------------------------------
+       01  WS-RUN-DATE-RAW     PIC 9(08).
+       01  WS-RUN-TIME-RAW     PIC 9(06).
+       01  WS-RUN-DATE-FMT.
+           05 WS-RDF-YYYY      PIC 9(04).
+           05 FILLER           PIC X(01) VALUE "-".
+           05 WS-RDF-MM        PIC 9(02).
+           05 FILLER           PIC X(01) VALUE "-".
+           05 WS-RDF-DD        PIC 9(02).
+       01  WS-RUN-ID-FMT.
+           05 WS-RIF-PGM       PIC X(06) VALUE "SIMPNT".
+           05 WS-RIF-TIME      PIC 9(06).
+
+       COPY RUNSTAMP.
+
+       01  SI-HEADING-1.
+           05 FILLER                PIC X(30) VALUE
+              "SIMPLE INTEREST REGISTER".
+
+       01  SI-HEADING-2.
+           05 FILLER                PIC X(06) VALUE "CUST #".
+           05 FILLER                PIC X(04) VALUE SPACES.
+           05 FILLER                PIC X(12) VALUE "  PRINCIPAL".
+           05 FILLER                PIC X(04) VALUE SPACES.
+           05 FILLER                PIC X(06) VALUE "  RATE".
+           05 FILLER                PIC X(04) VALUE SPACES.
+           05 FILLER                PIC X(04) VALUE "TERM".
+           05 FILLER                PIC X(04) VALUE SPACES.
+           05 FILLER                PIC X(12) VALUE "SI INTEREST".
+           05 FILLER                PIC X(04) VALUE SPACES.
+           05 FILLER                PIC X(08) VALUE "BASIS".
+           05 FILLER                PIC X(04) VALUE SPACES.
+           05 FILLER                PIC X(03) VALUE "CUR".
+
+       01  SI-DETAIL.
+           05 SD-CUST-NO             PIC X(06).
+           05 FILLER                 PIC X(04) VALUE SPACES.
+           05 SD-PRINCIPAL           PIC ZZ,ZZZ,ZZZ,ZZ9.
+           05 FILLER                 PIC X(04) VALUE SPACES.
+           05 SD-RATE                PIC ZZ,ZZ9.
+           05 FILLER                 PIC X(04) VALUE SPACES.
+           05 SD-YEARS               PIC ZZ,ZZ9.
+           05 FILLER                 PIC X(04) VALUE SPACES.
+           05 SD-SI                  PIC ZZ,ZZZ,ZZZ,ZZ9.
+           05 FILLER                 PIC X(04) VALUE SPACES.
+           05 SD-BASIS               PIC X(08).
+           05 FILLER                 PIC X(04) VALUE SPACES.
+           05 SD-CURRENCY             PIC X(03).
+
+       01  SI-TOTAL-LINE.
+           05 FILLER                 PIC X(12) VALUE "GRAND TOTAL ".
+           05 ST-CURRENCY             PIC X(05).
+           05 FILLER                 PIC X(04) VALUE " SI=".
+           05 ST-TOTAL                PIC ZZ,ZZZ,ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------
+      * 0000-MAINLINE
+      *----------------------------------------------------------------
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE       THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-CUSTOMER THRU 2000-EXIT
+               UNTIL END-OF-CUSTOMERS.
+           PERFORM 9000-TERMINATE        THRU 9000-EXIT.
+           GOBACK.
+
+      *----------------------------------------------------------------
+      * 1000-INITIALIZE
+      *----------------------------------------------------------------
+       1000-INITIALIZE.
+           OPEN INPUT  CUST-INTEREST
+           OPEN INPUT  RATE-MASTER
+           OPEN INPUT  CURRENCY-MASTER
+           OPEN OUTPUT SI-REGISTER.
+
+           PERFORM 1050-WRITE-RUN-STAMP THRU 1050-EXIT.
+
+           WRITE SI-REGISTER-LINE FROM SI-HEADING-1.
+           WRITE SI-REGISTER-LINE FROM SI-HEADING-2.
+
+           PERFORM 1100-LOAD-RATE-MASTER THRU 1100-EXIT
+               UNTIL END-OF-RATE-MASTER.
+           CLOSE RATE-MASTER.
+
+           PERFORM 1150-LOAD-CURRENCY-MASTER THRU 1150-EXIT
+               UNTIL END-OF-CURRENCY-MASTER.
+           CLOSE CURRENCY-MASTER.
+
+           PERFORM 8000-READ-CUSTOMER THRU 8000-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1050-WRITE-RUN-STAMP - WRITES THE RUN-ID/DATE BANNER AS THE
+      * FIRST LINE OF THE INTEREST REGISTER.  THE RUN ID IS THE
+      * PROGRAM MNEMONIC FOLLOWED BY THE TIME OF DAY SO BACK-TO-BACK
+      * RUNS ON THE SAME DAY CAN STILL BE TOLD APART.
+      *----------------------------------------------------------------
+       1050-WRITE-RUN-STAMP.
+           ACCEPT WS-RUN-DATE-RAW FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME-RAW FROM TIME.
+
+           MOVE WS-RUN-DATE-RAW(1:4) TO WS-RDF-YYYY.
+           MOVE WS-RUN-DATE-RAW(5:2) TO WS-RDF-MM.
+           MOVE WS-RUN-DATE-RAW(7:2) TO WS-RDF-DD.
+           MOVE WS-RUN-DATE-FMT      TO RS-RUN-DATE.
+
+           MOVE WS-RUN-TIME-RAW      TO WS-RIF-TIME.
+           MOVE WS-RUN-ID-FMT        TO RS-RUN-ID.
+
+           WRITE SI-REGISTER-LINE FROM RUN-STAMP-LINE.
+       1050-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1100-LOAD-RATE-MASTER
+      *----------------------------------------------------------------
+       1100-LOAD-RATE-MASTER.
+           READ RATE-MASTER
+               AT END
+                   MOVE 'Y' TO WS-RATE-EOF-SW
+               NOT AT END
+                   ADD 1 TO WS-RATE-TABLE-COUNT
+                   MOVE RATE-MASTER-REC TO RM-ENTRY(WS-RATE-TABLE-COUNT)
+           END-READ.
+       1100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1150-LOAD-CURRENCY-MASTER
+      *----------------------------------------------------------------
+       1150-LOAD-CURRENCY-MASTER.
+           READ CURRENCY-MASTER
+               AT END
+                   MOVE 'Y' TO WS-CURR-EOF-SW
+               NOT AT END
+                   ADD 1 TO WS-CURRENCY-TABLE-COUNT
+                   MOVE CURRENCY-MASTER-REC
+                       TO CURR-ENTRY(WS-CURRENCY-TABLE-COUNT)
+           END-READ.
+       1150-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2000-PROCESS-CUSTOMER
+      *----------------------------------------------------------------
+       2000-PROCESS-CUSTOMER.
+           MOVE CI-PRINCIPAL TO P.
+           MOVE CI-RATE      TO R.
+
+           IF CI-RATE-CODE NOT = SPACES
+               PERFORM 2050-LOOKUP-RATE THRU 2050-EXIT
+           END-IF.
+
+           IF CI-BASIS-IS-YEARS
+               MOVE CI-YEARS       TO N
+               MOVE "YEARS"        TO WS-BASIS-LABEL
+               COMPUTE SI = (P * N * R) / 100
+           ELSE
+               PERFORM 2070-SET-DAY-BASIS THRU 2070-EXIT
+               MOVE CI-DAYS         TO N
+               COMPUTE SI = (P * N * R) / (WS-BASIS-DENOM * 100)
+           END-IF.
+
+           ADD SI TO WS-GRAND-TOTAL.
+
+           PERFORM 2080-SET-CURRENCY THRU 2080-EXIT.
+
+           PERFORM 4000-WRITE-DETAIL THRU 4000-EXIT.
+
+           PERFORM 8000-READ-CUSTOMER THRU 8000-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2050-LOOKUP-RATE - OVERRIDES R FROM THE RATE-MASTER TABLE WHEN
+      * THE CUSTOMER CARRIES A RATE CODE.  RM-TABLE-RATE CARRIES TWO
+      * DECIMAL PLACES; MOVING IT INTO THE WHOLE-PERCENT FIELD R DROPS
+      * THE FRACTIONAL PART.  A CODE NOT FOUND IN THE TABLE LEAVES R
+      * AS READ FROM CUST-INTEREST.
+      *----------------------------------------------------------------
+       2050-LOOKUP-RATE.
+           MOVE 'N' TO WS-RATE-FOUND-SW.
+           PERFORM 2060-SEARCH-RATE THRU 2060-EXIT
+               VARYING RM-IDX FROM 1 BY 1
+               UNTIL RM-IDX > WS-RATE-TABLE-COUNT
+                  OR RATE-CODE-WAS-FOUND.
+       2050-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2060-SEARCH-RATE
+      *----------------------------------------------------------------
+       2060-SEARCH-RATE.
+           IF RM-TABLE-CODE(RM-IDX) = CI-RATE-CODE
+               MOVE RM-TABLE-RATE(RM-IDX) TO R
+               MOVE 'Y' TO WS-RATE-FOUND-SW
+           END-IF.
+       2060-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2070-SET-DAY-BASIS - SETS THE DIVISOR AND REPORT LABEL FOR THE
+      * CUSTOMER'S DAY-COUNT BASIS.  AN UNRECOGNIZED BASIS CODE FALLS
+      * BACK TO ACTUAL/365, THE MOST COMMON CONVENTION, RATHER THAN
+      * REJECTING THE RECORD.
+      *----------------------------------------------------------------
+       2070-SET-DAY-BASIS.
+           EVALUATE TRUE
+               WHEN CI-BASIS-IS-30-360
+                   MOVE 360 TO WS-BASIS-DENOM
+                   MOVE "30/360"  TO WS-BASIS-LABEL
+               WHEN CI-BASIS-IS-ACT-360
+                   MOVE 360 TO WS-BASIS-DENOM
+                   MOVE "ACT/360" TO WS-BASIS-LABEL
+               WHEN OTHER
+                   MOVE 365 TO WS-BASIS-DENOM
+                   MOVE "ACT/365" TO WS-BASIS-LABEL
+           END-EVALUATE.
+       2070-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2080-SET-CURRENCY - DEFAULTS A BLANK CURRENCY CODE TO USD,
+      * LOOKS UP ITS TABLE ENTRY FOR THE DETAIL LINE, AND TRACKS
+      * WHETHER THIS RUN HAS SEEN MORE THAN ONE DISTINCT CURRENCY SO
+      * THE GRAND TOTAL CAN BE LABELED ACCORDINGLY.
+      *----------------------------------------------------------------
+       2080-SET-CURRENCY.
+           MOVE CI-CURRENCY-CODE TO WS-CURRENCY-CODE.
+           IF WS-CURRENCY-CODE = SPACES
+               MOVE "USD" TO WS-CURRENCY-CODE
+           END-IF.
+
+           IF NOT FIRST-CURRENCY-SEEN
+               MOVE WS-CURRENCY-CODE TO WS-RUN-CURRENCY
+               SET FIRST-CURRENCY-SEEN TO TRUE
+           ELSE
+               IF WS-CURRENCY-CODE NOT = WS-RUN-CURRENCY
+                   SET CURRENCY-IS-MIXED TO TRUE
+               END-IF
+           END-IF.
+
+           MOVE 'N' TO WS-CURRENCY-FOUND-SW.
+           MOVE WS-CURRENCY-CODE TO WS-CURRENCY-SYM.
+           PERFORM 2085-SEARCH-CURRENCY THRU 2085-EXIT
+               VARYING CURR-IDX FROM 1 BY 1
+               UNTIL CURR-IDX > WS-CURRENCY-TABLE-COUNT
+                  OR CURRENCY-CODE-WAS-FOUND.
+       2080-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2085-SEARCH-CURRENCY - A CODE NOT FOUND IN THE TABLE LEAVES
+      * WS-CURRENCY-SYM EQUAL TO THE CURRENCY CODE ITSELF.
+      *----------------------------------------------------------------
+       2085-SEARCH-CURRENCY.
+           IF CURR-TABLE-CODE(CURR-IDX) = WS-CURRENCY-CODE
+               MOVE CURR-TABLE-SYM(CURR-IDX) TO WS-CURRENCY-SYM
+               MOVE 'Y' TO WS-CURRENCY-FOUND-SW
+           END-IF.
+       2085-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 4000-WRITE-DETAIL
+      *----------------------------------------------------------------
+       4000-WRITE-DETAIL.
+           MOVE CI-CUST-NO   TO SD-CUST-NO.
+           MOVE P            TO SD-PRINCIPAL.
+           MOVE R            TO SD-RATE.
+           MOVE N            TO SD-YEARS.
+           MOVE SI           TO SD-SI.
+           MOVE WS-BASIS-LABEL TO SD-BASIS.
+           MOVE WS-CURRENCY-SYM TO SD-CURRENCY.
+
+           WRITE SI-REGISTER-LINE FROM SI-DETAIL.
+           ADD 1 TO WS-CUSTS-PROCESSED.
+       4000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 8000-READ-CUSTOMER
+      *----------------------------------------------------------------
+       8000-READ-CUSTOMER.
+           READ CUST-INTEREST
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+               NOT AT END
+                   ADD 1 TO WS-CUSTS-READ
+           END-READ.
+       8000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 9000-TERMINATE
+      *----------------------------------------------------------------
+       9000-TERMINATE.
+           IF CURRENCY-IS-MIXED
+               MOVE "MIXED" TO ST-CURRENCY
+           ELSE
+               MOVE WS-RUN-CURRENCY TO ST-CURRENCY
+           END-IF.
+           MOVE WS-GRAND-TOTAL TO ST-TOTAL.
+           WRITE SI-REGISTER-LINE FROM SI-TOTAL-LINE.
+
+           PERFORM 9500-WRITE-CONTROL-TOTALS THRU 9500-EXIT.
+
+           CLOSE CUST-INTEREST
+                 SI-REGISTER.
+       9000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 9500-WRITE-CONTROL-TOTALS - RECONCILES CUSTOMERS READ AGAINST
+      * DETAIL LINES WRITTEN.  EVERY CUSTOMER READ PRODUCES EXACTLY
+      * ONE DETAIL LINE, SO THE TWO ALWAYS MATCH.
+      *----------------------------------------------------------------
+       9500-WRITE-CONTROL-TOTALS.
+           MOVE WS-CUSTS-READ      TO CT-RECORDS-READ.
+           MOVE WS-CUSTS-PROCESSED TO CT-RECORDS-PROCESSED.
+           IF WS-CUSTS-READ = WS-CUSTS-PROCESSED
+               MOVE "IN BALANCE"  TO CT-RECONCILE-MSG
+           ELSE
+               MOVE "OUT OF BAL" TO CT-RECONCILE-MSG
+           END-IF.
+           WRITE SI-REGISTER-LINE FROM CONTROL-TOTAL-LINE.
+       9500-EXIT.
+           EXIT.
