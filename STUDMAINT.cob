@@ -0,0 +1,355 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STUDENT-MAINT.
+       AUTHOR. R-DSOUZA.
+       INSTALLATION. LOAN-SERVICING.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *----------------------------------------------------------------
+      * 2026-08-09 RSD  FIRST VERSION.  APPLIES ADD/CHANGE/DELETE
+      *                 TRANSACTIONS TO THE INDEXED STUDENT-MASTER FILE
+      *                 THAT NOW SITS BEHIND GRADE-EVAL, SO A STUDENT'S
+      *                 ROSTER ENTRY IS MAINTAINED ONCE HERE INSTEAD OF
+      *                 BEING RESUBMITTED ON EVERY GRADING RUN.
+      *                 REJECTED TRANSACTIONS ARE LOGGED TO BOTH THIS
+      *                 PROGRAM'S OWN REJECT FILE AND THE SHARED
+      *                 EXCEPTION LOG.
+      *----------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-MAINT-TXN ASSIGN TO STUDTXN
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT STUDENT-MASTER    ASSIGN TO STUMSTR
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS SU-ROLL-NO
+               FILE STATUS IS WS-MASTER-FILE-STATUS.
+
+           SELECT MAINT-LOG          ASSIGN TO STUDMLOG
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT STUDENT-MAINT-REJECTS ASSIGN TO STUDMREJ
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SHARED-EXCEPTION-LOG ASSIGN TO SYSEXCP
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCP-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-MAINT-TXN
+           RECORDING MODE IS F.
+       COPY STUDTXN.
+
+       FD  STUDENT-MASTER.
+       COPY STUMSTR.
+
+       FD  MAINT-LOG
+           RECORDING MODE IS F.
+       01  MAINT-LOG-LINE          PIC X(80).
+
+       FD  STUDENT-MAINT-REJECTS
+           RECORDING MODE IS F.
+       01  REJECT-LINE             PIC X(80).
+
+       FD  SHARED-EXCEPTION-LOG
+           RECORDING MODE IS F.
+       COPY EXCPTLOG.
+
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------
+      * SWITCHES
+      *----------------------------------------------------------------
+       01  WS-SWITCHES.
+           05 WS-EOF-SW             PIC X(01) VALUE 'N'.
+              88 END-OF-TRANSACTIONS        VALUE 'Y'.
+           05 WS-EDIT-SW            PIC X(01) VALUE 'Y'.
+              88 TRANSACTION-IS-VALID       VALUE 'Y'.
+              88 TRANSACTION-IS-INVALID     VALUE 'N'.
+
+       01  WS-MASTER-FILE-STATUS    PIC X(02).
+           88 MASTER-KEY-NOT-FOUND         VALUE '23'.
+           88 MASTER-KEY-ALREADY-EXISTS    VALUE '22'.
+
+       01  WS-EXCP-FILE-STATUS      PIC X(02).
+           88 EXCP-FILE-NOT-FOUND          VALUE '35'.
+
+       01  WS-REASON                PIC X(40).
+
+       01  WS-COUNTS.
+           05 WS-TXNS-READ          PIC 9(7) COMP VALUE 0.
+           05 WS-TXNS-APPLIED       PIC 9(7) COMP VALUE 0.
+           05 WS-TXNS-REJECTED      PIC 9(7) COMP VALUE 0.
+
+       COPY CTLTOTAL.
+
+      *----------------------------------------------------------------
+      * RUN-ID/DATE STAMP WORKING STORAGE.
+      *----------------------------------------------------------------
+       01  WS-RUN-DATE-RAW     PIC 9(08).
+       01  WS-RUN-TIME-RAW     PIC 9(06).
+       01  WS-RUN-DATE-FMT.
+           05 WS-RDF-YYYY      PIC 9(04).
+           05 FILLER           PIC X(01) VALUE "-".
+           05 WS-RDF-MM        PIC 9(02).
+           05 FILLER           PIC X(01) VALUE "-".
+           05 WS-RDF-DD        PIC 9(02).
+       01  WS-RUN-ID-FMT.
+           05 WS-RIF-PGM       PIC X(06) VALUE "STUDMT".
+           05 WS-RIF-TIME      PIC 9(06).
+
+       COPY RUNSTAMP.
+
+       01  MAINT-LOG-HEADING.
+           05 FILLER                PIC X(32) VALUE
+              "STUDENT MASTER MAINTENANCE LOG".
+
+       01  MAINT-LOG-DETAIL.
+           05 ML-ACTION              PIC X(06).
+           05 FILLER                 PIC X(04) VALUE SPACES.
+           05 ML-ROLL-NO             PIC X(06).
+           05 FILLER                 PIC X(04) VALUE SPACES.
+           05 ML-STATUS              PIC X(20).
+
+       01  REJECT-DETAIL.
+           05 RJ-ROLL-NO             PIC X(06).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 RJ-REASON              PIC X(40).
+
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------
+      * 0000-MAINLINE
+      *----------------------------------------------------------------
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE        THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-TRANSACTION THRU 2000-EXIT
+               UNTIL END-OF-TRANSACTIONS.
+           PERFORM 9000-TERMINATE         THRU 9000-EXIT.
+           GOBACK.
+
+      *----------------------------------------------------------------
+      * 1000-INITIALIZE
+      *----------------------------------------------------------------
+       1000-INITIALIZE.
+           OPEN INPUT  STUDENT-MAINT-TXN
+           OPEN I-O    STUDENT-MASTER
+           OPEN OUTPUT MAINT-LOG
+           OPEN OUTPUT STUDENT-MAINT-REJECTS.
+
+           OPEN EXTEND SHARED-EXCEPTION-LOG.
+           IF EXCP-FILE-NOT-FOUND
+               OPEN OUTPUT SHARED-EXCEPTION-LOG
+           END-IF.
+
+           PERFORM 1050-WRITE-RUN-STAMP THRU 1050-EXIT.
+
+           WRITE MAINT-LOG-LINE FROM MAINT-LOG-HEADING.
+
+           PERFORM 8000-READ-TRANSACTION THRU 8000-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1050-WRITE-RUN-STAMP - WRITES THE RUN-ID/DATE BANNER AS THE
+      * FIRST LINE OF THE MAINTENANCE LOG.
+      *----------------------------------------------------------------
+       1050-WRITE-RUN-STAMP.
+           ACCEPT WS-RUN-DATE-RAW FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME-RAW FROM TIME.
+
+           MOVE WS-RUN-DATE-RAW(1:4) TO WS-RDF-YYYY.
+           MOVE WS-RUN-DATE-RAW(5:2) TO WS-RDF-MM.
+           MOVE WS-RUN-DATE-RAW(7:2) TO WS-RDF-DD.
+           MOVE WS-RUN-DATE-FMT      TO RS-RUN-DATE.
+
+           MOVE WS-RUN-TIME-RAW      TO WS-RIF-TIME.
+           MOVE WS-RUN-ID-FMT        TO RS-RUN-ID.
+
+           WRITE MAINT-LOG-LINE FROM RUN-STAMP-LINE.
+       1050-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2000-PROCESS-TRANSACTION - DISPATCHES EACH TRANSACTION TO ITS
+      * ADD, CHANGE, OR DELETE PARAGRAPH BY ST-ACTION.  AN UNRECOGNIZED
+      * ACTION CODE IS REJECTED RATHER THAN GUESSED AT.
+      *----------------------------------------------------------------
+       2000-PROCESS-TRANSACTION.
+           SET TRANSACTION-IS-VALID TO TRUE.
+
+           EVALUATE TRUE
+               WHEN ST-ACTION-IS-ADD
+                   PERFORM 2100-ADD-STUDENT    THRU 2100-EXIT
+               WHEN ST-ACTION-IS-CHANGE
+                   PERFORM 2200-CHANGE-STUDENT THRU 2200-EXIT
+               WHEN ST-ACTION-IS-DELETE
+                   PERFORM 2300-DELETE-STUDENT THRU 2300-EXIT
+               WHEN OTHER
+                   SET TRANSACTION-IS-INVALID TO TRUE
+                   MOVE "UNRECOGNIZED ACTION CODE" TO WS-REASON
+           END-EVALUATE.
+
+           IF TRANSACTION-IS-INVALID
+               PERFORM 2600-WRITE-EXCEPTION THRU 2600-EXIT
+               ADD 1 TO WS-TXNS-REJECTED
+           ELSE
+               ADD 1 TO WS-TXNS-APPLIED
+           END-IF.
+
+           PERFORM 8000-READ-TRANSACTION THRU 8000-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2100-ADD-STUDENT - WRITES A NEW MASTER RECORD.  A ROLL NUMBER
+      * ALREADY ON FILE IS A KEYING ERROR, NOT AN UPDATE, SO THE
+      * TRANSACTION IS REJECTED RATHER THAN APPLIED AS A CHANGE.
+      *----------------------------------------------------------------
+       2100-ADD-STUDENT.
+           MOVE ST-ROLL-NO        TO SU-ROLL-NO.
+           MOVE ST-NAME           TO SU-NAME.
+           MOVE ST-MARKS          TO SU-MARKS.
+           MOVE ST-SUBJECT-CODE   TO SU-SUBJECT-CODE.
+           MOVE ST-INTERNAL-MARKS TO SU-INTERNAL-MARKS.
+
+           WRITE STUDENT-MASTER-REC
+               INVALID KEY
+                   SET TRANSACTION-IS-INVALID TO TRUE
+                   MOVE "STUDENT ALREADY ON FILE" TO WS-REASON
+           END-WRITE.
+
+           IF TRANSACTION-IS-VALID
+               MOVE "ADD"    TO ML-ACTION
+               MOVE "ADDED"  TO ML-STATUS
+               PERFORM 2700-WRITE-LOG-LINE THRU 2700-EXIT
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2200-CHANGE-STUDENT - REWRITES AN EXISTING MASTER RECORD WITH
+      * THE TRANSACTION'S FIELDS.  A ROLL NUMBER NOT ON FILE IS
+      * REJECTED RATHER THAN APPLIED AS AN ADD.
+      *----------------------------------------------------------------
+       2200-CHANGE-STUDENT.
+           MOVE ST-ROLL-NO TO SU-ROLL-NO.
+
+           READ STUDENT-MASTER
+               INVALID KEY
+                   SET TRANSACTION-IS-INVALID TO TRUE
+                   MOVE "STUDENT NOT ON FILE" TO WS-REASON
+           END-READ.
+
+           IF TRANSACTION-IS-VALID
+               MOVE ST-NAME           TO SU-NAME
+               MOVE ST-MARKS          TO SU-MARKS
+               MOVE ST-SUBJECT-CODE   TO SU-SUBJECT-CODE
+               MOVE ST-INTERNAL-MARKS TO SU-INTERNAL-MARKS
+
+               REWRITE STUDENT-MASTER-REC
+                   INVALID KEY
+                       SET TRANSACTION-IS-INVALID TO TRUE
+                       MOVE "STUDENT NOT ON FILE" TO WS-REASON
+               END-REWRITE
+           END-IF.
+
+           IF TRANSACTION-IS-VALID
+               MOVE "CHANGE"  TO ML-ACTION
+               MOVE "CHANGED" TO ML-STATUS
+               PERFORM 2700-WRITE-LOG-LINE THRU 2700-EXIT
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2300-DELETE-STUDENT - REMOVES A MASTER RECORD BY ROLL NUMBER.
+      * A ROLL NUMBER NOT ON FILE IS REJECTED.
+      *----------------------------------------------------------------
+       2300-DELETE-STUDENT.
+           MOVE ST-ROLL-NO TO SU-ROLL-NO.
+
+           DELETE STUDENT-MASTER RECORD
+               INVALID KEY
+                   SET TRANSACTION-IS-INVALID TO TRUE
+                   MOVE "STUDENT NOT ON FILE" TO WS-REASON
+           END-DELETE.
+
+           IF TRANSACTION-IS-VALID
+               MOVE "DELETE"  TO ML-ACTION
+               MOVE "DELETED" TO ML-STATUS
+               PERFORM 2700-WRITE-LOG-LINE THRU 2700-EXIT
+           END-IF.
+       2300-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2600-WRITE-EXCEPTION
+      *----------------------------------------------------------------
+       2600-WRITE-EXCEPTION.
+           MOVE ST-ROLL-NO TO RJ-ROLL-NO.
+           MOVE WS-REASON  TO RJ-REASON.
+           WRITE REJECT-LINE FROM REJECT-DETAIL.
+
+           MOVE SPACES     TO SHARED-EXCEPTION-REC.
+           MOVE "STUDMT"   TO SE-PROGRAM-ID.
+           MOVE ST-ROLL-NO TO SE-ENTRY-ID.
+           MOVE WS-REASON  TO SE-REASON.
+           WRITE SHARED-EXCEPTION-REC.
+       2600-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2700-WRITE-LOG-LINE
+      *----------------------------------------------------------------
+       2700-WRITE-LOG-LINE.
+           MOVE ST-ROLL-NO TO ML-ROLL-NO.
+           WRITE MAINT-LOG-LINE FROM MAINT-LOG-DETAIL.
+       2700-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 8000-READ-TRANSACTION
+      *----------------------------------------------------------------
+       8000-READ-TRANSACTION.
+           READ STUDENT-MAINT-TXN
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+               NOT AT END
+                   ADD 1 TO WS-TXNS-READ
+           END-READ.
+       8000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 9000-TERMINATE
+      *----------------------------------------------------------------
+       9000-TERMINATE.
+           PERFORM 9500-WRITE-CONTROL-TOTALS THRU 9500-EXIT.
+
+           CLOSE STUDENT-MAINT-TXN
+                 STUDENT-MASTER
+                 MAINT-LOG
+                 STUDENT-MAINT-REJECTS
+                 SHARED-EXCEPTION-LOG.
+       9000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 9500-WRITE-CONTROL-TOTALS - RECONCILES TRANSACTIONS READ
+      * AGAINST TRANSACTIONS APPLIED PLUS TRANSACTIONS REJECTED.
+      *----------------------------------------------------------------
+       9500-WRITE-CONTROL-TOTALS.
+           MOVE WS-TXNS-READ    TO CT-RECORDS-READ.
+           MOVE WS-TXNS-APPLIED TO CT-RECORDS-PROCESSED.
+           IF WS-TXNS-READ = WS-TXNS-APPLIED + WS-TXNS-REJECTED
+               MOVE "IN BALANCE"  TO CT-RECONCILE-MSG
+           ELSE
+               MOVE "OUT OF BAL" TO CT-RECONCILE-MSG
+           END-IF.
+           WRITE MAINT-LOG-LINE FROM CONTROL-TOTAL-LINE.
+       9500-EXIT.
+           EXIT.
