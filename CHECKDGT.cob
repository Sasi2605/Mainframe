@@ -0,0 +1,250 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CHECK-DIGIT.
+       AUTHOR. R-DSOUZA.
+       INSTALLATION. LOAN-SERVICING.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *----------------------------------------------------------------
+      * 2026-08-09 RSD  FIRST VERSION.  GENERATES OR VERIFIES A SINGLE
+      *                 CHECK DIGIT FOR A SIX-DIGIT ACCOUNT NUMBER SO A
+      *                 TRANSCRIPTION ERROR KEYING AN ACCOUNT NUMBER
+      *                 CAN BE CAUGHT BEFORE IT REACHES LOAN-MAINT.
+      *                 THE WEIGHTED-SUM WALK OVER THE ACCOUNT NUMBER
+      *                 IS BUILT ON DIGIT-REVERSE'S OWN DIGIT-BY-DIGIT
+      *                 EXTRACTION (FUNCTION MOD FOR THE LOW-ORDER
+      *                 DIGIT, DIVIDE BY 10 TO DROP IT) RATHER THAN
+      *                 INVENTING A NEW WAY TO WALK A NUMBER'S DIGITS.
+      *----------------------------------------------------------------
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-RUN-DATE-RAW     PIC 9(08).
+       01  WS-RUN-TIME-RAW     PIC 9(06).
+       01  WS-RUN-DATE-FMT.
+           05 WS-RDF-YYYY      PIC 9(04).
+           05 FILLER           PIC X(01) VALUE "-".
+           05 WS-RDF-MM        PIC 9(02).
+           05 FILLER           PIC X(01) VALUE "-".
+           05 WS-RDF-DD        PIC 9(02).
+       01  WS-RUN-ID-FMT.
+           05 WS-RIF-PGM       PIC X(06) VALUE "CHKDGT".
+           05 WS-RIF-TIME      PIC 9(06).
+
+       COPY RUNSTAMP.
+       COPY NUMEDIT.
+
+       01  WS-MODE-SW     PIC X(01).
+           88 MODE-IS-GENERATE        VALUE 'G'.
+           88 MODE-IS-VERIFY          VALUE 'V'.
+
+       01  WS-ACCT-NO     PIC 9(06).
+       01  WS-ENTERED-CHECK-DIGIT  PIC 9(01).
+       01  WS-CHECK-DIGIT PIC 9(01) VALUE 0.
+
+       01  WS-WORK        PIC 9(06).
+       01  WS-REM         PIC 9.
+       01  WS-PRODUCT     PIC 9(02).
+       01  WS-DIGIT-SUM   PIC 9(03) VALUE 0.
+
+       01  WS-WEIGHT-SW   PIC X(01).
+           88 WEIGHT-IS-DOUBLE        VALUE 'Y'.
+           88 WEIGHT-IS-SINGLE        VALUE 'N'.
+
+       01  WS-RESULT-SW   PIC X(01).
+           88 CHECK-DIGIT-IS-VALID    VALUE 'Y'.
+           88 CHECK-DIGIT-IS-NOT-VALID VALUE 'N'.
+
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------
+      * MAIN-PARA
+      *----------------------------------------------------------------
+       MAIN-PARA.
+           PERFORM 0500-DISPLAY-RUN-STAMP THRU 0500-EXIT.
+
+           DISPLAY "ACCOUNT NUMBER CHECK DIGIT UTILITY".
+           DISPLAY "G)ENERATE A CHECK DIGIT, OR V)ERIFY ONE: ".
+           PERFORM 0600-ACCEPT-MODE THRU 0600-EXIT
+               UNTIL MODE-IS-GENERATE OR MODE-IS-VERIFY.
+
+           SET NE-SIGN-IS-NOT-ALLOWED TO TRUE.
+           SET NE-ENTRY-IS-NOT-NUMERIC TO TRUE.
+           PERFORM 0700-ACCEPT-ACCOUNT THRU 0700-EXIT
+               UNTIL NE-ENTRY-IS-NUMERIC.
+           MOVE NE-RAW-ENTRY TO WS-ACCT-NO.
+
+           IF MODE-IS-VERIFY
+               SET NE-ENTRY-IS-NOT-NUMERIC TO TRUE
+               PERFORM 0800-ACCEPT-CHECK-DIGIT THRU 0800-EXIT
+                   UNTIL NE-ENTRY-IS-NUMERIC
+               MOVE NE-RAW-ENTRY TO WS-ENTERED-CHECK-DIGIT
+           END-IF.
+
+           PERFORM 1000-COMPUTE-CHECK-DIGIT THRU 1000-EXIT.
+
+           EVALUATE TRUE
+               WHEN MODE-IS-GENERATE
+                   DISPLAY "CHECK DIGIT FOR " WS-ACCT-NO
+                       " IS " WS-CHECK-DIGIT
+                   DISPLAY "FULL NUMBER TO KEY: " WS-ACCT-NO
+                       WS-CHECK-DIGIT
+               WHEN MODE-IS-VERIFY
+                   IF WS-ENTERED-CHECK-DIGIT = WS-CHECK-DIGIT
+                       SET CHECK-DIGIT-IS-VALID TO TRUE
+                   ELSE
+                       SET CHECK-DIGIT-IS-NOT-VALID TO TRUE
+                   END-IF
+                   IF CHECK-DIGIT-IS-VALID
+                       DISPLAY "CHECK DIGIT IS VALID"
+                   ELSE
+                       DISPLAY "CHECK DIGIT IS NOT VALID - EXPECTED "
+                           WS-CHECK-DIGIT
+                   END-IF
+           END-EVALUATE.
+
+           GOBACK.
+
+      *----------------------------------------------------------------
+      * 0500-DISPLAY-RUN-STAMP - BUILDS AND DISPLAYS THE RUN-ID/DATE
+      * BANNER.  THE RUN ID IS THE PROGRAM MNEMONIC FOLLOWED BY THE
+      * TIME OF DAY SO BACK-TO-BACK RUNS ON THE SAME DAY CAN STILL BE
+      * TOLD APART.
+      *----------------------------------------------------------------
+       0500-DISPLAY-RUN-STAMP.
+           ACCEPT WS-RUN-DATE-RAW FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME-RAW FROM TIME.
+
+           MOVE WS-RUN-DATE-RAW(1:4) TO WS-RDF-YYYY.
+           MOVE WS-RUN-DATE-RAW(5:2) TO WS-RDF-MM.
+           MOVE WS-RUN-DATE-RAW(7:2) TO WS-RDF-DD.
+           MOVE WS-RUN-DATE-FMT      TO RS-RUN-DATE.
+
+           MOVE WS-RUN-TIME-RAW      TO WS-RIF-TIME.
+           MOVE WS-RUN-ID-FMT        TO RS-RUN-ID.
+
+           DISPLAY RUN-STAMP-LINE.
+       0500-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 0600-ACCEPT-MODE - PROMPTS FOR WHETHER A CHECK DIGIT IS TO BE
+      * GENERATED OR VERIFIED.  RE-PERFORMED BY THE MAINLINE UNTIL A
+      * VALID G OR V IS RECEIVED.
+      *----------------------------------------------------------------
+       0600-ACCEPT-MODE.
+           DISPLAY "ENTER G OR V: ".
+           ACCEPT WS-MODE-SW.
+           IF NOT MODE-IS-GENERATE AND NOT MODE-IS-VERIFY
+               DISPLAY "NOT A VALID CHOICE - PLEASE RE-ENTER"
+           END-IF.
+       0600-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 0700-ACCEPT-ACCOUNT - PROMPTS FOR THE SIX-DIGIT ACCOUNT NUMBER
+      * AND EDITS IT WITH THE SHARED NUMERIC-EDIT WORK AREA.
+      *----------------------------------------------------------------
+       0700-ACCEPT-ACCOUNT.
+           DISPLAY "ENTER SIX-DIGIT ACCOUNT NUMBER: ".
+           ACCEPT NE-RAW-ENTRY.
+           PERFORM 0900-EDIT-NUMERIC-ENTRY THRU 0900-EXIT.
+           IF NE-ENTRY-IS-NOT-NUMERIC
+               DISPLAY "NOT A VALID NUMBER - PLEASE RE-ENTER"
+           END-IF.
+       0700-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 0800-ACCEPT-CHECK-DIGIT - PROMPTS FOR THE CHECK DIGIT TO BE
+      * VERIFIED AGAINST THE ACCOUNT NUMBER JUST ENTERED.
+      *----------------------------------------------------------------
+       0800-ACCEPT-CHECK-DIGIT.
+           DISPLAY "ENTER THE CHECK DIGIT TO VERIFY: ".
+           ACCEPT NE-RAW-ENTRY.
+           PERFORM 0900-EDIT-NUMERIC-ENTRY THRU 0900-EXIT.
+           IF NE-ENTRY-IS-NOT-NUMERIC
+               DISPLAY "NOT A VALID NUMBER - PLEASE RE-ENTER"
+           END-IF.
+       0800-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 0900-EDIT-NUMERIC-ENTRY - TESTS NE-RAW-ENTRY FOR A VALID
+      * NUMERIC VALUE.  NE-SIGN-ALLOWED-SW, SET BY THE CALLER BEFORE
+      * THE ENTRY IS ACCEPTED, SAYS WHETHER A LEADING + OR - IS
+      * PERMITTED.  A BLANK OR NON-DIGIT ENTRY COMES BACK
+      * NE-ENTRY-IS-NOT-NUMERIC.
+      *----------------------------------------------------------------
+       0900-EDIT-NUMERIC-ENTRY.
+           MOVE 'N' TO NE-NUMERIC-SW.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(NE-RAW-ENTRY))
+               TO NE-ENTRY-LEN.
+
+           IF NE-ENTRY-LEN > 0
+               MOVE NE-RAW-ENTRY(1:1) TO NE-SIGN-CHAR
+               IF NE-SIGN-CHAR = '-' OR NE-SIGN-CHAR = '+'
+                   IF NE-SIGN-IS-ALLOWED AND NE-ENTRY-LEN > 1
+                       IF NE-RAW-ENTRY(2:NE-ENTRY-LEN - 1) IS NUMERIC
+                           SET NE-ENTRY-IS-NUMERIC TO TRUE
+                       END-IF
+                   END-IF
+               ELSE
+                   IF NE-RAW-ENTRY(1:NE-ENTRY-LEN) IS NUMERIC
+                       SET NE-ENTRY-IS-NUMERIC TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+       0900-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1000-COMPUTE-CHECK-DIGIT - WALKS WS-ACCT-NO FROM THE LOW-ORDER
+      * DIGIT UP, THE SAME WAY DIGIT-REVERSE WALKS A NUMBER, DOUBLING
+      * EVERY OTHER DIGIT AS IT GOES AND ADDING THE DIGITS OF EACH
+      * DOUBLED RESULT INTO A RUNNING TOTAL.  THE CHECK DIGIT IS
+      * WHATEVER BRINGS THAT TOTAL UP TO THE NEXT MULTIPLE OF TEN.
+      *----------------------------------------------------------------
+       1000-COMPUTE-CHECK-DIGIT.
+           MOVE WS-ACCT-NO TO WS-WORK.
+           MOVE 0 TO WS-DIGIT-SUM.
+           SET WEIGHT-IS-DOUBLE TO TRUE.
+
+           PERFORM 1100-WEIGH-ONE-DIGIT THRU 1100-EXIT
+               UNTIL WS-WORK = 0.
+
+           COMPUTE WS-REM = FUNCTION MOD(WS-DIGIT-SUM, 10).
+           IF WS-REM = 0
+               MOVE 0 TO WS-CHECK-DIGIT
+           ELSE
+               COMPUTE WS-CHECK-DIGIT = 10 - WS-REM
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1100-WEIGH-ONE-DIGIT
+      *----------------------------------------------------------------
+       1100-WEIGH-ONE-DIGIT.
+           COMPUTE WS-REM = FUNCTION MOD(WS-WORK, 10).
+
+           IF WEIGHT-IS-DOUBLE
+               COMPUTE WS-PRODUCT = WS-REM * 2
+           ELSE
+               MOVE WS-REM TO WS-PRODUCT
+           END-IF.
+
+           IF WS-PRODUCT > 9
+               SUBTRACT 9 FROM WS-PRODUCT
+           END-IF.
+
+           ADD WS-PRODUCT TO WS-DIGIT-SUM.
+           COMPUTE WS-WORK = WS-WORK / 10.
+
+           IF WEIGHT-IS-DOUBLE
+               SET WEIGHT-IS-SINGLE TO TRUE
+           ELSE
+               SET WEIGHT-IS-DOUBLE TO TRUE
+           END-IF.
+       1100-EXIT.
+           EXIT.
