@@ -0,0 +1,330 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INTEREST-COMPARE.
+       AUTHOR. R-DSOUZA.
+       INSTALLATION. LOAN-SERVICING.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *----------------------------------------------------------------
+      * 2026-08-09 RSD  NEW PROGRAM.  FEEDS THE SAME PRINCIPAL/RATE/
+      *                 YEARS FROM ONE INPUT FILE INTO BOTH THE SIMPLE
+      *                 INTEREST AND COMPOUND INTEREST FORMULAS AND
+      *                 PRINTS THEM SIDE BY SIDE SO ADVISORS DO NOT
+      *                 HAVE TO RUN SIMPLE-INTEREST AND CI-CALCULATOR
+      *                 SEPARATELY.
+      * 2026-08-09 RSD  CHANGED STOP RUN TO GOBACK SO THIS PROGRAM CAN
+      *                 BE CALLED FROM THE NEW UTILITY MENU DISPATCHER
+      *                 WITHOUT ENDING THE WHOLE SESSION; BEHAVIOR WHEN
+      *                 RUN STANDALONE IS UNCHANGED.
+      * 2026-08-09 RSD  THE REPORT NOW OPENS WITH A RUN-ID/DATE STAMP
+      *                 LINE SO AN OPERATOR CAN TELL WHICH RUN PRODUCED
+      *                 A GIVEN COMPARISON LISTING.
+      * 2026-08-09 RSD  ADDED A CONTROL-TOTAL TRAILER LINE RECONCILING
+      *                 ACCOUNTS READ AGAINST ACCOUNTS PROCESSED, LIKE
+      *                 THE OTHER BATCH UTILITIES IN THE SUITE.
+      * 2026-08-09 RSD  CORRECTED THE COMPOUND-INTEREST COLUMN HEADING,
+      *                 WHICH MISSPELLED "COMPOUND" AS "COMPOUD".
+      * 2026-08-09 RSD  3600-COMPOUND-ONE-YEAR NOW CARRIES AN ON SIZE
+      *                 ERROR CHECK ON THE WS-POWER COMPUTE, THE SAME
+      *                 FIX MADE TO CI-CALCULATOR AND MONTH-END-REPORT
+      *                 - THIS PROGRAM HAD NO RATE/TERM EDIT AT ALL, SO
+      *                 LA-RATE'S AND LA-YEARS' FULL RANGE COULD REACH
+      *                 WS-POWER AND OVERFLOW IT WITHOUT WARNING.  AN
+      *                 OVERFLOWING ACCOUNT IS NOW REJECTED AND LOGGED
+      *                 TO THE SHARED EXCEPTION LOG RATHER THAN PRINTED
+      *                 WITH A GARBLED COMPOUND-INTEREST FIGURE.
+      *----------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOAN-ACCOUNTS   ASSIGN TO LOANACCT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT COMPARE-REPORT  ASSIGN TO CMPRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SHARED-EXCEPTION-LOG ASSIGN TO SYSEXCP
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCP-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOAN-ACCOUNTS
+           RECORDING MODE IS F.
+       COPY LOANACCT.
+
+       FD  COMPARE-REPORT
+           RECORDING MODE IS F.
+       01  COMPARE-LINE             PIC X(80).
+
+       FD  SHARED-EXCEPTION-LOG
+           RECORDING MODE IS F.
+       COPY EXCPTLOG.
+
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------
+      * SWITCHES
+      *----------------------------------------------------------------
+       01  WS-SWITCHES.
+           05 WS-EOF-SW             PIC X(01) VALUE 'N'.
+              88 END-OF-ACCOUNTS            VALUE 'Y'.
+           05 WS-EDIT-SW             PIC X(01) VALUE 'Y'.
+              88 ACCOUNT-IS-VALID           VALUE 'Y'.
+              88 ACCOUNT-IS-INVALID         VALUE 'N'.
+
+       01  WS-EXCP-FILE-STATUS       PIC X(02).
+           88 EXCP-FILE-NOT-FOUND            VALUE '35'.
+
+      *----------------------------------------------------------------
+      * RUN-ID/DATE STAMP WORKING STORAGE.
+      *----------------------------------------------------------------
+       01  WS-RUN-DATE-RAW     PIC 9(08).
+       01  WS-RUN-TIME-RAW     PIC 9(06).
+       01  WS-RUN-DATE-FMT.
+           05 WS-RDF-YYYY      PIC 9(04).
+           05 FILLER           PIC X(01) VALUE "-".
+           05 WS-RDF-MM        PIC 9(02).
+           05 FILLER           PIC X(01) VALUE "-".
+           05 WS-RDF-DD        PIC 9(02).
+       01  WS-RUN-ID-FMT.
+           05 WS-RIF-PGM       PIC X(06) VALUE "INTCMP".
+           05 WS-RIF-TIME      PIC 9(06).
+
+       COPY RUNSTAMP.
+
+      *----------------------------------------------------------------
+      * CONTROL TOTALS.
+      *----------------------------------------------------------------
+       01  WS-ACCTS-READ            PIC 9(7) COMP VALUE 0.
+       01  WS-ACCTS-PROCESSED       PIC 9(7) COMP VALUE 0.
+       01  WS-ACCTS-REJECTED        PIC 9(7) COMP VALUE 0.
+
+       COPY CTLTOTAL.
+
+       01  WS-REASON                PIC X(40).
+
+      *----------------------------------------------------------------
+      * WORKING FIGURES - SAME FORMULAS AS SIMPLE-INTEREST AND
+      * CI-CALCULATOR, RUN AGAINST THE SAME PRINCIPAL/RATE/YEARS.
+      *----------------------------------------------------------------
+       01  WS-PRINCIPAL             PIC 9(7)V99.
+       01  WS-RATE                  PIC 9(3)V99.
+       01  WS-YRS                   PIC 99.
+       01  WS-SI                    PIC 9(9)V99.
+       01  WS-AMT                   PIC 9(9)V99.
+       01  WS-CI                    PIC 9(9)V99.
+       01  WS-POWER                 PIC 9(9)V99.
+       01  WS-COMPOUND-RATE         PIC 9(3)V99.
+       01  WS-CNT                   PIC 99 COMP.
+
+       01  COMPARE-HEADING-1.
+           05 FILLER                PIC X(35) VALUE
+              "SIMPLE VS COMPOUND INTEREST COMPARE".
+
+       01  COMPARE-HEADING-2.
+           05 FILLER                PIC X(06) VALUE "ACCT #".
+           05 FILLER                PIC X(04) VALUE SPACES.
+           05 FILLER                PIC X(11) VALUE "  PRINCIPAL".
+           05 FILLER                PIC X(04) VALUE SPACES.
+           05 FILLER                PIC X(11) VALUE " SIMPLE INT".
+           05 FILLER                PIC X(04) VALUE SPACES.
+           05 FILLER                PIC X(12) VALUE "COMPOUND INT".
+
+       01  COMPARE-DETAIL.
+           05 CD-ACCT-NO             PIC X(06).
+           05 FILLER                 PIC X(04) VALUE SPACES.
+           05 CD-PRINCIPAL           PIC ZZZZ,ZZ9.99.
+           05 FILLER                 PIC X(04) VALUE SPACES.
+           05 CD-SI                  PIC ZZZ,ZZZ,ZZ9.99.
+           05 FILLER                 PIC X(04) VALUE SPACES.
+           05 CD-CI                  PIC ZZZ,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------
+      * 0000-MAINLINE
+      *----------------------------------------------------------------
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE      THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-ACCOUNT THRU 2000-EXIT
+               UNTIL END-OF-ACCOUNTS.
+           PERFORM 9000-TERMINATE       THRU 9000-EXIT.
+           GOBACK.
+
+      *----------------------------------------------------------------
+      * 1000-INITIALIZE
+      *----------------------------------------------------------------
+       1000-INITIALIZE.
+           OPEN INPUT  LOAN-ACCOUNTS
+           OPEN OUTPUT COMPARE-REPORT.
+
+           OPEN EXTEND SHARED-EXCEPTION-LOG.
+           IF EXCP-FILE-NOT-FOUND
+               OPEN OUTPUT SHARED-EXCEPTION-LOG
+           END-IF.
+
+           PERFORM 1050-WRITE-RUN-STAMP THRU 1050-EXIT.
+
+           WRITE COMPARE-LINE FROM COMPARE-HEADING-1.
+           WRITE COMPARE-LINE FROM COMPARE-HEADING-2.
+
+           PERFORM 8000-READ-ACCOUNT THRU 8000-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1050-WRITE-RUN-STAMP - WRITES THE RUN-ID/DATE BANNER AS THE
+      * FIRST LINE OF THE OUTPUT FILE.  THE RUN ID IS THE PROGRAM
+      * MNEMONIC FOLLOWED BY THE TIME OF DAY SO BACK-TO-BACK RUNS ON
+      * THE SAME DAY CAN STILL BE TOLD APART.
+      *----------------------------------------------------------------
+       1050-WRITE-RUN-STAMP.
+           ACCEPT WS-RUN-DATE-RAW FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME-RAW FROM TIME.
+
+           MOVE WS-RUN-DATE-RAW(1:4) TO WS-RDF-YYYY.
+           MOVE WS-RUN-DATE-RAW(5:2) TO WS-RDF-MM.
+           MOVE WS-RUN-DATE-RAW(7:2) TO WS-RDF-DD.
+           MOVE WS-RUN-DATE-FMT      TO RS-RUN-DATE.
+
+           MOVE WS-RUN-TIME-RAW      TO WS-RIF-TIME.
+           MOVE WS-RUN-ID-FMT        TO RS-RUN-ID.
+
+           WRITE COMPARE-LINE FROM RUN-STAMP-LINE.
+       1050-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2000-PROCESS-ACCOUNT
+      *----------------------------------------------------------------
+       2000-PROCESS-ACCOUNT.
+           MOVE LA-PRINCIPAL TO WS-PRINCIPAL.
+           MOVE LA-RATE      TO WS-RATE.
+           MOVE LA-YEARS     TO WS-YRS.
+
+           SET ACCOUNT-IS-VALID TO TRUE.
+
+           PERFORM 3000-COMPUTE-SIMPLE   THRU 3000-EXIT.
+           PERFORM 3500-COMPUTE-COMPOUND THRU 3500-EXIT.
+
+           IF ACCOUNT-IS-VALID
+               PERFORM 4000-WRITE-DETAIL THRU 4000-EXIT
+               ADD 1 TO WS-ACCTS-PROCESSED
+           ELSE
+               ADD 1 TO WS-ACCTS-REJECTED
+           END-IF.
+
+           PERFORM 8000-READ-ACCOUNT THRU 8000-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 3000-COMPUTE-SIMPLE - SAME FORMULA AS SIMPLE-INTEREST.
+      *----------------------------------------------------------------
+       3000-COMPUTE-SIMPLE.
+           COMPUTE WS-SI = (WS-PRINCIPAL * WS-YRS * WS-RATE) / 100.
+       3000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 3500-COMPUTE-COMPOUND - SAME FORMULA AS CI-CALCULATOR.
+      *----------------------------------------------------------------
+       3500-COMPUTE-COMPOUND.
+           MOVE WS-RATE TO WS-COMPOUND-RATE.
+           COMPUTE WS-COMPOUND-RATE = WS-COMPOUND-RATE / 100.
+           ADD 1 TO WS-COMPOUND-RATE.
+
+           MOVE 1 TO WS-POWER.
+
+           PERFORM 3600-COMPOUND-ONE-YEAR THRU 3600-EXIT
+               VARYING WS-CNT FROM 1 BY 1
+               UNTIL WS-CNT > WS-YRS
+                  OR ACCOUNT-IS-INVALID.
+
+           IF ACCOUNT-IS-VALID
+               COMPUTE WS-AMT = WS-PRINCIPAL * WS-POWER
+               COMPUTE WS-CI  = WS-AMT - WS-PRINCIPAL
+           END-IF.
+       3500-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 3600-COMPOUND-ONE-YEAR
+      *----------------------------------------------------------------
+       3600-COMPOUND-ONE-YEAR.
+           COMPUTE WS-POWER = WS-POWER * WS-COMPOUND-RATE
+               ON SIZE ERROR
+                   SET ACCOUNT-IS-INVALID TO TRUE
+                   MOVE "COMPOUND INTEREST OVERFLOW" TO WS-REASON
+                   PERFORM 3700-WRITE-EXCEPTION THRU 3700-EXIT
+           END-COMPUTE.
+       3600-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 3700-WRITE-EXCEPTION
+      *----------------------------------------------------------------
+       3700-WRITE-EXCEPTION.
+           MOVE SPACES     TO SHARED-EXCEPTION-REC.
+           MOVE "INTCMP"   TO SE-PROGRAM-ID.
+           MOVE LA-ACCT-NO TO SE-ENTRY-ID.
+           MOVE WS-REASON  TO SE-REASON.
+           WRITE SHARED-EXCEPTION-REC.
+       3700-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 4000-WRITE-DETAIL
+      *----------------------------------------------------------------
+       4000-WRITE-DETAIL.
+           MOVE LA-ACCT-NO   TO CD-ACCT-NO.
+           MOVE WS-PRINCIPAL TO CD-PRINCIPAL.
+           MOVE WS-SI        TO CD-SI.
+           MOVE WS-CI        TO CD-CI.
+
+           WRITE COMPARE-LINE FROM COMPARE-DETAIL.
+       4000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 8000-READ-ACCOUNT
+      *----------------------------------------------------------------
+       8000-READ-ACCOUNT.
+           READ LOAN-ACCOUNTS
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+               NOT AT END
+                   ADD 1 TO WS-ACCTS-READ
+           END-READ.
+       8000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 9000-TERMINATE
+      *----------------------------------------------------------------
+       9000-TERMINATE.
+           PERFORM 9500-WRITE-CONTROL-TOTALS THRU 9500-EXIT.
+
+           CLOSE LOAN-ACCOUNTS
+                 COMPARE-REPORT
+                 SHARED-EXCEPTION-LOG.
+       9000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 9500-WRITE-CONTROL-TOTALS - RECONCILES ACCOUNTS READ AGAINST
+      * ACCOUNTS PROCESSED PLUS ACCOUNTS REJECTED FOR A COMPOUND-
+      * INTEREST OVERFLOW.
+      *----------------------------------------------------------------
+       9500-WRITE-CONTROL-TOTALS.
+           MOVE WS-ACCTS-READ      TO CT-RECORDS-READ.
+           MOVE WS-ACCTS-PROCESSED TO CT-RECORDS-PROCESSED.
+           IF WS-ACCTS-READ = WS-ACCTS-PROCESSED + WS-ACCTS-REJECTED
+               MOVE "IN BALANCE"  TO CT-RECONCILE-MSG
+           ELSE
+               MOVE "OUT OF BAL" TO CT-RECONCILE-MSG
+           END-IF.
+           WRITE COMPARE-LINE FROM CONTROL-TOTAL-LINE.
+       9500-EXIT.
+           EXIT.
