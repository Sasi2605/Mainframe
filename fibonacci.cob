@@ -1,37 +1,216 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. FIBONACCI-SUM.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-FIB1     PIC 9(4) VALUE 0.
-       01 WS-FIB2     PIC 9(4) VALUE 1.
-       01 WS-FIB-NEXT PIC 9(4).
-       01 WS-SUM      PIC 9(6) VALUE 0.
-
-       PROCEDURE DIVISION.
-       MAIN-PARA.
-
-           DISPLAY "FIBONACCI SERIES UP TO 100:".
-
-           DISPLAY WS-FIB1.
-           DISPLAY WS-FIB2.
-
-           COMPUTE WS-SUM = WS-FIB1 + WS-FIB2.
-
-           PERFORM UNTIL WS-FIB-NEXT > 100
-
-               COMPUTE WS-FIB-NEXT = WS-FIB1 + WS-FIB2
-
-               IF WS-FIB-NEXT <= 100
-                   DISPLAY WS-FIB-NEXT
-                   ADD WS-FIB-NEXT TO WS-SUM
-               END-IF
-
-               MOVE WS-FIB2 TO WS-FIB1
-               MOVE WS-FIB-NEXT TO WS-FIB2
-
-           END-PERFORM.
-
-           DISPLAY "SUM OF FIBONACCI NUMBERS = " WS-SUM.
-
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FIBONACCI-SUM.
+       AUTHOR. R-DSOUZA.
+       INSTALLATION. LOAN-SERVICING.
+       DATE-WRITTEN. 2019-04-12.
+       DATE-COMPILED.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *----------------------------------------------------------------
+      * 2026-08-09 RSD  THE SERIES CEILING IS NOW READ AS INPUT
+      *                 INSTEAD OF BEING HARDCODED AT 100.
+      * 2026-08-09 RSD  EACH DISPLAYED TERM IS NOW TAGGED WHEN IT IS
+      *                 ALSO PRIME, USING THE SAME MODULUS-CHECK
+      *                 APPROACH AS DIVISIBLE.
+      * 2026-08-09 RSD  CHANGED STOP RUN TO GOBACK SO THIS PROGRAM CAN
+      *                 BE CALLED FROM THE NEW UTILITY MENU DISPATCHER
+      *                 WITHOUT ENDING THE WHOLE SESSION; BEHAVIOR WHEN
+      *                 RUN STANDALONE IS UNCHANGED.
+      * 2026-08-09 RSD  NOW DISPLAYS A RUN-ID/DATE STAMP AHEAD OF THE
+      *                 SERIES SO AN OPERATOR CAN TELL WHICH RUN
+      *                 PRODUCED A GIVEN SESSION'S OUTPUT.
+      * 2026-08-09 RSD  THE SERIES CEILING IS NOW EDITED WITH THE
+      *                 SHARED NUMERIC-EDIT WORK AREA AND RE-PROMPTED
+      *                 ON A NON-NUMERIC ENTRY INSTEAD OF ACCEPTING
+      *                 STRAIGHT INTO WS-CEILING, WHICH LEFT BAD INPUT
+      *                 SILENTLY TRUNCATED TO ZERO.
+      * 2026-08-09 RSD  ADDED AN ON SIZE ERROR CHECK AROUND THE NEXT-
+      *                 TERM AND RUNNING-SUM ARITHMETIC, THE SAME WAY
+      *                 FACTORIAL ALREADY GUARDS WS-FACT, SO A CEILING
+      *                 LARGE ENOUGH TO OVERFLOW WS-FIB-NEXT OR WS-SUM
+      *                 STOPS THE SERIES EARLY WITH A MESSAGE INSTEAD
+      *                 OF ABENDING OR WRAPPING TO A BAD TOTAL.
+      *----------------------------------------------------------------
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-RUN-DATE-RAW     PIC 9(08).
+       01  WS-RUN-TIME-RAW     PIC 9(06).
+       01  WS-RUN-DATE-FMT.
+           05 WS-RDF-YYYY      PIC 9(04).
+           05 FILLER           PIC X(01) VALUE "-".
+           05 WS-RDF-MM        PIC 9(02).
+           05 FILLER           PIC X(01) VALUE "-".
+           05 WS-RDF-DD        PIC 9(02).
+       01  WS-RUN-ID-FMT.
+           05 WS-RIF-PGM       PIC X(06) VALUE "FIBSUM".
+           05 WS-RIF-TIME      PIC 9(06).
+
+       COPY RUNSTAMP.
+       COPY NUMEDIT.
+
+       01  WS-CEILING     PIC 9(06).
+       01  WS-FIB1        PIC 9(06) VALUE 0.
+       01  WS-FIB2        PIC 9(06) VALUE 1.
+       01  WS-FIB-NEXT    PIC 9(06).
+       01  WS-SUM         PIC 9(08) VALUE 0.
+
+       01  WS-DIVISOR     PIC 9(06) COMP.
+       01  WS-PRIME-SW    PIC X(01).
+           88 TERM-IS-PRIME            VALUE 'Y'.
+           88 TERM-IS-NOT-PRIME        VALUE 'N'.
+
+       01  WS-OVERFLOW-SW PIC X(01) VALUE 'N'.
+           88 SERIES-OVERFLOWED       VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------
+      * 0000-MAINLINE
+      *----------------------------------------------------------------
+       0000-MAINLINE.
+           PERFORM 0050-DISPLAY-RUN-STAMP THRU 0050-EXIT.
+
+           SET NE-SIGN-IS-NOT-ALLOWED TO TRUE.
+           SET NE-ENTRY-IS-NOT-NUMERIC TO TRUE.
+           PERFORM 0060-ACCEPT-CEILING THRU 0060-EXIT
+               UNTIL NE-ENTRY-IS-NUMERIC.
+           MOVE NE-RAW-ENTRY TO WS-CEILING.
+
+           DISPLAY "FIBONACCI SERIES UP TO " WS-CEILING ":".
+           DISPLAY WS-FIB1.
+           DISPLAY WS-FIB2.
+
+           COMPUTE WS-SUM = WS-FIB1 + WS-FIB2.
+
+           PERFORM 1000-NEXT-TERM THRU 1000-EXIT
+               UNTIL WS-FIB-NEXT > WS-CEILING
+               OR SERIES-OVERFLOWED.
+
+           IF SERIES-OVERFLOWED
+               DISPLAY "*** SERIES TERM EXCEEDED WORKING STORAGE - "
+                   "STOPPED EARLY ***"
+           END-IF.
+
+           DISPLAY "SUM OF FIBONACCI NUMBERS = " WS-SUM.
+
+           GOBACK.
+
+      *----------------------------------------------------------------
+      * 0050-DISPLAY-RUN-STAMP - BUILDS AND DISPLAYS THE RUN-ID/DATE
+      * BANNER.  THE RUN ID IS THE PROGRAM MNEMONIC FOLLOWED BY THE
+      * TIME OF DAY SO BACK-TO-BACK RUNS ON THE SAME DAY CAN STILL BE
+      * TOLD APART.
+      *----------------------------------------------------------------
+       0050-DISPLAY-RUN-STAMP.
+           ACCEPT WS-RUN-DATE-RAW FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME-RAW FROM TIME.
+
+           MOVE WS-RUN-DATE-RAW(1:4) TO WS-RDF-YYYY.
+           MOVE WS-RUN-DATE-RAW(5:2) TO WS-RDF-MM.
+           MOVE WS-RUN-DATE-RAW(7:2) TO WS-RDF-DD.
+           MOVE WS-RUN-DATE-FMT      TO RS-RUN-DATE.
+
+           MOVE WS-RUN-TIME-RAW      TO WS-RIF-TIME.
+           MOVE WS-RUN-ID-FMT        TO RS-RUN-ID.
+
+           DISPLAY RUN-STAMP-LINE.
+       0050-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 0060-ACCEPT-CEILING - PROMPTS FOR THE SERIES CEILING AND EDITS
+      * IT WITH THE SHARED NUMERIC-EDIT WORK AREA.  RE-PERFORMED BY THE
+      * MAINLINE UNTIL A VALID ENTRY IS RECEIVED.
+      *----------------------------------------------------------------
+       0060-ACCEPT-CEILING.
+           DISPLAY "UPPER LIMIT FOR SERIES: ".
+           ACCEPT NE-RAW-ENTRY.
+           PERFORM 0070-EDIT-NUMERIC-ENTRY THRU 0070-EXIT.
+           IF NE-ENTRY-IS-NOT-NUMERIC
+               DISPLAY "NOT A VALID NUMBER - PLEASE RE-ENTER"
+           END-IF.
+       0060-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 0070-EDIT-NUMERIC-ENTRY - TESTS NE-RAW-ENTRY FOR A VALID
+      * NUMERIC VALUE.  NE-SIGN-ALLOWED-SW, SET BY THE CALLER BEFORE
+      * THE ENTRY IS ACCEPTED, SAYS WHETHER A LEADING + OR - IS
+      * PERMITTED.  A BLANK OR NON-DIGIT ENTRY COMES BACK
+      * NE-ENTRY-IS-NOT-NUMERIC.
+      *----------------------------------------------------------------
+       0070-EDIT-NUMERIC-ENTRY.
+           MOVE 'N' TO NE-NUMERIC-SW.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(NE-RAW-ENTRY))
+               TO NE-ENTRY-LEN.
+
+           IF NE-ENTRY-LEN > 0
+               MOVE NE-RAW-ENTRY(1:1) TO NE-SIGN-CHAR
+               IF NE-SIGN-CHAR = '-' OR NE-SIGN-CHAR = '+'
+                   IF NE-SIGN-IS-ALLOWED AND NE-ENTRY-LEN > 1
+                       IF NE-RAW-ENTRY(2:NE-ENTRY-LEN - 1) IS NUMERIC
+                           SET NE-ENTRY-IS-NUMERIC TO TRUE
+                       END-IF
+                   END-IF
+               ELSE
+                   IF NE-RAW-ENTRY(1:NE-ENTRY-LEN) IS NUMERIC
+                       SET NE-ENTRY-IS-NUMERIC TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+       0070-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1000-NEXT-TERM
+      *----------------------------------------------------------------
+       1000-NEXT-TERM.
+           COMPUTE WS-FIB-NEXT = WS-FIB1 + WS-FIB2
+               ON SIZE ERROR
+                   SET SERIES-OVERFLOWED TO TRUE
+           END-COMPUTE.
+
+           IF NOT SERIES-OVERFLOWED
+               IF WS-FIB-NEXT <= WS-CEILING
+                   PERFORM 1100-CHECK-PRIME THRU 1100-EXIT
+                   IF TERM-IS-PRIME
+                       DISPLAY WS-FIB-NEXT " (PRIME)"
+                   ELSE
+                       DISPLAY WS-FIB-NEXT
+                   END-IF
+                   ADD WS-FIB-NEXT TO WS-SUM
+                       ON SIZE ERROR
+                           SET SERIES-OVERFLOWED TO TRUE
+                   END-ADD
+               END-IF
+
+               MOVE WS-FIB2      TO WS-FIB1
+               MOVE WS-FIB-NEXT  TO WS-FIB2
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1100-CHECK-PRIME - SAME MOD-BASED APPROACH AS DIVISIBLE, RUN
+      * AGAINST EVERY DIVISOR FROM 2 UP TO THE TERM MINUS ONE.
+      *----------------------------------------------------------------
+       1100-CHECK-PRIME.
+           SET TERM-IS-PRIME TO TRUE.
+
+           IF WS-FIB-NEXT < 2
+               SET TERM-IS-NOT-PRIME TO TRUE
+           ELSE
+               PERFORM 1200-TEST-DIVISOR THRU 1200-EXIT
+                   VARYING WS-DIVISOR FROM 2 BY 1
+                   UNTIL WS-DIVISOR >= WS-FIB-NEXT
+                   OR TERM-IS-NOT-PRIME
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+       1200-TEST-DIVISOR.
+           IF FUNCTION MOD(WS-FIB-NEXT, WS-DIVISOR) = 0
+               SET TERM-IS-NOT-PRIME TO TRUE
+           END-IF.
+       1200-EXIT.
+           EXIT.
