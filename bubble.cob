@@ -1,38 +1,605 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. BUBBLE-SORT.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-
-       01 WS-ARRAY.
-          05 WS-NUM OCCURS 5 TIMES PIC 9(3).
-
-       01 WS-I        PIC 9.
-       01 WS-J        PIC 9.
-       01 WS-TEMP     PIC 9(3).
-
-       PROCEDURE DIVISION.
-       MAIN-PARA.
-
-           DISPLAY "ENTER 5 NUMBERS:".
-           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 5
-               ACCEPT WS-NUM(WS-I)
-           END-PERFORM.
-           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 4
-               PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > 5 - WS-I
-
-                   IF WS-NUM(WS-J) > WS-NUM(WS-J + 1)
-                       MOVE WS-NUM(WS-J)     TO WS-TEMP
-                       MOVE WS-NUM(WS-J + 1) TO WS-NUM(WS-J)
-                       MOVE WS-TEMP          TO WS-NUM(WS-J + 1)
-                   END-IF
-
-               END-PERFORM
-           END-PERFORM.
-
-           DISPLAY "SORTED ARRAY (ASCENDING):".
-           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 5
-               DISPLAY WS-NUM(WS-I)
-           END-PERFORM.
-
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BUBBLE-SORT.
+       AUTHOR. R-DSOUZA.
+       INSTALLATION. LOAN-SERVICING.
+       DATE-WRITTEN. 2019-04-05.
+       DATE-COMPILED.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *----------------------------------------------------------------
+      * 2026-08-09 RSD  REPLACED THE FIXED OCCURS 5 ARRAY WITH A
+      *                 COUNT-DRIVEN TABLE SO LISTS UP TO 500 ENTRIES
+      *                 CAN BE SORTED IN ONE RUN.
+      * 2026-08-09 RSD  ADDED A SORT-DIRECTION FLAG SO THE SAME PASS
+      *                 CAN PRODUCE ASCENDING OR DESCENDING ORDER.
+      * 2026-08-09 RSD  ADDED AN ALPHANUMERIC SORT MODE USING THE SAME
+      *                 COMPARE-AND-SWAP LOGIC AS THE NUMERIC ARRAY.
+      * 2026-08-09 RSD  ADDED A DATED SORT-LOG FILE RECORDING THE
+      *                 UNSORTED AND SORTED ARRAYS FOR EVERY RUN.
+      * 2026-08-09 RSD  ADDED CHECKPOINT/RESTART SUPPORT.  THE OUTER
+      *                 SORT PASS IS SNAPSHOT TO A CHECKPOINT FILE
+      *                 EVERY WS-CKPT-INTERVAL PASSES, AND THE OPERATOR
+      *                 CAN RESUME A LIST THAT WAS MID-SORT WHEN THE
+      *                 PRIOR RUN DIED INSTEAD OF RETYPING EVERY ENTRY.
+      * 2026-08-09 RSD  CHANGED STOP RUN TO GOBACK SO THIS PROGRAM CAN
+      *                 BE CALLED FROM THE NEW UTILITY MENU DISPATCHER
+      *                 WITHOUT ENDING THE WHOLE SESSION; BEHAVIOR WHEN
+      *                 RUN STANDALONE IS UNCHANGED.
+      * 2026-08-09 RSD  THE ENTRY COUNT AND EACH NUMERIC ARRAY ELEMENT
+      *                 ARE NOW EDITED WITH THE SHARED NUMERIC-EDIT WORK
+      *                 AREA AND RE-PROMPTED ON A NON-NUMERIC ENTRY
+      *                 INSTEAD OF ACCEPTING STRAIGHT INTO THE NUMERIC
+      *                 FIELDS, WHICH LEFT BAD INPUT SILENTLY TRUNCATED
+      *                 TO ZERO - PARTICULARLY IMPORTANT FOR THE ENTRY
+      *                 COUNT SINCE IT SIZES THE ARRAY FOR THE WHOLE RUN.
+      * 2026-08-09 RSD  REPLACED THE STRAIGHT BUBBLE SORT WITH A COMB
+      *                 SORT (A DIMINISHING-GAP BUBBLE SORT) ON BOTH THE
+      *                 NUMERIC AND ALPHANUMERIC TABLES.  A PLAIN BUBBLE
+      *                 SORT MOVES AN OUT-OF-PLACE ELEMENT ONE SLOT AT A
+      *                 TIME, SO A LIST NEAR THE 500-ENTRY CEILING COULD
+      *                 TAKE ON THE ORDER OF 500*500 COMPARISONS; COMB
+      *                 SORT CLOSES LARGE GAPS FIRST AND SHRINKS THEM A
+      *                 FACTOR OF 10/13 AT A TIME, CUTTING THAT DOWN TO
+      *                 A HANDFUL OF PASSES FOR THE SAME LIST.  THE
+      *                 CHECKPOINT NOW SAVES AFTER EVERY GAP INSTEAD OF
+      *                 EVERY WS-CKPT-INTERVAL PASSES, SINCE A COMB SORT
+      *                 HAS FAR FEWER GAPS THAN A BUBBLE SORT HAS PASSES;
+      *                 WS-CKPT-INTERVAL IS NO LONGER NEEDED AND WAS
+      *                 REMOVED. BUBCKPT'S CK-PASS-INDEX NOW HOLDS THE
+      *                 LAST COMPLETED GAP INSTEAD OF THE LAST COMPLETED
+      *                 PASS NUMBER - SAME FIELD, NEW MEANING.
+      *----------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SORT-LOG        ASSIGN TO SORTLOG
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO BUBCKPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SORT-LOG
+           RECORDING MODE IS F.
+       01  SORT-LOG-LINE            PIC X(80).
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       COPY BUBCKPT.
+
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------
+      * WS-COUNT DRIVES THE SIZE OF WS-ARRAY FOR THIS RUN.
+      *----------------------------------------------------------------
+       01  WS-COUNT       PIC 9(03).
+
+       01  WS-ARRAY.
+           05 WS-NUM OCCURS 1 TO 500 TIMES
+                      DEPENDING ON WS-COUNT
+                      PIC 9(03).
+
+       01  WS-ALPHA-ARRAY.
+           05 WS-ANUM OCCURS 1 TO 500 TIMES
+                       DEPENDING ON WS-COUNT
+                       PIC X(20).
+
+       01  WS-I           PIC 9(03) COMP.
+       01  WS-J           PIC 9(03) COMP.
+       01  WS-TEMP        PIC 9(03).
+       01  WS-ATEMP       PIC X(20).
+
+      *----------------------------------------------------------------
+      * SORT-DIRECTION FLAG - 'A' ASCENDING (DEFAULT), 'D' DESCENDING.
+      *----------------------------------------------------------------
+       01  WS-DIRECTION   PIC X(01) VALUE 'A'.
+           88 SORT-ASCENDING           VALUE 'A'.
+           88 SORT-DESCENDING          VALUE 'D'.
+
+      *----------------------------------------------------------------
+      * SORT-TYPE FLAG - 'N' NUMERIC (DEFAULT), 'A' ALPHANUMERIC.
+      *----------------------------------------------------------------
+       01  WS-SORT-TYPE   PIC X(01) VALUE 'N'.
+           88 SORT-NUMERIC             VALUE 'N'.
+           88 SORT-ALPHANUMERIC        VALUE 'A'.
+
+      *----------------------------------------------------------------
+      * RUN TIMESTAMP FOR THE SORT-LOG AUDIT TRAIL.
+      *----------------------------------------------------------------
+       01  WS-RUN-DATE-TIME.
+           05 WS-RUN-DATE            PIC 9(08).
+           05 WS-RUN-TIME            PIC 9(08).
+
+       01  LOG-RUN-HEADING.
+           05 FILLER                 PIC X(10) VALUE "SORT RUN ".
+           05 LH-DATE                PIC 9(08).
+           05 FILLER                 PIC X(01) VALUE SPACES.
+           05 LH-TIME                PIC 9(08).
+
+       01  LOG-SECTION-LINE          PIC X(20).
+
+      *----------------------------------------------------------------
+      * CHECKPOINT/RESTART WORKING STORAGE.
+      *----------------------------------------------------------------
+       01  WS-CKPT-FILE-STATUS       PIC X(02).
+           88 CKPT-FILE-NOT-FOUND            VALUE '35'.
+
+       01  WS-RESUME-SW              PIC X(01) VALUE 'N'.
+           88 RUN-IS-RESUMING                VALUE 'Y'.
+       01  WS-RESUME-GAP              PIC 9(03) COMP VALUE 0.
+       01  WS-RESUME-AVAIL-SW         PIC X(01) VALUE 'N'.
+           88 RESUME-IS-AVAILABLE             VALUE 'Y'.
+
+       01  WS-ELEMENT-NUM-X           PIC 9(03).
+
+      *----------------------------------------------------------------
+      * COMB-SORT WORKING STORAGE.  WS-GAP IS THE CURRENT COMPARISON
+      * DISTANCE, SHRUNK BY A FACTOR OF 10/13 EACH ROUND UNTIL IT
+      * REACHES 1; THE SORT IS DONE ONCE A GAP-1 ROUND MAKES NO SWAPS.
+      *----------------------------------------------------------------
+       01  WS-GAP                     PIC 9(03) COMP.
+       01  WS-SWAP-SW                 PIC X(01) VALUE 'N'.
+           88 SWAP-WAS-MADE                   VALUE 'Y'.
+           88 NO-SWAP-WAS-MADE                VALUE 'N'.
+
+       COPY NUMEDIT.
+
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------
+      * 0000-MAINLINE
+      *----------------------------------------------------------------
+       0000-MAINLINE.
+           PERFORM 0500-OPEN-SORT-LOG  THRU 0500-EXIT.
+           PERFORM 0550-CHECK-RESUME   THRU 0550-EXIT.
+
+           IF RUN-IS-RESUMING
+               PERFORM 0560-LOAD-CHECKPOINT THRU 0560-EXIT
+           ELSE
+               PERFORM 1000-ACCEPT-NUMBERS THRU 1000-EXIT
+           END-IF.
+
+           IF SORT-NUMERIC
+               PERFORM 0600-LOG-NUM-ARRAY THRU 0600-EXIT
+               PERFORM 2000-BUBBLE-SORT    THRU 2000-EXIT
+               PERFORM 3000-DISPLAY-RESULT THRU 3000-EXIT
+               PERFORM 0600-LOG-NUM-ARRAY  THRU 0600-EXIT
+           ELSE
+               PERFORM 0700-LOG-ALPHA-ARRAY THRU 0700-EXIT
+               PERFORM 2500-BUBBLE-SORT-ALPHA THRU 2500-EXIT
+               PERFORM 3500-DISPLAY-RESULT-A  THRU 3500-EXIT
+               PERFORM 0700-LOG-ALPHA-ARRAY   THRU 0700-EXIT
+           END-IF.
+
+           PERFORM 0800-CLEAR-CHECKPOINT THRU 0800-EXIT.
+           PERFORM 0900-CLOSE-SORT-LOG THRU 0900-EXIT.
+           GOBACK.
+
+      *----------------------------------------------------------------
+      * 0600-LOG-NUM-ARRAY - WRITES A SNAPSHOT OF THE NUMERIC ARRAY TO
+      * THE SORT-LOG.  CALLED ONCE BEFORE THE SORT (UNSORTED) AND ONCE
+      * AFTER (SORTED).
+      *----------------------------------------------------------------
+       0600-LOG-NUM-ARRAY.
+           MOVE "ARRAY SNAPSHOT:" TO LOG-SECTION-LINE.
+           WRITE SORT-LOG-LINE FROM LOG-SECTION-LINE.
+           PERFORM 0610-LOG-ONE-NUM THRU 0610-EXIT
+               VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-COUNT.
+       0600-EXIT.
+           EXIT.
+
+       0610-LOG-ONE-NUM.
+           MOVE WS-NUM(WS-I) TO SORT-LOG-LINE.
+           WRITE SORT-LOG-LINE.
+       0610-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 0700-LOG-ALPHA-ARRAY - SAME IDEA AS 0600-LOG-NUM-ARRAY, FOR
+      * THE ALPHANUMERIC TABLE.
+      *----------------------------------------------------------------
+       0700-LOG-ALPHA-ARRAY.
+           MOVE "ARRAY SNAPSHOT:" TO LOG-SECTION-LINE.
+           WRITE SORT-LOG-LINE FROM LOG-SECTION-LINE.
+           PERFORM 0710-LOG-ONE-ALPHA THRU 0710-EXIT
+               VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-COUNT.
+       0700-EXIT.
+           EXIT.
+
+       0710-LOG-ONE-ALPHA.
+           MOVE WS-ANUM(WS-I) TO SORT-LOG-LINE.
+           WRITE SORT-LOG-LINE.
+       0710-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 0500-OPEN-SORT-LOG - STAMPS EVERY RUN WITH THE DATE AND TIME
+      * SO UNSORTED/SORTED SNAPSHOTS CAN BE TIED BACK TO A SPECIFIC
+      * SORT-LOG SUBMISSION.
+      *----------------------------------------------------------------
+       0500-OPEN-SORT-LOG.
+           OPEN OUTPUT SORT-LOG.
+
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME FROM TIME.
+
+           MOVE WS-RUN-DATE TO LH-DATE.
+           MOVE WS-RUN-TIME TO LH-TIME.
+           WRITE SORT-LOG-LINE FROM LOG-RUN-HEADING.
+       0500-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 0550-CHECK-RESUME - LOOKS FOR A CHECKPOINT LEFT BY A PRIOR RUN
+      * THAT DIED MID-SORT AND, IF ONE EXISTS, OFFERS THE OPERATOR THE
+      * CHOICE OF RESUMING INSTEAD OF RETYPING THE WHOLE LIST.
+      *----------------------------------------------------------------
+       0550-CHECK-RESUME.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF NOT CKPT-FILE-NOT-FOUND
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CK-IS-HEADER
+                           SET RESUME-IS-AVAILABLE TO TRUE
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+           IF RESUME-IS-AVAILABLE
+               DISPLAY "A SORT CHECKPOINT WAS FOUND FROM AN "
+                       "INTERRUPTED RUN."
+               DISPLAY "RESUME FROM CHECKPOINT (Y/N): "
+               ACCEPT WS-RESUME-SW
+           END-IF.
+       0550-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 0560-LOAD-CHECKPOINT - REBUILDS WS-COUNT, THE SORT OPTIONS, AND
+      * THE ARRAY FROM THE CHECKPOINT FILE IN PLACE OF ACCEPTING THE
+      * LIST FROM THE TERMINAL.  WS-RESUME-PASS PICKS THE SORT BACK UP
+      * ONE PASS AFTER THE LAST ONE COMMITTED.
+      *----------------------------------------------------------------
+       0560-LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+
+           READ CHECKPOINT-FILE.
+           MOVE CK-COUNT      TO WS-COUNT.
+           MOVE CK-SORT-TYPE  TO WS-SORT-TYPE.
+           MOVE CK-DIRECTION  TO WS-DIRECTION.
+           MOVE CK-PASS-INDEX TO WS-RESUME-GAP.
+
+           PERFORM 0570-LOAD-ONE-ELEMENT THRU 0570-EXIT
+               VARYING WS-ELEMENT-NUM-X FROM 1 BY 1
+               UNTIL WS-ELEMENT-NUM-X > WS-COUNT.
+
+           CLOSE CHECKPOINT-FILE.
+       0560-EXIT.
+           EXIT.
+
+       0570-LOAD-ONE-ELEMENT.
+           READ CHECKPOINT-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF SORT-NUMERIC
+                       MOVE CK-VALUE TO WS-NUM(CK-ELEMENT-NUM)
+                   ELSE
+                       MOVE CK-VALUE TO WS-ANUM(CK-ELEMENT-NUM)
+                   END-IF
+           END-READ.
+       0570-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 0580-WRITE-CHECKPOINT - SNAPSHOTS THE CURRENT ARRAY AND THE
+      * GAP JUST COMPLETED.  CALLED AFTER EVERY COMB-SORT ROUND FROM
+      * BOTH THE NUMERIC AND ALPHANUMERIC SORT.
+      *----------------------------------------------------------------
+       0580-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+
+           SET CK-IS-HEADER    TO TRUE.
+           MOVE WS-COUNT       TO CK-COUNT.
+           MOVE WS-SORT-TYPE   TO CK-SORT-TYPE.
+           MOVE WS-DIRECTION   TO CK-DIRECTION.
+           MOVE WS-GAP         TO CK-PASS-INDEX.
+           MOVE 0              TO CK-ELEMENT-NUM.
+           MOVE SPACES         TO CK-VALUE.
+           WRITE SORT-CHECKPOINT-REC.
+
+           PERFORM 0590-WRITE-ONE-ELEMENT THRU 0590-EXIT
+               VARYING WS-ELEMENT-NUM-X FROM 1 BY 1
+               UNTIL WS-ELEMENT-NUM-X > WS-COUNT.
+
+           CLOSE CHECKPOINT-FILE.
+       0580-EXIT.
+           EXIT.
+
+       0590-WRITE-ONE-ELEMENT.
+           SET CK-IS-DETAIL        TO TRUE.
+           MOVE WS-ELEMENT-NUM-X    TO CK-ELEMENT-NUM.
+           IF SORT-NUMERIC
+               MOVE WS-NUM(WS-ELEMENT-NUM-X) TO CK-VALUE
+           ELSE
+               MOVE WS-ANUM(WS-ELEMENT-NUM-X) TO CK-VALUE
+           END-IF.
+           WRITE SORT-CHECKPOINT-REC.
+       0590-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 0800-CLEAR-CHECKPOINT - THE SORT FINISHED NORMALLY, SO THE
+      * CHECKPOINT IS TRUNCATED RATHER THAN LEFT BEHIND FOR THE NEXT
+      * RUN TO MISTAKENLY OFFER AS A RESUME POINT.
+      *----------------------------------------------------------------
+       0800-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+       0800-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 0900-CLOSE-SORT-LOG
+      *----------------------------------------------------------------
+       0900-CLOSE-SORT-LOG.
+           CLOSE SORT-LOG.
+       0900-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1000-ACCEPT-NUMBERS
+      *----------------------------------------------------------------
+       1000-ACCEPT-NUMBERS.
+           DISPLAY "SORT TYPE (N=NUMERIC, A=ALPHANUMERIC): ".
+           ACCEPT WS-SORT-TYPE.
+
+           SET NE-SIGN-IS-NOT-ALLOWED TO TRUE.
+           SET NE-ENTRY-IS-NOT-NUMERIC TO TRUE.
+           PERFORM 1050-ACCEPT-COUNT THRU 1050-EXIT
+               UNTIL NE-ENTRY-IS-NUMERIC.
+
+           MOVE SPACE TO WS-DIRECTION.
+           PERFORM 1070-ACCEPT-DIRECTION THRU 1070-EXIT
+               UNTIL SORT-ASCENDING OR SORT-DESCENDING.
+
+           DISPLAY "ENTER " WS-COUNT " ENTRIES:".
+           IF SORT-NUMERIC
+               PERFORM 1100-ACCEPT-ONE-NUMBER THRU 1100-EXIT
+                   VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-COUNT
+           ELSE
+               PERFORM 1200-ACCEPT-ONE-ALPHA  THRU 1200-EXIT
+                   VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-COUNT
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1050-ACCEPT-COUNT - PROMPTS FOR THE ENTRY COUNT AND EDITS IT
+      * WITH THE SHARED NUMERIC-EDIT WORK AREA.  RE-PERFORMED BY
+      * 1000-ACCEPT-NUMBERS UNTIL A VALID ENTRY IS RECEIVED, SINCE A
+      * BAD COUNT WOULD MISSIZE THE ARRAY FOR THE WHOLE RUN.  A
+      * NUMERIC ENTRY OUTSIDE 1-500 IS ALSO REJECTED SINCE WS-ARRAY
+      * IS PHYSICALLY CAPPED AT 500 ENTRIES.
+      *----------------------------------------------------------------
+       1050-ACCEPT-COUNT.
+           DISPLAY "HOW MANY ENTRIES: ".
+           ACCEPT NE-RAW-ENTRY.
+           PERFORM 1060-EDIT-NUMERIC-ENTRY THRU 1060-EXIT.
+           IF NE-ENTRY-IS-NOT-NUMERIC
+               DISPLAY "NOT A VALID NUMBER - PLEASE RE-ENTER"
+           ELSE
+               MOVE NE-RAW-ENTRY TO WS-COUNT
+               IF WS-COUNT < 1 OR WS-COUNT > 500
+                   SET NE-ENTRY-IS-NOT-NUMERIC TO TRUE
+                   DISPLAY "ENTRY COUNT MUST BE 1-500 - PLEASE RE-ENTER"
+               END-IF
+           END-IF.
+       1050-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1070-ACCEPT-DIRECTION - PROMPTS FOR THE SORT DIRECTION.
+      * RE-PERFORMED BY 1000-ACCEPT-NUMBERS UNTIL A VALID A OR D IS
+      * RECEIVED, SINCE NEITHER 88 BEING TRUE WOULD LEAVE THE
+      * COMPARE/SWAP LOGIC UNABLE TO FIRE AND THE "SORT" WOULD SILENTLY
+      * RETURN THE LIST UNCHANGED.
+      *----------------------------------------------------------------
+       1070-ACCEPT-DIRECTION.
+           DISPLAY "SORT DIRECTION (A=ASCENDING, D=DESCENDING): ".
+           ACCEPT WS-DIRECTION.
+           IF NOT SORT-ASCENDING AND NOT SORT-DESCENDING
+               DISPLAY "NOT A VALID CHOICE - PLEASE RE-ENTER"
+           END-IF.
+       1070-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1060-EDIT-NUMERIC-ENTRY - TESTS NE-RAW-ENTRY FOR A VALID
+      * NUMERIC VALUE.  NE-SIGN-ALLOWED-SW, SET BY THE CALLER BEFORE
+      * THE ENTRY IS ACCEPTED, SAYS WHETHER A LEADING + OR - IS
+      * PERMITTED.  A BLANK OR NON-DIGIT ENTRY COMES BACK
+      * NE-ENTRY-IS-NOT-NUMERIC.
+      *----------------------------------------------------------------
+       1060-EDIT-NUMERIC-ENTRY.
+           MOVE 'N' TO NE-NUMERIC-SW.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(NE-RAW-ENTRY))
+               TO NE-ENTRY-LEN.
+
+           IF NE-ENTRY-LEN > 0
+               MOVE NE-RAW-ENTRY(1:1) TO NE-SIGN-CHAR
+               IF NE-SIGN-CHAR = '-' OR NE-SIGN-CHAR = '+'
+                   IF NE-SIGN-IS-ALLOWED AND NE-ENTRY-LEN > 1
+                       IF NE-RAW-ENTRY(2:NE-ENTRY-LEN - 1) IS NUMERIC
+                           SET NE-ENTRY-IS-NUMERIC TO TRUE
+                       END-IF
+                   END-IF
+               ELSE
+                   IF NE-RAW-ENTRY(1:NE-ENTRY-LEN) IS NUMERIC
+                       SET NE-ENTRY-IS-NUMERIC TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+       1060-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1100-ACCEPT-ONE-NUMBER - ACCEPTS AND EDITS ONE NUMERIC ARRAY
+      * ELEMENT.  CALLED ONCE PER ELEMENT BY THE VARYING LOOP IN
+      * 1000-ACCEPT-NUMBERS, SO THE SWITCH IS RESET ON EVERY CALL
+      * RATHER THAN JUST ONCE BEFORE THE OUTER LOOP.
+      *----------------------------------------------------------------
+       1100-ACCEPT-ONE-NUMBER.
+           SET NE-ENTRY-IS-NOT-NUMERIC TO TRUE.
+           PERFORM 1110-ACCEPT-ELEMENT THRU 1110-EXIT
+               UNTIL NE-ENTRY-IS-NUMERIC.
+           MOVE NE-RAW-ENTRY TO WS-NUM(WS-I).
+       1100-EXIT.
+           EXIT.
+
+       1110-ACCEPT-ELEMENT.
+           ACCEPT NE-RAW-ENTRY.
+           PERFORM 1060-EDIT-NUMERIC-ENTRY THRU 1060-EXIT.
+           IF NE-ENTRY-IS-NOT-NUMERIC
+               DISPLAY "NOT A VALID NUMBER - PLEASE RE-ENTER"
+           END-IF.
+       1110-EXIT.
+           EXIT.
+
+       1200-ACCEPT-ONE-ALPHA.
+           ACCEPT WS-ANUM(WS-I).
+       1200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2000-BUBBLE-SORT - NUMERIC.  A COMB SORT: EACH ROUND COMPARES
+      * ELEMENTS WS-GAP APART, WITH WS-GAP SHRINKING TOWARD 1 A FACTOR
+      * OF 10/13 AT A TIME, UNTIL A GAP-1 ROUND MAKES NO SWAPS.
+      *----------------------------------------------------------------
+       2000-BUBBLE-SORT.
+           IF RUN-IS-RESUMING AND WS-RESUME-GAP > 0
+               MOVE WS-RESUME-GAP TO WS-GAP
+           ELSE
+               MOVE WS-COUNT TO WS-GAP
+           END-IF.
+
+           SET SWAP-WAS-MADE TO TRUE.
+           PERFORM 2100-BUBBLE-PASS THRU 2100-EXIT
+               UNTIL WS-GAP = 1 AND NO-SWAP-WAS-MADE.
+       2000-EXIT.
+           EXIT.
+
+       2100-BUBBLE-PASS.
+           PERFORM 2150-SHRINK-GAP THRU 2150-EXIT.
+
+           SET NO-SWAP-WAS-MADE TO TRUE.
+           PERFORM 2200-COMPARE-SWAP THRU 2200-EXIT
+               VARYING WS-J FROM 1 BY 1
+               UNTIL WS-J > WS-COUNT - WS-GAP.
+
+           PERFORM 0580-WRITE-CHECKPOINT THRU 0580-EXIT.
+       2100-EXIT.
+           EXIT.
+
+       2150-SHRINK-GAP.
+           COMPUTE WS-GAP = WS-GAP * 10 / 13.
+           IF WS-GAP < 1
+               MOVE 1 TO WS-GAP
+           END-IF.
+       2150-EXIT.
+           EXIT.
+
+       2200-COMPARE-SWAP.
+           IF (SORT-ASCENDING  AND WS-NUM(WS-J) > WS-NUM(WS-J + WS-GAP))
+           OR (SORT-DESCENDING AND WS-NUM(WS-J) < WS-NUM(WS-J + WS-GAP))
+               MOVE WS-NUM(WS-J)          TO WS-TEMP
+               MOVE WS-NUM(WS-J + WS-GAP) TO WS-NUM(WS-J)
+               MOVE WS-TEMP               TO WS-NUM(WS-J + WS-GAP)
+               SET SWAP-WAS-MADE TO TRUE
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2500-BUBBLE-SORT-ALPHA - SAME COMB-SORT LOGIC AS
+      * 2000-BUBBLE-SORT, APPLIED TO THE ALPHANUMERIC TABLE.
+      *----------------------------------------------------------------
+       2500-BUBBLE-SORT-ALPHA.
+           IF RUN-IS-RESUMING AND WS-RESUME-GAP > 0
+               MOVE WS-RESUME-GAP TO WS-GAP
+           ELSE
+               MOVE WS-COUNT TO WS-GAP
+           END-IF.
+
+           SET SWAP-WAS-MADE TO TRUE.
+           PERFORM 2600-BUBBLE-PASS-ALPHA THRU 2600-EXIT
+               UNTIL WS-GAP = 1 AND NO-SWAP-WAS-MADE.
+       2500-EXIT.
+           EXIT.
+
+       2600-BUBBLE-PASS-ALPHA.
+           PERFORM 2150-SHRINK-GAP THRU 2150-EXIT.
+
+           SET NO-SWAP-WAS-MADE TO TRUE.
+           PERFORM 2700-COMPARE-SWAP-ALPHA THRU 2700-EXIT
+               VARYING WS-J FROM 1 BY 1
+               UNTIL WS-J > WS-COUNT - WS-GAP.
+
+           PERFORM 0580-WRITE-CHECKPOINT THRU 0580-EXIT.
+       2600-EXIT.
+           EXIT.
+
+       2700-COMPARE-SWAP-ALPHA.
+           IF (SORT-ASCENDING
+               AND WS-ANUM(WS-J) > WS-ANUM(WS-J + WS-GAP))
+           OR (SORT-DESCENDING
+               AND WS-ANUM(WS-J) < WS-ANUM(WS-J + WS-GAP))
+               MOVE WS-ANUM(WS-J)          TO WS-ATEMP
+               MOVE WS-ANUM(WS-J + WS-GAP) TO WS-ANUM(WS-J)
+               MOVE WS-ATEMP               TO WS-ANUM(WS-J + WS-GAP)
+               SET SWAP-WAS-MADE TO TRUE
+           END-IF.
+       2700-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 3000-DISPLAY-RESULT - NUMERIC
+      *----------------------------------------------------------------
+       3000-DISPLAY-RESULT.
+           IF SORT-ASCENDING
+               DISPLAY "SORTED ARRAY (ASCENDING):"
+           ELSE
+               DISPLAY "SORTED ARRAY (DESCENDING):"
+           END-IF.
+           PERFORM 3100-DISPLAY-ONE THRU 3100-EXIT
+               VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-COUNT.
+       3000-EXIT.
+           EXIT.
+
+       3100-DISPLAY-ONE.
+           DISPLAY WS-NUM(WS-I).
+       3100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 3500-DISPLAY-RESULT-A - ALPHANUMERIC
+      *----------------------------------------------------------------
+       3500-DISPLAY-RESULT-A.
+           IF SORT-ASCENDING
+               DISPLAY "SORTED ARRAY (ASCENDING):"
+           ELSE
+               DISPLAY "SORTED ARRAY (DESCENDING):"
+           END-IF.
+           PERFORM 3600-DISPLAY-ONE-ALPHA THRU 3600-EXIT
+               VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-COUNT.
+       3500-EXIT.
+           EXIT.
+
+       3600-DISPLAY-ONE-ALPHA.
+           DISPLAY WS-ANUM(WS-I).
+       3600-EXIT.
+           EXIT.
