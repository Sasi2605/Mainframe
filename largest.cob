@@ -1,34 +1,247 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. LARGEStOFTHREE.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-NUM1    PIC 9(4).
-       01 WS-NUM2    PIC 9(4).
-       01 WS-NUM3    PIC 9(4).
-       01 WS-LARGE   PIC 9(4).
-
-       PROCEDURE DIVISION.
-       MAIN-PARA.
-
-           ACCEPT WS-NUM1.
-           DISPLAY "ENTER FIRST NUMBER: " WS-NUM1.
-           
-           ACCEPT WS-NUM2.
-           DISPLAY "ENTER FIRST NUMBER: " WS-NUM2.
-           
-           ACCEPT WS-NUM3.
-           DISPLAY "ENTER FIRST NUMBER: " WS-NUM3.
-           
-
-           IF WS-NUM1 >= WS-NUM2 AND WS-NUM1 >= WS-NUM3
-               MOVE WS-NUM1 TO WS-LARGE
-           ELSE IF WS-NUM2 >= WS-NUM1 AND WS-NUM2 >= WS-NUM3
-               MOVE WS-NUM2 TO WS-LARGE
-           ELSE
-               MOVE WS-NUM3 TO WS-LARGE
-           END-IF.
-
-           DISPLAY "LARGEST NUMBER IS: " WS-LARGE.
-
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LARGEStOFTHREE.
+       AUTHOR. R-DSOUZA.
+       INSTALLATION. LOAN-SERVICING.
+       DATE-WRITTEN. 2019-04-08.
+       DATE-COMPILED.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *----------------------------------------------------------------
+      * 2026-08-09 RSD  ADDED SMALLEST-OF-THREE AND MEDIAN-OF-THREE
+      *                 ALONGSIDE THE EXISTING LARGEST-OF-THREE RESULT.
+      *                 ALSO CORRECTED THE SECOND AND THIRD PROMPTS,
+      *                 WHICH BOTH READ "ENTER FIRST NUMBER".
+      * 2026-08-09 RSD  GENERALIZED FROM EXACTLY THREE ACCEPTED VALUES
+      *                 TO AN ARBITRARY-LENGTH NUMBER-LIST FILE.  THE
+      *                 LIST IS SORTED IN WORKING STORAGE AND THE
+      *                 LARGEST, SMALLEST, AND MEDIAN VALUES ARE
+      *                 WRITTEN TO A REPORT FILE.
+      * 2026-08-09 RSD  CHANGED STOP RUN TO GOBACK SO THIS PROGRAM CAN
+      *                 BE CALLED FROM THE NEW UTILITY MENU DISPATCHER
+      *                 WITHOUT ENDING THE WHOLE SESSION; BEHAVIOR WHEN
+      *                 RUN STANDALONE IS UNCHANGED.
+      * 2026-08-09 RSD  THE REPORT NOW OPENS WITH A RUN-ID/DATE STAMP
+      *                 LINE SO AN OPERATOR CAN TELL WHICH RUN PRODUCED
+      *                 A GIVEN REPORT.
+      * 2026-08-09 RSD  NL-VALUE AND THE WORKING TABLE ARE NOW SIGNED
+      *                 SO NEGATIVE VALUES SORT AND REPORT CORRECTLY
+      *                 INSTEAD OF LOSING THEIR SIGN ON INPUT.
+      * 2026-08-09 RSD  1100-READ-ONE NOW STOPS ADDING TO WS-VALUE-TABLE
+      *                 ONCE IT REACHES THE 5000-ENTRY CEILING INSTEAD
+      *                 OF SUBSCRIPTING PAST THE END OF THE TABLE FOR A
+      *                 LARGER NUMBER-LIST FILE.
+      * 2026-08-09 RSD  0000-MAINLINE NOW SKIPS THE SORT/RESULTS/REPORT
+      *                 STEPS WHEN NUMBER-LIST IS EMPTY - WS-COUNT OF
+      *                 ZERO WAS SUBSCRIPTING THE ZERO-LENGTH WS-VALUE
+      *                 TABLE IN 3000-FIND-RESULTS.
+      *----------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NUMBER-LIST      ASSIGN TO NUMLIST
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT LARGEST-REPORT   ASSIGN TO LARGRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NUMBER-LIST
+           RECORDING MODE IS F.
+       COPY NUMLIST.
+
+       FD  LARGEST-REPORT
+           RECORDING MODE IS F.
+       01  LARGEST-REPORT-LINE       PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+           05 WS-EOF-SW              PIC X(01) VALUE 'N'.
+              88 END-OF-LIST                 VALUE 'Y'.
+           05 WS-TABLE-FULL-SW       PIC X(01) VALUE 'N'.
+              88 TABLE-IS-FULL               VALUE 'Y'.
+
+      *----------------------------------------------------------------
+      * RUN-ID/DATE STAMP WORKING STORAGE.
+      *----------------------------------------------------------------
+       01  WS-RUN-DATE-RAW     PIC 9(08).
+       01  WS-RUN-TIME-RAW     PIC 9(06).
+       01  WS-RUN-DATE-FMT.
+           05 WS-RDF-YYYY      PIC 9(04).
+           05 FILLER           PIC X(01) VALUE "-".
+           05 WS-RDF-MM        PIC 9(02).
+           05 FILLER           PIC X(01) VALUE "-".
+           05 WS-RDF-DD        PIC 9(02).
+       01  WS-RUN-ID-FMT.
+           05 WS-RIF-PGM       PIC X(06) VALUE "LARGST".
+           05 WS-RIF-TIME      PIC 9(06).
+
+       COPY RUNSTAMP.
+
+       01  WS-COUNT                  PIC 9(05) VALUE 0.
+       01  WS-VALUE-TABLE.
+           05 WS-VALUE OCCURS 1 TO 5000 TIMES DEPENDING ON WS-COUNT
+              PIC S9(06).
+
+       01  WS-I                      PIC 9(05) COMP.
+       01  WS-J                      PIC 9(05) COMP.
+       01  WS-TEMP                   PIC S9(06).
+
+       01  WS-LARGE                  PIC S9(06).
+       01  WS-SMALL                  PIC S9(06).
+       01  WS-MEDIAN                 PIC S9(06)V9.
+       01  WS-MID-INDEX              PIC 9(05) COMP.
+
+       01  REPORT-LARGEST-LINE.
+           05 FILLER                 PIC X(16) VALUE "LARGEST VALUE  =".
+           05 RL-LARGE                PIC -(5)9.
+
+       01  REPORT-SMALLEST-LINE.
+           05 FILLER                 PIC X(16) VALUE "SMALLEST VALUE =".
+           05 RL-SMALL                PIC -(5)9.
+
+       01  REPORT-MEDIAN-LINE.
+           05 FILLER                 PIC X(16) VALUE "MEDIAN VALUE   =".
+           05 RL-MEDIAN               PIC -(5)9.9.
+
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------
+      * 0000-MAINLINE
+      *----------------------------------------------------------------
+       0000-MAINLINE.
+           PERFORM 1000-LOAD-LIST     THRU 1000-EXIT.
+           IF WS-COUNT = 0
+               DISPLAY "NUMBER-LIST IS EMPTY - NO RESULTS TO REPORT"
+           ELSE
+               PERFORM 2000-SORT-LIST     THRU 2000-EXIT
+               PERFORM 3000-FIND-RESULTS  THRU 3000-EXIT
+               PERFORM 4000-WRITE-REPORT  THRU 4000-EXIT
+           END-IF.
+           GOBACK.
+
+      *----------------------------------------------------------------
+      * 1000-LOAD-LIST - READS EVERY VALUE IN THE NUMBER-LIST FILE
+      * INTO WS-VALUE-TABLE.
+      *----------------------------------------------------------------
+       1000-LOAD-LIST.
+           OPEN INPUT NUMBER-LIST.
+
+           PERFORM 1100-READ-ONE THRU 1100-EXIT
+               UNTIL END-OF-LIST.
+
+           CLOSE NUMBER-LIST.
+       1000-EXIT.
+           EXIT.
+
+       1100-READ-ONE.
+           READ NUMBER-LIST
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+               NOT AT END
+                   IF WS-COUNT < 5000
+                       ADD 1 TO WS-COUNT
+                       MOVE NL-VALUE TO WS-VALUE(WS-COUNT)
+                   ELSE
+                       IF NOT TABLE-IS-FULL
+                           SET TABLE-IS-FULL TO TRUE
+                           DISPLAY "NUMBER-LIST EXCEEDS 5000 ENTRIES - "
+                               "REMAINING RECORDS IGNORED"
+                       END-IF
+                   END-IF
+           END-READ.
+       1100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2000-SORT-LIST - BUBBLE-SORTS WS-VALUE-TABLE INTO ASCENDING
+      * ORDER, THE SAME PASS/COMPARE-AND-SWAP STRUCTURE USED BY
+      * BUBBLE-SORT.
+      *----------------------------------------------------------------
+       2000-SORT-LIST.
+           PERFORM 2100-SORT-PASS THRU 2100-EXIT
+               VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I >= WS-COUNT.
+       2000-EXIT.
+           EXIT.
+
+       2100-SORT-PASS.
+           PERFORM 2200-COMPARE-SWAP THRU 2200-EXIT
+               VARYING WS-J FROM 1 BY 1
+               UNTIL WS-J > WS-COUNT - WS-I.
+       2100-EXIT.
+           EXIT.
+
+       2200-COMPARE-SWAP.
+           IF WS-VALUE(WS-J) > WS-VALUE(WS-J + 1)
+               MOVE WS-VALUE(WS-J)     TO WS-TEMP
+               MOVE WS-VALUE(WS-J + 1) TO WS-VALUE(WS-J)
+               MOVE WS-TEMP            TO WS-VALUE(WS-J + 1)
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 3000-FIND-RESULTS - ONCE SORTED, THE SMALLEST AND LARGEST ARE
+      * THE FIRST AND LAST TABLE ENTRIES.  THE MEDIAN IS THE MIDDLE
+      * ENTRY FOR AN ODD-SIZED LIST, OR THE AVERAGE OF THE TWO MIDDLE
+      * ENTRIES FOR AN EVEN-SIZED LIST.
+      *----------------------------------------------------------------
+       3000-FIND-RESULTS.
+           MOVE WS-VALUE(1)         TO WS-SMALL.
+           MOVE WS-VALUE(WS-COUNT)  TO WS-LARGE.
+
+           IF FUNCTION MOD(WS-COUNT, 2) = 0
+               COMPUTE WS-MID-INDEX = WS-COUNT / 2
+               COMPUTE WS-MEDIAN ROUNDED =
+                   (WS-VALUE(WS-MID-INDEX) +
+                    WS-VALUE(WS-MID-INDEX + 1)) / 2
+           ELSE
+               COMPUTE WS-MID-INDEX = (WS-COUNT + 1) / 2
+               MOVE WS-VALUE(WS-MID-INDEX) TO WS-MEDIAN
+           END-IF.
+       3000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 4000-WRITE-REPORT
+      *----------------------------------------------------------------
+       4000-WRITE-REPORT.
+           OPEN OUTPUT LARGEST-REPORT.
+
+           PERFORM 4050-WRITE-RUN-STAMP THRU 4050-EXIT.
+
+           MOVE WS-LARGE  TO RL-LARGE.
+           WRITE LARGEST-REPORT-LINE FROM REPORT-LARGEST-LINE.
+
+           MOVE WS-SMALL  TO RL-SMALL.
+           WRITE LARGEST-REPORT-LINE FROM REPORT-SMALLEST-LINE.
+
+           MOVE WS-MEDIAN TO RL-MEDIAN.
+           WRITE LARGEST-REPORT-LINE FROM REPORT-MEDIAN-LINE.
+
+           CLOSE LARGEST-REPORT.
+       4000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 4050-WRITE-RUN-STAMP - WRITES THE RUN-ID/DATE BANNER AS THE
+      * FIRST LINE OF THE OUTPUT FILE.  THE RUN ID IS THE PROGRAM
+      * MNEMONIC FOLLOWED BY THE TIME OF DAY SO BACK-TO-BACK RUNS ON
+      * THE SAME DAY CAN STILL BE TOLD APART.
+      *----------------------------------------------------------------
+       4050-WRITE-RUN-STAMP.
+           ACCEPT WS-RUN-DATE-RAW FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME-RAW FROM TIME.
+
+           MOVE WS-RUN-DATE-RAW(1:4) TO WS-RDF-YYYY.
+           MOVE WS-RUN-DATE-RAW(5:2) TO WS-RDF-MM.
+           MOVE WS-RUN-DATE-RAW(7:2) TO WS-RDF-DD.
+           MOVE WS-RUN-DATE-FMT      TO RS-RUN-DATE.
+
+           MOVE WS-RUN-TIME-RAW      TO WS-RIF-TIME.
+           MOVE WS-RUN-ID-FMT        TO RS-RUN-ID.
+
+           WRITE LARGEST-REPORT-LINE FROM RUN-STAMP-LINE.
+       4050-EXIT.
+           EXIT.
