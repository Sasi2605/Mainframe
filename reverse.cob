@@ -1,26 +1,170 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. FACTORIAL.
-       
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-         
-         01 NUM PIC 9(5).
-         01 REV PIC 9(5) VALUE 0.
-         01 REM PIC 9.
-       
-       PROCEDURE DIVISION.
-       
-           DISPLAY 'REVERSE OF DIGITS'.
-           ACCEPT NUM.
-           PERFORM UNTIL NUM=0
-             COMPUTE REM = FUNCTION MOD(NUM 10)
-             COMPUTE REV = (REV * 10) + REM
-             COMPUTE NUM = NUM / 10
-             END-PERFORM.
-             DISPLAY REV.
-             
-           
-            
-           
-           
-           STOP RUN.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DIGIT-REVERSE.
+       AUTHOR. R-DSOUZA.
+       INSTALLATION. LOAN-SERVICING.
+       DATE-WRITTEN. 2019-04-13.
+       DATE-COMPILED.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *----------------------------------------------------------------
+      * 2026-08-09 RSD  RENAMED FROM PROGRAM-ID FACTORIAL, WHICH
+      *                 DUPLICATED THE PROGRAM-ID ALREADY USED BY
+      *                 FACT.COB, TO DIGIT-REVERSE - THE NAME THAT
+      *                 ACTUALLY DESCRIBES WHAT THIS PROGRAM DOES.  A
+      *                 DUPLICATE PROGRAM-ID IN THE SAME LOAD LIBRARY
+      *                 IS AMBIGUOUS AT BIND TIME, SO ONLY ONE OF THE
+      *                 TWO COULD EVER BE CALLED RELIABLY.  THE INLINE
+      *                 PERFORM LOOP WAS ALSO CONVERTED TO A CALLED
+      *                 PARAGRAPH.
+      * 2026-08-09 RSD  ADDED A SIGN CHECK ON THE ENTERED NUMBER AND AN
+      *                 ON SIZE ERROR CHECK AROUND THE REVERSAL SO A
+      *                 NEGATIVE VALUE OR A REVERSAL THAT WOULD
+      *                 OVERFLOW WS-REV IS REPORTED INSTEAD OF
+      *                 SILENTLY TRUNCATED.
+      * 2026-08-09 RSD  CHANGED STOP RUN TO GOBACK SO THIS PROGRAM CAN
+      *                 BE CALLED FROM THE NEW UTILITY MENU DISPATCHER
+      *                 WITHOUT ENDING THE WHOLE SESSION; BEHAVIOR WHEN
+      *                 RUN STANDALONE IS UNCHANGED.
+      * 2026-08-09 RSD  NOW DISPLAYS A RUN-ID/DATE STAMP AHEAD OF THE
+      *                 PROMPT SO AN OPERATOR CAN TELL WHICH RUN
+      *                 PRODUCED A GIVEN SESSION'S OUTPUT.
+      * 2026-08-09 RSD  THE ENTERED NUMBER IS NOW EDITED WITH THE
+      *                 SHARED NUMERIC-EDIT WORK AREA AND RE-PROMPTED
+      *                 ON A NON-NUMERIC ENTRY INSTEAD OF ACCEPTING
+      *                 STRAIGHT INTO WS-NUM, WHICH LEFT BAD INPUT
+      *                 SILENTLY TRUNCATED TO ZERO.
+      *----------------------------------------------------------------
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-RUN-DATE-RAW     PIC 9(08).
+       01  WS-RUN-TIME-RAW     PIC 9(06).
+       01  WS-RUN-DATE-FMT.
+           05 WS-RDF-YYYY      PIC 9(04).
+           05 FILLER           PIC X(01) VALUE "-".
+           05 WS-RDF-MM        PIC 9(02).
+           05 FILLER           PIC X(01) VALUE "-".
+           05 WS-RDF-DD        PIC 9(02).
+       01  WS-RUN-ID-FMT.
+           05 WS-RIF-PGM       PIC X(06) VALUE "DIGREV".
+           05 WS-RIF-TIME      PIC 9(06).
+
+       COPY RUNSTAMP.
+       COPY NUMEDIT.
+
+       01  WS-NUM        PIC S9(5).
+       01  WS-REV        PIC 9(5) VALUE 0.
+       01  WS-REM        PIC 9.
+
+       01  WS-OVERFLOW-SW  PIC X(01) VALUE 'N'.
+           88 REVERSE-OVERFLOWED         VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------
+      * MAIN-PARA
+      *----------------------------------------------------------------
+       MAIN-PARA.
+           PERFORM 0500-DISPLAY-RUN-STAMP THRU 0500-EXIT.
+
+           DISPLAY "REVERSE OF DIGITS".
+           SET NE-SIGN-IS-ALLOWED TO TRUE.
+           SET NE-ENTRY-IS-NOT-NUMERIC TO TRUE.
+           PERFORM 0600-ACCEPT-NUMBER THRU 0600-EXIT
+               UNTIL NE-ENTRY-IS-NUMERIC.
+           MOVE NE-RAW-ENTRY TO WS-NUM.
+
+           IF WS-NUM < 0
+               DISPLAY "NEGATIVE VALUES ARE NOT SUPPORTED"
+           ELSE
+               PERFORM 1000-REVERSE-ONE-DIGIT THRU 1000-EXIT
+                   UNTIL WS-NUM = 0 OR REVERSE-OVERFLOWED
+
+               IF REVERSE-OVERFLOWED
+                   DISPLAY "REVERSAL OVERFLOW - VALUE TOO LARGE"
+               ELSE
+                   DISPLAY WS-REV
+               END-IF
+           END-IF.
+
+           GOBACK.
+
+      *----------------------------------------------------------------
+      * 0500-DISPLAY-RUN-STAMP - BUILDS AND DISPLAYS THE RUN-ID/DATE
+      * BANNER.  THE RUN ID IS THE PROGRAM MNEMONIC FOLLOWED BY THE
+      * TIME OF DAY SO BACK-TO-BACK RUNS ON THE SAME DAY CAN STILL BE
+      * TOLD APART.
+      *----------------------------------------------------------------
+       0500-DISPLAY-RUN-STAMP.
+           ACCEPT WS-RUN-DATE-RAW FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME-RAW FROM TIME.
+
+           MOVE WS-RUN-DATE-RAW(1:4) TO WS-RDF-YYYY.
+           MOVE WS-RUN-DATE-RAW(5:2) TO WS-RDF-MM.
+           MOVE WS-RUN-DATE-RAW(7:2) TO WS-RDF-DD.
+           MOVE WS-RUN-DATE-FMT      TO RS-RUN-DATE.
+
+           MOVE WS-RUN-TIME-RAW      TO WS-RIF-TIME.
+           MOVE WS-RUN-ID-FMT        TO RS-RUN-ID.
+
+           DISPLAY RUN-STAMP-LINE.
+       0500-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 0600-ACCEPT-NUMBER - PROMPTS FOR THE VALUE TO REVERSE AND
+      * EDITS IT WITH THE SHARED NUMERIC-EDIT WORK AREA.  RE-PERFORMED
+      * BY THE MAINLINE UNTIL A VALID ENTRY IS RECEIVED.  A LEADING
+      * SIGN IS ALLOWED HERE SO A NEGATIVE VALUE REACHES THE EXISTING
+      * SIGN CHECK BELOW RATHER THAN BEING REJECTED AS NOT NUMERIC.
+      *----------------------------------------------------------------
+       0600-ACCEPT-NUMBER.
+           DISPLAY "ENTER A NUMBER (MAY BE NEGATIVE): ".
+           ACCEPT NE-RAW-ENTRY.
+           PERFORM 0610-EDIT-NUMERIC-ENTRY THRU 0610-EXIT.
+           IF NE-ENTRY-IS-NOT-NUMERIC
+               DISPLAY "NOT A VALID NUMBER - PLEASE RE-ENTER"
+           END-IF.
+       0600-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 0610-EDIT-NUMERIC-ENTRY - TESTS NE-RAW-ENTRY FOR A VALID
+      * NUMERIC VALUE.  NE-SIGN-ALLOWED-SW, SET BY THE CALLER BEFORE
+      * THE ENTRY IS ACCEPTED, SAYS WHETHER A LEADING + OR - IS
+      * PERMITTED.  A BLANK OR NON-DIGIT ENTRY COMES BACK
+      * NE-ENTRY-IS-NOT-NUMERIC.
+      *----------------------------------------------------------------
+       0610-EDIT-NUMERIC-ENTRY.
+           MOVE 'N' TO NE-NUMERIC-SW.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(NE-RAW-ENTRY))
+               TO NE-ENTRY-LEN.
+
+           IF NE-ENTRY-LEN > 0
+               MOVE NE-RAW-ENTRY(1:1) TO NE-SIGN-CHAR
+               IF NE-SIGN-CHAR = '-' OR NE-SIGN-CHAR = '+'
+                   IF NE-SIGN-IS-ALLOWED AND NE-ENTRY-LEN > 1
+                       IF NE-RAW-ENTRY(2:NE-ENTRY-LEN - 1) IS NUMERIC
+                           SET NE-ENTRY-IS-NUMERIC TO TRUE
+                       END-IF
+                   END-IF
+               ELSE
+                   IF NE-RAW-ENTRY(1:NE-ENTRY-LEN) IS NUMERIC
+                       SET NE-ENTRY-IS-NUMERIC TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+       0610-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1000-REVERSE-ONE-DIGIT
+      *----------------------------------------------------------------
+       1000-REVERSE-ONE-DIGIT.
+           COMPUTE WS-REM = FUNCTION MOD(WS-NUM, 10).
+           COMPUTE WS-REV = (WS-REV * 10) + WS-REM
+               ON SIZE ERROR
+                   SET REVERSE-OVERFLOWED TO TRUE
+           END-COMPUTE.
+           COMPUTE WS-NUM = WS-NUM / 10.
+       1000-EXIT.
+           EXIT.
