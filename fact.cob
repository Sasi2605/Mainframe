@@ -1,20 +1,263 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. FACTORIAL.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-NUM PIC 99.
-       01 WS-FACT PIC 9(10) VALUE 01.
-       01 WS-I PIC 99.
-             
-
-       PROCEDURE DIVISION.
-
-           DISPLAY 'FACTORIAL'.
-           ACCEPT WS-NUM.
-           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I>WS-NUM
-             COMPUTE WS-FACT = WS-FACT * WS-I
-           END-PERFORM.
-           DISPLAY WS-FACT.
-           
-           STOP RUN.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FACTORIAL.
+       AUTHOR. R-DSOUZA.
+       INSTALLATION. LOAN-SERVICING.
+       DATE-WRITTEN. 2019-04-10.
+       DATE-COMPILED.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *----------------------------------------------------------------
+      * 2026-08-09 RSD  ADDED AN ON SIZE ERROR CHECK AROUND THE
+      *                 FACTORIAL COMPUTE SO A VALUE THAT WOULD
+      *                 OVERFLOW WS-FACT IS FLAGGED INSTEAD OF
+      *                 SILENTLY TRUNCATED.
+      * 2026-08-09 RSD  CONVERTED FROM A SINGLE ACCEPT-DRIVEN VALUE TO
+      *                 A VALUE-FILE BATCH RUN PRODUCING A PRINTED
+      *                 N / N! TABLE.  A VALUE THAT OVERFLOWS WS-FACT
+      *                 IS FLAGGED ON ITS OWN TABLE LINE AND THE RUN
+      *                 CONTINUES WITH THE NEXT VALUE RATHER THAN
+      *                 ABENDING THE WHOLE JOB STEP.
+      * 2026-08-09 RSD  AN OVERFLOWED VALUE IS NOW ALSO LOGGED TO THE
+      *                 SHARED EXCEPTION LOG USED ACROSS THE UTILITY
+      *                 SUITE.
+      * 2026-08-09 RSD  ADDED A CONTROL-TOTAL TRAILER LINE SO THE
+      *                 OPERATOR CAN RECONCILE VALUES READ AGAINST
+      *                 TABLE LINES WRITTEN WITHOUT COUNTING THE
+      *                 REPORT BY HAND.
+      * 2026-08-09 RSD  CHANGED STOP RUN TO GOBACK SO THIS PROGRAM CAN
+      *                 BE CALLED FROM THE NEW UTILITY MENU DISPATCHER
+      *                 WITHOUT ENDING THE WHOLE SESSION; BEHAVIOR WHEN
+      *                 RUN STANDALONE IS UNCHANGED.
+      * 2026-08-09 RSD  THE TABLE NOW OPENS WITH A RUN-ID/DATE STAMP
+      *                 LINE SO AN OPERATOR CAN TELL WHICH RUN PRODUCED
+      *                 A GIVEN TABLE.
+      *----------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FACTORIAL-VALUES ASSIGN TO FACTVAL
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT FACTORIAL-TABLE  ASSIGN TO FACTTAB
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SHARED-EXCEPTION-LOG ASSIGN TO SYSEXCP
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCP-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FACTORIAL-VALUES
+           RECORDING MODE IS F.
+       COPY FACTVAL.
+
+       FD  FACTORIAL-TABLE
+           RECORDING MODE IS F.
+       01  FACTORIAL-TABLE-LINE      PIC X(40).
+
+       FD  SHARED-EXCEPTION-LOG
+           RECORDING MODE IS F.
+       COPY EXCPTLOG.
+
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+           05 WS-EOF-SW              PIC X(01) VALUE 'N'.
+              88 END-OF-VALUES               VALUE 'Y'.
+           05 WS-OVERFLOW-SW         PIC X(01) VALUE 'N'.
+              88 FACT-OVERFLOWED             VALUE 'Y'.
+
+       01  WS-EXCP-FILE-STATUS       PIC X(02).
+           88 EXCP-FILE-NOT-FOUND            VALUE '35'.
+
+       01  WS-NUM          PIC 99.
+       01  WS-FACT         PIC 9(10).
+       01  WS-I            PIC 99.
+
+       01  WS-RECORDS-READ       PIC 9(05) COMP VALUE 0.
+       01  WS-RECORDS-PROCESSED  PIC 9(05) COMP VALUE 0.
+
+       COPY CTLTOTAL.
+
+       01  WS-RUN-DATE-RAW       PIC 9(08).
+       01  WS-RUN-TIME-RAW       PIC 9(06).
+       01  WS-RUN-DATE-FMT.
+           05 WS-RDF-YYYY        PIC 9(04).
+           05 FILLER             PIC X(01) VALUE "-".
+           05 WS-RDF-MM          PIC 9(02).
+           05 FILLER             PIC X(01) VALUE "-".
+           05 WS-RDF-DD          PIC 9(02).
+       01  WS-RUN-ID-FMT.
+           05 WS-RIF-PGM         PIC X(06) VALUE "FACTRL".
+           05 WS-RIF-TIME        PIC 9(06).
+
+       COPY RUNSTAMP.
+
+       01  TABLE-HEADING.
+           05 FILLER                PIC X(04) VALUE "N".
+           05 FILLER                PIC X(09) VALUE SPACES.
+           05 FILLER                PIC X(11) VALUE "N FACTORIAL".
+
+       01  TABLE-DETAIL.
+           05 TD-NUM                PIC Z9.
+           05 FILLER                PIC X(11) VALUE SPACES.
+           05 TD-FACT                PIC Z(9)9.
+
+       01  TABLE-OVERFLOW-DETAIL.
+           05 TO-NUM                PIC Z9.
+           05 FILLER                PIC X(11) VALUE SPACES.
+           05 FILLER                PIC X(20) VALUE "*** OVERFLOW ***".
+
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------
+      * 0000-MAINLINE
+      *----------------------------------------------------------------
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE     THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-VALUE  THRU 2000-EXIT
+               UNTIL END-OF-VALUES.
+           PERFORM 9000-TERMINATE      THRU 9000-EXIT.
+           GOBACK.
+
+      *----------------------------------------------------------------
+      * 1000-INITIALIZE
+      *----------------------------------------------------------------
+       1000-INITIALIZE.
+           OPEN INPUT  FACTORIAL-VALUES
+           OPEN OUTPUT FACTORIAL-TABLE.
+
+           OPEN EXTEND SHARED-EXCEPTION-LOG.
+           IF EXCP-FILE-NOT-FOUND
+               OPEN OUTPUT SHARED-EXCEPTION-LOG
+           END-IF.
+
+           PERFORM 1050-WRITE-RUN-STAMP THRU 1050-EXIT.
+
+           WRITE FACTORIAL-TABLE-LINE FROM TABLE-HEADING.
+
+           PERFORM 8000-READ-VALUE THRU 8000-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1050-WRITE-RUN-STAMP - WRITES THE RUN-ID/DATE BANNER AS THE
+      * FIRST LINE OF THE TABLE.  THE RUN ID IS THE PROGRAM MNEMONIC
+      * FOLLOWED BY THE TIME OF DAY SO BACK-TO-BACK RUNS ON THE SAME
+      * DAY CAN STILL BE TOLD APART.
+      *----------------------------------------------------------------
+       1050-WRITE-RUN-STAMP.
+           ACCEPT WS-RUN-DATE-RAW FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME-RAW FROM TIME.
+
+           MOVE WS-RUN-DATE-RAW(1:4) TO WS-RDF-YYYY.
+           MOVE WS-RUN-DATE-RAW(5:2) TO WS-RDF-MM.
+           MOVE WS-RUN-DATE-RAW(7:2) TO WS-RDF-DD.
+           MOVE WS-RUN-DATE-FMT      TO RS-RUN-DATE.
+
+           MOVE WS-RUN-TIME-RAW      TO WS-RIF-TIME.
+           MOVE WS-RUN-ID-FMT        TO RS-RUN-ID.
+
+           WRITE FACTORIAL-TABLE-LINE FROM RUN-STAMP-LINE.
+       1050-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2000-PROCESS-VALUE
+      *----------------------------------------------------------------
+       2000-PROCESS-VALUE.
+           MOVE FV-NUM TO WS-NUM.
+           MOVE 1      TO WS-FACT.
+           MOVE 'N'    TO WS-OVERFLOW-SW.
+
+           PERFORM 3000-COMPUTE-ONE THRU 3000-EXIT
+               VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I > WS-NUM OR FACT-OVERFLOWED.
+
+           PERFORM 4000-WRITE-DETAIL THRU 4000-EXIT.
+
+           PERFORM 8000-READ-VALUE THRU 8000-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 3000-COMPUTE-ONE
+      *----------------------------------------------------------------
+       3000-COMPUTE-ONE.
+           COMPUTE WS-FACT = WS-FACT * WS-I
+               ON SIZE ERROR
+                   SET FACT-OVERFLOWED TO TRUE
+           END-COMPUTE.
+       3000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 4000-WRITE-DETAIL
+      *----------------------------------------------------------------
+       4000-WRITE-DETAIL.
+           IF FACT-OVERFLOWED
+               MOVE WS-NUM TO TO-NUM
+               WRITE FACTORIAL-TABLE-LINE FROM TABLE-OVERFLOW-DETAIL
+               PERFORM 4500-WRITE-EXCEPTION THRU 4500-EXIT
+           ELSE
+               MOVE WS-NUM  TO TD-NUM
+               MOVE WS-FACT TO TD-FACT
+               WRITE FACTORIAL-TABLE-LINE FROM TABLE-DETAIL
+           END-IF.
+           ADD 1 TO WS-RECORDS-PROCESSED.
+       4000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 4500-WRITE-EXCEPTION
+      *----------------------------------------------------------------
+       4500-WRITE-EXCEPTION.
+           MOVE SPACES                TO SHARED-EXCEPTION-REC.
+           MOVE "FACTRL"              TO SE-PROGRAM-ID.
+           MOVE WS-NUM                TO SE-ENTRY-ID.
+           MOVE "FACTORIAL OVERFLOWED" TO SE-REASON.
+           WRITE SHARED-EXCEPTION-REC.
+       4500-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 8000-READ-VALUE
+      *----------------------------------------------------------------
+       8000-READ-VALUE.
+           READ FACTORIAL-VALUES
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+           END-READ.
+       8000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 9000-TERMINATE
+      *----------------------------------------------------------------
+       9000-TERMINATE.
+           PERFORM 9500-WRITE-CONTROL-TOTALS THRU 9500-EXIT.
+
+           CLOSE FACTORIAL-VALUES
+                 FACTORIAL-TABLE
+                 SHARED-EXCEPTION-LOG.
+       9000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 9500-WRITE-CONTROL-TOTALS - RECONCILES VALUES READ FROM
+      * FACTORIAL-VALUES AGAINST TABLE LINES WRITTEN.  THE TWO ALWAYS
+      * MATCH SINCE EVERY VALUE PRODUCES EXACTLY ONE DETAIL LINE,
+      * OVERFLOWED OR NOT.
+      *----------------------------------------------------------------
+       9500-WRITE-CONTROL-TOTALS.
+           MOVE WS-RECORDS-READ      TO CT-RECORDS-READ.
+           MOVE WS-RECORDS-PROCESSED TO CT-RECORDS-PROCESSED.
+           IF WS-RECORDS-READ = WS-RECORDS-PROCESSED
+               MOVE "IN BALANCE"  TO CT-RECONCILE-MSG
+           ELSE
+               MOVE "OUT OF BAL" TO CT-RECONCILE-MSG
+           END-IF.
+           WRITE FACTORIAL-TABLE-LINE FROM CONTROL-TOTAL-LINE.
+       9500-EXIT.
+           EXIT.
