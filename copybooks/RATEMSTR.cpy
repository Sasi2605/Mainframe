@@ -0,0 +1,9 @@
+      *----------------------------------------------------------------
+      * RATEMSTR - SHARED RATE-MASTER CONTROL RECORD.  ONE RECORD PER
+      * RATE CODE.  USED BY CI-CALCULATOR AND SIMPLE-INTEREST SO BOTH
+      * PROGRAMS PRICE OFF THE SAME PUBLISHED RATE TABLE INSTEAD OF
+      * EACH CARRYING ITS OWN COPY OF THE RATE.
+      *----------------------------------------------------------------
+       01 RATE-MASTER-REC.
+          05 RM-RATE-CODE          PIC X(04).
+          05 RM-RATE               PIC 9(3)V99.
