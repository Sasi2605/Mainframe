@@ -0,0 +1,12 @@
+      *----------------------------------------------------------------
+      * RUNSTAMP - RUN-IDENTIFICATION BANNER LINE.  WRITTEN (OR
+      * DISPLAYED) AS THE FIRST LINE OF OUTPUT BY EVERY PROGRAM IN THE
+      * UTILITY SUITE SO AN OPERATOR CAN TELL, FROM THE OUTPUT ALONE,
+      * WHICH RUN OF A PROGRAM PRODUCED IT.
+      *----------------------------------------------------------------
+       01 RUN-STAMP-LINE.
+          05 FILLER                PIC X(07) VALUE "RUN ID=".
+          05 RS-RUN-ID             PIC X(12).
+          05 FILLER                PIC X(01) VALUE SPACE.
+          05 FILLER                PIC X(05) VALUE "DATE=".
+          05 RS-RUN-DATE           PIC X(10).
