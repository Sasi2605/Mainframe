@@ -0,0 +1,5 @@
+      *----------------------------------------------------------------
+      * FACTVAL - FACTORIAL VALUE-FILE RECORD
+      *----------------------------------------------------------------
+       01 FACT-VALUE-REC.
+          05 FV-NUM                PIC 99.
