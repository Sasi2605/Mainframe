@@ -0,0 +1,20 @@
+      *----------------------------------------------------------------
+      * SCHEDEXP - AMORTIZATION SCHEDULE EXPORT RECORD.  ONE RECORD PER
+      * YEAR-END SCHEDULE LINE, CARRYING THE SAME FIGURES AS THE
+      * PRINTED SCHEDULE BUT UNEDITED AND WITH THE RAW CURRENCY AND
+      * RATE CODES INSTEAD OF A DISPLAY SYMBOL, SO THE SCHEDULE CAN BE
+      * LOADED STRAIGHT INTO ANOTHER SYSTEM INSTEAD OF BEING KEYED BACK
+      * IN FROM THE PRINTED REGISTER.
+      *----------------------------------------------------------------
+       01 AMORT-EXPORT-REC.
+          05 AX-ACCT-NO            PIC X(06).
+          05 FILLER                PIC X(02) VALUE SPACES.
+          05 AX-YEAR               PIC 9(03).
+          05 FILLER                PIC X(02) VALUE SPACES.
+          05 AX-PRINCIPAL          PIC 9(9)V99.
+          05 FILLER                PIC X(02) VALUE SPACES.
+          05 AX-BALANCE            PIC 9(9)V99.
+          05 FILLER                PIC X(02) VALUE SPACES.
+          05 AX-RATE-CODE          PIC X(04).
+          05 FILLER                PIC X(02) VALUE SPACES.
+          05 AX-CURRENCY           PIC X(03).
