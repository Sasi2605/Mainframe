@@ -0,0 +1,25 @@
+      *----------------------------------------------------------------
+      * NUMEDIT - SHARED NUMERIC-EDIT WORK AREA.  COPIED INTO ANY
+      * PROGRAM THAT ACCEPTS AN OPERATOR-ENTERED NUMERIC VALUE FROM THE
+      * CONSOLE.  THE CALLING PROGRAM ACCEPTS THE ENTRY INTO
+      * NE-RAW-ENTRY AS TEXT RATHER THAN DIRECTLY INTO ITS OWN NUMERIC
+      * FIELD, SETS NE-SIGN-ALLOWED-SW TO SAY WHETHER A LEADING + OR -
+      * IS PERMITTED FOR THAT FIELD, AND PERFORMS ITS OWN NUMERIC-EDIT
+      * PARAGRAPH (THE LOGIC ITSELF IS NOT SHARED - ONLY THIS WORK
+      * AREA IS - THE SAME WAY RUNSTAMP.CPY'S FIELDS ARE SHARED BUT
+      * EACH PROGRAM DISPLAYS ITS OWN RUN STAMP).  A BLANK ENTRY, AN
+      * EMBEDDED NON-DIGIT CHARACTER, OR A SIGN WHERE ONE ISN'T ALLOWED
+      * ALL COME BACK NE-ENTRY-IS-NOT-NUMERIC SO THE CALLER CAN
+      * RE-PROMPT INSTEAD OF LETTING A PLAIN ACCEPT INTO A NUMERIC
+      * FIELD SILENTLY TURN GARBAGE INPUT INTO ZERO.
+      *----------------------------------------------------------------
+       01 NUMERIC-EDIT-WORK-AREA.
+          05 NE-RAW-ENTRY           PIC X(09).
+          05 NE-ENTRY-LEN           PIC 9(02) COMP.
+          05 NE-SIGN-CHAR           PIC X(01).
+          05 NE-SIGN-ALLOWED-SW     PIC X(01).
+             88 NE-SIGN-IS-ALLOWED         VALUE 'Y'.
+             88 NE-SIGN-IS-NOT-ALLOWED     VALUE 'N'.
+          05 NE-NUMERIC-SW          PIC X(01).
+             88 NE-ENTRY-IS-NUMERIC        VALUE 'Y'.
+             88 NE-ENTRY-IS-NOT-NUMERIC    VALUE 'N'.
