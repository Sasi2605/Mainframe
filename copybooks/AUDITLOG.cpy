@@ -0,0 +1,17 @@
+      *----------------------------------------------------------------
+      * AUDITLOG - OPERATOR SIGN-ON/SIGN-OFF AND UTILITY-SELECTION
+      * AUDIT RECORD.  WRITTEN BY UTIL-MENU SO THERE IS A RUNNING
+      * RECORD OF WHO SIGNED ON AND WHICH UTILITIES THEY RAN, THE SAME
+      * WAY SHARED-EXCEPTION-LOG GIVES ONE PLACE TO CHECK REJECTED
+      * ENTRIES ACROSS THE SUITE.
+      *----------------------------------------------------------------
+       01 AUDIT-LOG-REC.
+          05 AL-RUN-DATE            PIC X(10).
+          05 FILLER                 PIC X(02) VALUE SPACES.
+          05 AL-RUN-TIME            PIC X(08).
+          05 FILLER                 PIC X(02) VALUE SPACES.
+          05 AL-OPERATOR-ID         PIC X(08).
+          05 FILLER                 PIC X(02) VALUE SPACES.
+          05 AL-ACTION              PIC X(10).
+          05 FILLER                 PIC X(02) VALUE SPACES.
+          05 AL-PROGRAM             PIC X(15).
