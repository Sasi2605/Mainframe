@@ -0,0 +1,18 @@
+      *----------------------------------------------------------------
+      * LOANMTXN - LOAN-MASTER MAINTENANCE TRANSACTION RECORD, READ BY
+      * LOAN-MAINT AND APPLIED AGAINST THE INDEXED LOAN-MASTER FILE.
+      * LT-ACTION SELECTS ADD, CHANGE, OR DELETE; ON A DELETE ONLY
+      * LT-ACCT-NO IS MEANINGFUL - THE REMAINING FIELDS ARE IGNORED.
+      *----------------------------------------------------------------
+       01 LOAN-MAINT-TXN-REC.
+          05 LT-ACTION             PIC X(01).
+             88 LT-ACTION-IS-ADD           VALUE 'A'.
+             88 LT-ACTION-IS-CHANGE        VALUE 'C'.
+             88 LT-ACTION-IS-DELETE        VALUE 'D'.
+          05 LT-ACCT-NO            PIC X(06).
+          05 LT-PRINCIPAL          PIC 9(7)V99.
+          05 LT-RATE               PIC 9(3)V99.
+          05 LT-YEARS              PIC 9(3).
+          05 LT-COMP-FREQ          PIC 99.
+          05 LT-RATE-CODE          PIC X(04).
+          05 LT-CURRENCY-CODE      PIC X(03).
