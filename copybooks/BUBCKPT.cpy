@@ -0,0 +1,21 @@
+      *----------------------------------------------------------------
+      * BUBCKPT - BUBBLE-SORT RESTART CHECKPOINT RECORD.  ONE HEADER
+      * RECORD (CK-RECORD-TYPE = 'H') CARRYING THE RUN PARAMETERS AND
+      * THE LAST COMPLETED COMB-SORT GAP, FOLLOWED BY ONE DETAIL RECORD
+      * (CK-RECORD-TYPE = 'D') PER ARRAY ELEMENT AS OF THAT GAP.  LETS
+      * A SORT THAT DIES PARTWAY THROUGH A LARGE LIST RESUME FROM THE
+      * LAST COMMITTED GAP INSTEAD OF THE OPERATOR RETYPING THE WHOLE
+      * LIST.  CK-PASS-INDEX HELD THE LAST COMPLETED BUBBLE PASS BEFORE
+      * THE SORT WAS CHANGED TO A COMB SORT; IT NOW HOLDS THE LAST
+      * COMPLETED GAP VALUE, WHICH IS THE SAME SIZE OF FIELD.
+      *----------------------------------------------------------------
+       01 SORT-CHECKPOINT-REC.
+          05 CK-RECORD-TYPE        PIC X(01).
+             88 CK-IS-HEADER               VALUE 'H'.
+             88 CK-IS-DETAIL               VALUE 'D'.
+          05 CK-COUNT              PIC 9(03).
+          05 CK-SORT-TYPE          PIC X(01).
+          05 CK-DIRECTION          PIC X(01).
+          05 CK-PASS-INDEX         PIC 9(03).
+          05 CK-ELEMENT-NUM        PIC 9(03).
+          05 CK-VALUE              PIC X(20).
