@@ -0,0 +1,20 @@
+      *----------------------------------------------------------------
+      * LOANACCT - LOAN-ACCOUNTS TRANSACTION RECORD
+      *
+      * ONE RECORD PER ACCOUNT SUBMITTED TO THE OVERNIGHT COMPOUND
+      * INTEREST RUN.  SHARED BY CI-CALCULATOR AND ANY PROGRAM THAT
+      * NEEDS TO READ THE SAME INPUT LAYOUT.
+      *----------------------------------------------------------------
+       01 LOAN-ACCOUNT-REC.
+          05 LA-ACCT-NO           PIC X(06).
+          05 LA-PRINCIPAL         PIC 9(7)V99.
+          05 LA-RATE              PIC 9(3)V99.
+          05 LA-YEARS             PIC 99.
+      *    COMPOUNDING PERIODS PER YEAR - 1 ANNUAL, 4 QUARTERLY,
+      *    12 MONTHLY.  ZERO/BLANK ON AN OLDER INPUT RECORD DEFAULTS
+      *    TO ANNUAL COMPOUNDING.
+          05 LA-COMP-FREQ          PIC 99.
+      *    RATE CODE - WHEN PRESENT, LOOKS UP THE RATE FROM THE SHARED
+      *    RATE-MASTER (RATEMSTR.CPY) INSTEAD OF USING LA-RATE.  BLANK
+      *    ON AN OLDER INPUT RECORD LEAVES LA-RATE IN EFFECT.
+          05 LA-RATE-CODE          PIC X(04).
