@@ -0,0 +1,12 @@
+      *----------------------------------------------------------------
+      * EXCPTLOG - SHARED EXCEPTION LOG RECORD.  WRITTEN BY EVERY
+      * PROGRAM IN THE UTILITY SUITE THAT REJECTS A BAD ENTRY, SO
+      * OPERATORS HAVE ONE PLACE TO CHECK AFTER A NIGHT'S RUN INSTEAD
+      * OF SEARCHING EACH PROGRAM'S OWN OUTPUT ONE AT A TIME.
+      *----------------------------------------------------------------
+       01 SHARED-EXCEPTION-REC.
+          05 SE-PROGRAM-ID          PIC X(08).
+          05 FILLER                 PIC X(02) VALUE SPACES.
+          05 SE-ENTRY-ID            PIC X(10).
+          05 FILLER                 PIC X(02) VALUE SPACES.
+          05 SE-REASON              PIC X(40).
