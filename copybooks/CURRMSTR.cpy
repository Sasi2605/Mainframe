@@ -0,0 +1,9 @@
+      *----------------------------------------------------------------
+      * CURRMSTR - SHARED CURRENCY-MASTER CONTROL RECORD.  ONE RECORD
+      * PER CURRENCY CODE.  USED BY CI-CALCULATOR AND SIMPLE-INTEREST
+      * SO BOTH PROGRAMS DISPLAY THE SAME CURRENCY SYMBOL FOR A GIVEN
+      * ISO CURRENCY CODE INSTEAD OF EACH CARRYING ITS OWN TABLE.
+      *----------------------------------------------------------------
+       01 CURRENCY-MASTER-REC.
+          05 CM-CURRENCY-CODE      PIC X(03).
+          05 CM-CURRENCY-SYM       PIC X(03).
