@@ -0,0 +1,21 @@
+      *----------------------------------------------------------------
+      * GRDCKPT - GRADE-EVAL RESTART CHECKPOINT RECORD.  WRITTEN
+      * PERIODICALLY DURING A STUDENT-MARKS RUN SO A JOB THAT DIES
+      * PARTWAY THROUGH A LARGE CLASS CAN RESTART FROM THE LAST
+      * COMMITTED POSITION INSTEAD OF REGRADING THE WHOLE FILE.
+      *----------------------------------------------------------------
+       01 GRADE-CHECKPOINT-REC.
+          05 GK-STUDENTS-READ       PIC 9(05).
+          05 GK-COUNT-A             PIC 9(05).
+          05 GK-COUNT-B             PIC 9(05).
+          05 GK-COUNT-C             PIC 9(05).
+          05 GK-COUNT-D             PIC 9(05).
+          05 GK-COUNT-E             PIC 9(05).
+          05 GK-COUNT-F             PIC 9(05).
+          05 GK-PASS-COUNT          PIC 9(05).
+          05 GK-FAIL-COUNT          PIC 9(05).
+          05 GK-MARKS-TOTAL         PIC 9(08).
+          05 GK-STUDENTS-GRADED     PIC 9(05).
+          05 GK-STUDENTS-REJECTED   PIC 9(05).
+          05 GK-PAGE-COUNT          PIC 9(04).
+          05 GK-LINE-COUNT          PIC 9(03).
