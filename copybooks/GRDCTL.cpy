@@ -0,0 +1,12 @@
+      *----------------------------------------------------------------
+      * GRDCTL - GRADE-SCALE CONTROL RECORD.  ONE RECORD PER SUBJECT.
+      * A MISSING CONTROL RECORD FOR A SUBJECT CAUSES THE PROGRAM TO
+      * FALL BACK TO THE STANDARD 90/80/70/60/50 SCALE.
+      *----------------------------------------------------------------
+       01 GRADE-CONTROL-REC.
+          05 GC-SUBJECT-CODE       PIC X(06).
+          05 GC-CUTOFF-A           PIC 999.
+          05 GC-CUTOFF-B           PIC 999.
+          05 GC-CUTOFF-C           PIC 999.
+          05 GC-CUTOFF-D           PIC 999.
+          05 GC-CUTOFF-E           PIC 999.
