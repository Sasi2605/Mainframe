@@ -0,0 +1,20 @@
+      *----------------------------------------------------------------
+      * GLEXTRCT - GENERAL-LEDGER EXTRACT RECORD.  ONE PAIR OF LINES
+      * PER POSTED TRANSACTION - A DEBIT LINE AND A MATCHING CREDIT
+      * LINE - SO THE EXTRACT CAN BE LOADED DIRECTLY INTO THE LEDGER
+      * POSTING JOB WITHOUT FURTHER EDITING.
+      *----------------------------------------------------------------
+       01 GL-EXTRACT-REC.
+          05 GL-ACCT-NO            PIC X(06).
+          05 FILLER                PIC X(02) VALUE SPACES.
+          05 GL-GL-ACCOUNT         PIC X(10).
+          05 FILLER                PIC X(02) VALUE SPACES.
+          05 GL-DR-CR              PIC X(02).
+             88 GL-IS-DEBIT               VALUE 'DR'.
+             88 GL-IS-CREDIT              VALUE 'CR'.
+          05 FILLER                PIC X(02) VALUE SPACES.
+          05 GL-AMOUNT             PIC 9(9)V99.
+          05 FILLER                PIC X(02) VALUE SPACES.
+          05 GL-CURRENCY           PIC X(03).
+          05 FILLER                PIC X(02) VALUE SPACES.
+          05 GL-NARRATIVE          PIC X(20).
