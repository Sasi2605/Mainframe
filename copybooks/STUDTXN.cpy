@@ -0,0 +1,17 @@
+      *----------------------------------------------------------------
+      * STUDTXN - STUDENT-MASTER MAINTENANCE TRANSACTION RECORD, READ
+      * BY STUDENT-MAINT AND APPLIED AGAINST THE INDEXED STUDENT-
+      * MASTER FILE.  ST-ACTION SELECTS ADD, CHANGE, OR DELETE; ON A
+      * DELETE ONLY ST-ROLL-NO IS MEANINGFUL - THE REMAINING FIELDS
+      * ARE IGNORED.
+      *----------------------------------------------------------------
+       01 STUDENT-MAINT-TXN-REC.
+          05 ST-ACTION             PIC X(01).
+             88 ST-ACTION-IS-ADD           VALUE 'A'.
+             88 ST-ACTION-IS-CHANGE        VALUE 'C'.
+             88 ST-ACTION-IS-DELETE        VALUE 'D'.
+          05 ST-ROLL-NO            PIC X(06).
+          05 ST-NAME               PIC X(20).
+          05 ST-MARKS              PIC 9(03).
+          05 ST-SUBJECT-CODE       PIC X(06).
+          05 ST-INTERNAL-MARKS     PIC 9(03).
