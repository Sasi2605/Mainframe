@@ -0,0 +1,22 @@
+      *----------------------------------------------------------------
+      * STUMSTR - INDEXED STUDENT-MASTER RECORD, KEYED ON SU-ROLL-NO.
+      * THIS IS THE PERSISTENT STUDENT STORE BEHIND GRADE-EVAL'S
+      * GRADING RUN - STUDENT-MAINT APPLIES ADD/CHANGE/DELETE
+      * TRANSACTIONS TO IT DURING THE TERM, AND GRADE-EVAL READS IT IN
+      * ASCENDING ROLL-NUMBER ORDER EACH RUN.  SAME FIELDS AS THE OLDER
+      * STUMARK TRANSACTION RECORD.
+      *----------------------------------------------------------------
+       01 STUDENT-MASTER-REC.
+          05 SU-ROLL-NO            PIC X(06).
+          05 SU-NAME               PIC X(20).
+      *    SU-MARKS HOLDS THE EXTERNAL (EXAMINATION) MARKS.
+          05 SU-MARKS              PIC 9(03).
+      *    SUBJECT CODE - KEYS THE GRADE-SCALE CONTROL LOOKUP IN
+      *    GRDCTL.CPY.  BLANK DEFAULTS TO THE STANDARD 90/80/70/60/50
+      *    SCALE.
+          05 SU-SUBJECT-CODE       PIC X(06).
+      *    INTERNAL (CONTINUOUS ASSESSMENT) MARKS - COMBINED WITH
+      *    SU-MARKS ON A 40/60 WEIGHTING TO PRODUCE THE WEIGHTED
+      *    SCORE USED FOR GRADING.  ZERO LEAVES THE WEIGHTED SCORE
+      *    EQUAL TO SU-MARKS ALONE.
+          05 SU-INTERNAL-MARKS     PIC 9(03).
