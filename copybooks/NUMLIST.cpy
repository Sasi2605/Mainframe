@@ -0,0 +1,10 @@
+      *----------------------------------------------------------------
+      * NUMLIST - NUMBER-LIST INPUT RECORD, ONE VALUE PER LINE.  USED
+      * BY LARGEStOFTHREE WHEN GIVEN AN ARBITRARY-LENGTH LIST RATHER
+      * THAN EXACTLY THREE VALUES.  NL-VALUE IS SIGNED - A LEADING '-'
+      * CHARACTER MARKS A NEGATIVE VALUE; ITS ABSENCE (A LEADING '+'
+      * OR SPACE) IS A POSITIVE VALUE.
+      *----------------------------------------------------------------
+       01 NUMBER-LIST-REC.
+          05 NL-VALUE              PIC S9(6)
+                                    SIGN IS LEADING SEPARATE CHARACTER.
