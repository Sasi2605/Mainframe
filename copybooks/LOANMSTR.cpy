@@ -0,0 +1,28 @@
+      *----------------------------------------------------------------
+      * LOANMSTR - INDEXED LOAN-ACCOUNT MASTER RECORD, KEYED ON
+      * LM-ACCT-NO.  THIS IS THE PERSISTENT ACCOUNT STORE BEHIND
+      * CI-CALCULATOR'S OVERNIGHT RUN - LOAN-MAINT APPLIES ADD/CHANGE/
+      * DELETE TRANSACTIONS TO IT DURING THE DAY, AND CI-CALCULATOR
+      * READS IT IN ASCENDING ACCOUNT-NUMBER ORDER EACH NIGHT.  SAME
+      * FIELDS AS THE OLDER LOANACCT TRANSACTION RECORD, WHICH REMAINS
+      * IN USE WHERE A PLAIN SEQUENTIAL ACCOUNT LIST IS STILL WANTED
+      * (INTEREST-COMPARE).
+      *----------------------------------------------------------------
+       01 LOAN-MASTER-REC.
+          05 LM-ACCT-NO            PIC X(06).
+          05 LM-PRINCIPAL          PIC 9(7)V99.
+          05 LM-RATE               PIC 9(3)V99.
+          05 LM-YEARS              PIC 9(3).
+      *    COMPOUNDING PERIODS PER YEAR - 1 ANNUAL, 4 QUARTERLY,
+      *    12 MONTHLY.  ZERO ON AN OLDER MASTER RECORD DEFAULTS TO
+      *    ANNUAL COMPOUNDING.
+          05 LM-COMP-FREQ          PIC 99.
+      *    RATE CODE - WHEN PRESENT, LOOKS UP THE RATE FROM THE SHARED
+      *    RATE-MASTER (RATEMSTR.CPY) INSTEAD OF USING LM-RATE.  BLANK
+      *    LEAVES LM-RATE IN EFFECT.
+          05 LM-RATE-CODE          PIC X(04).
+      *    CURRENCY CODE - WHEN PRESENT, LOOKS UP THE DISPLAY SYMBOL
+      *    FROM THE SHARED CURRENCY-MASTER (CURRMSTR.CPY) FOR THE
+      *    PRINTED REGISTER AND THE GENERAL-LEDGER EXTRACT.  BLANK ON
+      *    AN OLDER MASTER RECORD DEFAULTS TO "USD".
+          05 LM-CURRENCY-CODE      PIC X(03).
