@@ -0,0 +1,30 @@
+      *----------------------------------------------------------------
+      * SIMPINT - CUSTOMER-INTEREST TRANSACTION RECORD
+      *
+      * ONE RECORD PER CUSTOMER SUBMITTED TO THE DAILY SIMPLE INTEREST
+      * RUN.
+      *----------------------------------------------------------------
+       01 CUST-INTEREST-REC.
+          05 CI-CUST-NO            PIC X(06).
+          05 CI-PRINCIPAL          PIC 9(10).
+          05 CI-YEARS              PIC 9(05).
+          05 CI-RATE               PIC 9(05).
+      *    RATE CODE - WHEN PRESENT, LOOKS UP THE RATE FROM THE SHARED
+      *    RATE-MASTER (RATEMSTR.CPY) INSTEAD OF USING CI-RATE.  BLANK
+      *    ON AN OLDER INPUT RECORD LEAVES CI-RATE IN EFFECT.
+          05 CI-RATE-CODE          PIC X(04).
+      *    DAY-COUNT BASIS - WHEN PRESENT, CI-DAYS REPLACES CI-YEARS AS
+      *    THE INTEREST PERIOD AND IS DIVIDED BY THE BASIS SHOWN BELOW
+      *    INSTEAD OF COMPUTING A WHOLE-YEAR TERM.  BLANK ON AN OLDER
+      *    INPUT RECORD LEAVES THE YEAR-BASED CALCULATION IN EFFECT.
+          05 CI-DAY-BASIS          PIC X(01).
+             88 CI-BASIS-IS-30-360        VALUE '1'.
+             88 CI-BASIS-IS-ACT-360       VALUE '2'.
+             88 CI-BASIS-IS-ACT-365       VALUE '3'.
+             88 CI-BASIS-IS-YEARS         VALUE SPACE.
+          05 CI-DAYS               PIC 9(05).
+      *    CURRENCY CODE - WHEN PRESENT, LOOKS UP THE DISPLAY SYMBOL
+      *    FROM THE SHARED CURRENCY-MASTER (CURRMSTR.CPY) FOR THE
+      *    PRINTED REGISTER.  BLANK ON AN OLDER INPUT RECORD DEFAULTS
+      *    TO "USD".
+          05 CI-CURRENCY-CODE      PIC X(03).
