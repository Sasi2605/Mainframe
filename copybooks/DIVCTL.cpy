@@ -0,0 +1,8 @@
+      *----------------------------------------------------------------
+      * DIVCTL - DIVISOR CONTROL RECORD FOR THE DIVISIBLE UTILITY
+      *----------------------------------------------------------------
+       01 DIVISOR-CONTROL-REC.
+          05 DC-CEILING            PIC 9(05).
+          05 DC-DIVISOR-1          PIC 9(03).
+          05 DC-DIVISOR-2          PIC 9(03).
+          05 DC-DIVISOR-3          PIC 9(03).
