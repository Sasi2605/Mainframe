@@ -0,0 +1,6 @@
+      *----------------------------------------------------------------
+      * PRIMECTL - RANGE CONTROL RECORD FOR THE PRIME-FINDER UTILITY
+      *----------------------------------------------------------------
+       01 PRIME-CONTROL-REC.
+          05 PC-FLOOR              PIC 9(05).
+          05 PC-CEILING            PIC 9(05).
