@@ -0,0 +1,17 @@
+      *----------------------------------------------------------------
+      * PALINPUT - PALINDROME BATCH-CHECK INPUT RECORD.  PI-VALUE MAY
+      * BE A NUMBER (RIGHT-JUSTIFIED, ZERO-FILLED) OR A PIECE OF TEXT
+      * (LEFT-JUSTIFIED, SPACE-FILLED) DEPENDING ON PI-CHECK-TYPE.
+      *----------------------------------------------------------------
+       01 PALIN-INPUT-REC.
+          05 PI-CHECK-TYPE         PIC X(01).
+             88 PI-TYPE-NUMERIC            VALUE 'N'.
+             88 PI-TYPE-ALPHA              VALUE 'A'.
+      *    SIGN OF A NUMERIC ENTRY - MEANINGLESS AND IGNORED ON AN
+      *    ALPHA ENTRY.  A NEGATIVE NUMBER CAN NEVER BE A PALINDROME
+      *    SINCE THE SIGN BREAKS THE SYMMETRY, BUT IT MUST STILL BE
+      *    ACCEPTED AND REPORTED RATHER THAN TREATED AS AN ERROR.
+          05 PI-SIGN               PIC X(01).
+             88 PI-VALUE-IS-NEGATIVE       VALUE '-'.
+             88 PI-VALUE-IS-POSITIVE       VALUE '+' SPACE.
+          05 PI-VALUE              PIC X(30).
