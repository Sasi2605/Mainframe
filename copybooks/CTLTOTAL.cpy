@@ -0,0 +1,15 @@
+      *----------------------------------------------------------------
+      * CTLTOTAL - STANDARD CONTROL-TOTAL TRAILER LINE.  WRITTEN BY
+      * EVERY BATCH UTILITY AT END OF RUN SO AN OPERATOR CAN RECONCILE
+      * RECORDS READ AGAINST RECORDS PROCESSED WITHOUT OPENING THE
+      * PROGRAM OR COMPARING FILE SIZES BY HAND.
+      *----------------------------------------------------------------
+       01 CONTROL-TOTAL-LINE.
+          05 FILLER                PIC X(07) VALUE "TOTALS ".
+          05 FILLER                PIC X(05) VALUE "READ=".
+          05 CT-RECORDS-READ       PIC ZZZZ9.
+          05 FILLER                PIC X(01) VALUE SPACE.
+          05 FILLER                PIC X(05) VALUE "PROC=".
+          05 CT-RECORDS-PROCESSED  PIC ZZZZ9.
+          05 FILLER                PIC X(01) VALUE SPACE.
+          05 CT-RECONCILE-MSG      PIC X(10).
