@@ -0,0 +1,17 @@
+      *----------------------------------------------------------------
+      * STUMARK - STUDENT-MARKS INPUT RECORD
+      *----------------------------------------------------------------
+       01 STUDENT-MARKS-REC.
+          05 SM-ROLL-NO            PIC X(06).
+          05 SM-NAME               PIC X(20).
+      *    SM-MARKS HOLDS THE EXTERNAL (EXAMINATION) MARKS.
+          05 SM-MARKS              PIC 9(03).
+      *    SUBJECT CODE - KEYS THE GRADE-SCALE CONTROL LOOKUP IN
+      *    GRDCTL.CPY.  BLANK ON AN OLDER INPUT RECORD DEFAULTS TO THE
+      *    STANDARD 90/80/70/60/50 SCALE.
+          05 SM-SUBJECT-CODE       PIC X(06).
+      *    INTERNAL (CONTINUOUS ASSESSMENT) MARKS - COMBINED WITH
+      *    SM-MARKS ON A 40/60 WEIGHTING TO PRODUCE THE WEIGHTED
+      *    SCORE USED FOR GRADING.  ZERO ON AN OLDER INPUT RECORD
+      *    LEAVES THE WEIGHTED SCORE EQUAL TO SM-MARKS ALONE.
+          05 SM-INTERNAL-MARKS     PIC 9(03).
