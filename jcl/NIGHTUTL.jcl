@@ -0,0 +1,209 @@
+//NIGHTUTL JOB (ACCTNO),'NIGHTLY UTILITIES',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NIGHTUTL - NIGHTLY BATCH JOB STREAM FOR THE UTILITY SUITE.
+//* RUNS EACH UTILITY PROGRAM IN TURN AGAINST THE PRIOR DAY'S
+//* CONTROL AND INPUT DATA SETS.  A STEP THAT ENDS WITH A NON-ZERO
+//* CONDITION CODE DOES NOT STOP THE REMAINING STEPS - EACH UTILITY
+//* IS INDEPENDENT OF THE OTHERS, SO ONE FAILING UTILITY SHOULD NOT
+//* BLOCK THE REST OF THE NIGHT'S RUN.
+//*
+//* MODIFICATION HISTORY
+//* 2026-08-09 RSD  INITIAL VERSION - WRAPS THE ELEVEN UTILITY
+//*                 PROGRAMS IN THE SUITE PLUS THE INTEREST-COMPARE
+//*                 REPORT ADDED ALONGSIDE THEM.
+//* 2026-08-09 RSD  ADDED THE LOANMT STEP AHEAD OF CICALC TO APPLY THE
+//*                 DAY'S ADD/CHANGE/DELETE TRANSACTIONS TO THE LOAN-
+//*                 MASTER BEFORE THE INTEREST RUN READS IT.  CICALC
+//*                 NOW READS THE INDEXED LOANMSTR MASTER INSTEAD OF
+//*                 THE FLAT LOANACCT TRANSACTION FILE.
+//* 2026-08-09 RSD  ADDED THE STUDMT STEP AHEAD OF GRADEVL TO APPLY
+//*                 THE TERM'S ADD/CHANGE/DELETE TRANSACTIONS TO THE
+//*                 STUDENT-MASTER BEFORE THE GRADING RUN READS IT.
+//*                 GRADEVL NOW READS THE INDEXED STUMSTR MASTER
+//*                 INSTEAD OF THE FLAT STUMARK TRANSACTION FILE.
+//* 2026-08-09 RSD  ADDED THE CURRMSTR DD TO THE CICALC AND SIMPINT
+//*                 STEPS FOR THE NEW CURRENCY-MASTER LOOKUP TABLE
+//*                 THOSE PROGRAMS NOW LOAD AT START-UP.
+//* 2026-08-09 RSD  ADDED THE RATEMSTR, CISCHEXP, CIGLPOST, AND
+//*                 SYSEXCP DDS TO THE CICALC STEP FOR THE RATE
+//*                 LOOKUP, AMORTIZATION EXPORT, GENERAL-LEDGER
+//*                 EXTRACT, AND SHARED EXCEPTION LOG CICALC HAS
+//*                 PICKED UP SINCE THIS STEP WAS FIRST WRITTEN.
+//* 2026-08-09 RSD  ADDED THE PRMFND, MTHEND, AND CHKDGT STEPS FOR
+//*                 THE PRIME-FINDER, MONTH-END-REPORT, AND CHECK-
+//*                 DIGIT UTILITIES - THESE RAN FROM UTILMENU ONLY
+//*                 UNTIL NOW AND HAD NO NIGHTLY BATCH STEP OF THEIR
+//*                 OWN.
+//* 2026-08-09 RSD  REMOVED COND=(0,NE) FROM CICALC ON - IT WAS
+//*                 BYPASSING A STEP WHEN AN EARLIER ONE FAILED,
+//*                 THE OPPOSITE OF THE INDEPENDENT-STEP INTENT
+//*                 ABOVE.  ALSO ADDED THE RATEMSTR DD SIMPINT NEEDS
+//*                 FOR ITS RATE LOOKUP, AND THE SYSEXCP AND GRDCKPT
+//*                 DDS GRADEVL NEEDS FOR ITS SHARED EXCEPTION LOG
+//*                 AND RESTART CHECKPOINT FILE.
+//*--------------------------------------------------------------*
+//LOANMT   EXEC PGM=LOANMT
+//STEPLIB  DD   DSN=PROD.UTILITY.LOADLIB,DISP=SHR
+//LOANMTXN DD   DSN=PROD.NIGHTLY.LOANMTXN,DISP=SHR
+//LOANMSTR DD   DSN=PROD.MASTER.LOANMSTR,DISP=SHR
+//LOANMLOG DD   DSN=PROD.NIGHTLY.LOANMLOG,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//LOANMREJ DD   DSN=PROD.NIGHTLY.LOANMREJ,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SYSEXCP  DD   DSN=PROD.NIGHTLY.SYSEXCP,DISP=MOD
+//SYSOUT   DD   SYSOUT=*
+//*--------------------------------------------------------------*
+//CICALC   EXEC PGM=CICALC
+//STEPLIB  DD   DSN=PROD.UTILITY.LOADLIB,DISP=SHR
+//LOANMSTR DD   DSN=PROD.MASTER.LOANMSTR,DISP=SHR
+//RATEMSTR DD   DSN=PROD.CONTROL.RATEMSTR,DISP=SHR
+//CURRMSTR DD   DSN=PROD.CONTROL.CURRMSTR,DISP=SHR
+//CIREGIST DD   DSN=PROD.NIGHTLY.CIREGIST,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//CISCHED  DD   DSN=PROD.NIGHTLY.CISCHED,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//CISCHEXP DD   DSN=PROD.NIGHTLY.CISCHEXP,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//CIGLPOST DD   DSN=PROD.NIGHTLY.CIGLPOST,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//CIREJECT DD   DSN=PROD.NIGHTLY.CIREJECT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SYSEXCP  DD   DSN=PROD.NIGHTLY.SYSEXCP,DISP=MOD
+//SYSOUT   DD   SYSOUT=*
+//*--------------------------------------------------------------*
+//SIMPINT  EXEC PGM=SIMPINT
+//STEPLIB  DD   DSN=PROD.UTILITY.LOADLIB,DISP=SHR
+//SIINPUT  DD   DSN=PROD.NIGHTLY.SIINPUT,DISP=SHR
+//RATEMSTR DD   DSN=PROD.CONTROL.RATEMSTR,DISP=SHR
+//CURRMSTR DD   DSN=PROD.CONTROL.CURRMSTR,DISP=SHR
+//SIREGIST DD   DSN=PROD.NIGHTLY.SIREGIST,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//*--------------------------------------------------------------*
+//INTCMP   EXEC PGM=INTCMP
+//STEPLIB  DD   DSN=PROD.UTILITY.LOADLIB,DISP=SHR
+//LOANACCT DD   DSN=PROD.NIGHTLY.LOANACCT,DISP=SHR
+//CMPRPT   DD   DSN=PROD.NIGHTLY.CMPRPT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//*--------------------------------------------------------------*
+//BUBBLE   EXEC PGM=BUBBLE
+//STEPLIB  DD   DSN=PROD.UTILITY.LOADLIB,DISP=SHR
+//SORTLOG  DD   DSN=PROD.NIGHTLY.SORTLOG,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSIN    DD   *
+005
+042
+017
+099
+003
+076
+008
+064
+021
+050
+N
+A
+/*
+//SYSOUT   DD   SYSOUT=*
+//*--------------------------------------------------------------*
+//DIVISBL  EXEC PGM=DIVISBL
+//STEPLIB  DD   DSN=PROD.UTILITY.LOADLIB,DISP=SHR
+//DIVCTL   DD   DSN=PROD.NIGHTLY.DIVCTL,DISP=SHR
+//DIVOUT   DD   DSN=PROD.NIGHTLY.DIVOUT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//*--------------------------------------------------------------*
+//FACTRL   EXEC PGM=FACTRL
+//STEPLIB  DD   DSN=PROD.UTILITY.LOADLIB,DISP=SHR
+//FACTVAL  DD   DSN=PROD.NIGHTLY.FACTVAL,DISP=SHR
+//FACTTAB  DD   DSN=PROD.NIGHTLY.FACTTAB,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//*--------------------------------------------------------------*
+//FIBSUM   EXEC PGM=FIBSUM
+//STEPLIB  DD   DSN=PROD.UTILITY.LOADLIB,DISP=SHR
+//SYSIN    DD   *
+000100
+/*
+//SYSOUT   DD   SYSOUT=*
+//*--------------------------------------------------------------*
+//STUDMT   EXEC PGM=STUDMT
+//STEPLIB  DD   DSN=PROD.UTILITY.LOADLIB,DISP=SHR
+//STUDTXN  DD   DSN=PROD.NIGHTLY.STUDTXN,DISP=SHR
+//STUMSTR  DD   DSN=PROD.MASTER.STUMSTR,DISP=SHR
+//STUDMLOG DD   DSN=PROD.NIGHTLY.STUDMLOG,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//STUDMREJ DD   DSN=PROD.NIGHTLY.STUDMREJ,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SYSEXCP  DD   DSN=PROD.NIGHTLY.SYSEXCP,DISP=MOD
+//SYSOUT   DD   SYSOUT=*
+//*--------------------------------------------------------------*
+//GRADEVL  EXEC PGM=GRADEVL
+//STEPLIB  DD   DSN=PROD.UTILITY.LOADLIB,DISP=SHR
+//STUMSTR  DD   DSN=PROD.MASTER.STUMSTR,DISP=SHR
+//GRDCTL   DD   DSN=PROD.NIGHTLY.GRDCTL,DISP=SHR
+//ROSTER   DD   DSN=PROD.NIGHTLY.ROSTER,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//GRDCKPT  DD   DSN=PROD.NIGHTLY.GRDCKPT,DISP=SHR
+//SYSEXCP  DD   DSN=PROD.NIGHTLY.SYSEXCP,DISP=MOD
+//SYSOUT   DD   SYSOUT=*
+//*--------------------------------------------------------------*
+//LARGEST  EXEC PGM=LARGEST
+//STEPLIB  DD   DSN=PROD.UTILITY.LOADLIB,DISP=SHR
+//NUMLIST  DD   DSN=PROD.NIGHTLY.NUMLIST,DISP=SHR
+//LARGRPT  DD   DSN=PROD.NIGHTLY.LARGRPT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//*--------------------------------------------------------------*
+//PALNDRM  EXEC PGM=PALNDRM
+//STEPLIB  DD   DSN=PROD.UTILITY.LOADLIB,DISP=SHR
+//PALININ  DD   DSN=PROD.NIGHTLY.PALININ,DISP=SHR
+//PALINOUT DD   DSN=PROD.NIGHTLY.PALINOUT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSIN    DD   *
+B
+/*
+//SYSOUT   DD   SYSOUT=*
+//*--------------------------------------------------------------*
+//PRTNUM   EXEC PGM=PRTNUM
+//STEPLIB  DD   DSN=PROD.UTILITY.LOADLIB,DISP=SHR
+//SYSIN    DD   *
+001
+100
+A
+/*
+//SYSOUT   DD   SYSOUT=*
+//*--------------------------------------------------------------*
+//DIGREV   EXEC PGM=DIGREV
+//STEPLIB  DD   DSN=PROD.UTILITY.LOADLIB,DISP=SHR
+//SYSIN    DD   *
+54321
+/*
+//SYSOUT   DD   SYSOUT=*
+//*--------------------------------------------------------------*
+//PRMFND   EXEC PGM=PRMFND
+//STEPLIB  DD   DSN=PROD.UTILITY.LOADLIB,DISP=SHR
+//PRIMECTL DD   DSN=PROD.NIGHTLY.PRIMECTL,DISP=SHR
+//PRIMEOUT DD   DSN=PROD.NIGHTLY.PRIMEOUT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//*--------------------------------------------------------------*
+//MTHEND   EXEC PGM=MTHEND
+//STEPLIB  DD   DSN=PROD.UTILITY.LOADLIB,DISP=SHR
+//LOANMSTR DD   DSN=PROD.MASTER.LOANMSTR,DISP=SHR
+//RATEMSTR DD   DSN=PROD.CONTROL.RATEMSTR,DISP=SHR
+//CURRMSTR DD   DSN=PROD.CONTROL.CURRMSTR,DISP=SHR
+//MEREPORT DD   DSN=PROD.NIGHTLY.MEREPORT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSEXCP  DD   DSN=PROD.NIGHTLY.SYSEXCP,DISP=MOD
+//SYSOUT   DD   SYSOUT=*
+//*--------------------------------------------------------------*
+//CHKDGT   EXEC PGM=CHKDGT
+//STEPLIB  DD   DSN=PROD.UTILITY.LOADLIB,DISP=SHR
+//SYSIN    DD   *
+G
+123456
+/*
+//SYSOUT   DD   SYSOUT=*
