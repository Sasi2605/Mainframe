@@ -0,0 +1,641 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MONTH-END-REPORT.
+       AUTHOR. R-DSOUZA.
+       INSTALLATION. LOAN-SERVICING.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *----------------------------------------------------------------
+      * 2026-08-09 RSD  FIRST VERSION.  A CONSOLIDATED MONTH-END VIEW
+      *                 ACROSS THE WHOLE LOAN-MASTER BOOK, SUBTOTALED
+      *                 BY RATE-CODE INTEREST PRODUCT, WHERE CI-
+      *                 CALCULATOR'S REGISTER ONLY EVER PRINTS ONE
+      *                 LINE PER ACCOUNT.  THE COMPOUNDING ARITHMETIC
+      *                 AND THE RATE-MASTER/CURRENCY-MASTER LOOKUPS ARE
+      *                 THE SAME ONES CI-CALCULATOR AND SIMPLE-INTEREST
+      *                 ALREADY CARRY, REPEATED HERE RATHER THAN SHARED
+      *                 THROUGH A COPYBOOK, SINCE THIS SUITE'S SHARED
+      *                 COPYBOOKS HOLD DATA LAYOUTS ONLY.  ACCOUNTS
+      *                 WITH A RATE, TERM, OR FREQUENCY OUT OF RANGE
+      *                 ARE SKIPPED AND LOGGED TO THE SHARED EXCEPTION
+      *                 LOG RATHER THAN GIVEN A LOCAL REJECT FILE OF
+      *                 THEIR OWN, SINCE LOAN-MAINT AND CI-CALCULATOR
+      *                 ALREADY CATCH A BAD ENTRY AT THE POINT IT FIRST
+      *                 ENTERS OR IS COMPOUNDED - THIS RUN ONLY NEEDS
+      *                 TO AVOID LETTING ONE BAD MASTER RECORD SPOIL
+      *                 THE CONSOLIDATED TOTALS.
+      * 2026-08-09 RSD  WIDENED WS-YRS TO THREE DIGITS AND RAISED
+      *                 WS-YRS-MAX TO MATCH, ALONG WITH LM-YEARS ON
+      *                 THE MASTER ITSELF, SO A TERM OVER 99 YEARS IS
+      *                 NOT REJECTED BY THE RANGE EDIT.
+      * 2026-08-09 RSD  2500-EDIT-ACCOUNT NOW STAGES THE REJECT REASON
+      *                 IN WS-REASON INSTEAD OF MOVING IT STRAIGHT TO
+      *                 SE-REASON - 2600-WRITE-EXCEPTION'S OWN MOVE
+      *                 SPACES TO SHARED-EXCEPTION-REC WAS CLEARING THE
+      *                 REASON BEFORE THE RECORD WAS EVER WRITTEN, THE
+      *                 SAME STAGING CI-CALCULATOR ALREADY USES.
+      * 2026-08-09 RSD  3100-COMPOUND-ONE-PERIOD NOW CARRIES AN ON SIZE
+      *                 ERROR CHECK ON THE WS-POWER COMPUTE, THE SAME
+      *                 FIX MADE TO CI-CALCULATOR - A RATE AND TERM
+      *                 WITHIN THE EDIT LIMITS CAN STILL OVERFLOW
+      *                 WS-POWER, WHICH WAS FEEDING GARBAGE INTO THE
+      *                 GRAND TOTALS WITH NO REJECTION OR LOG ENTRY.
+      *----------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOAN-ACCOUNTS   ASSIGN TO LOANMSTR
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS LM-ACCT-NO
+               FILE STATUS IS WS-LOAN-FILE-STATUS.
+
+           SELECT RATE-MASTER     ASSIGN TO RATEMSTR
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CURRENCY-MASTER ASSIGN TO CURRMSTR
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PRODUCT-SUMMARY ASSIGN TO MEREPORT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SHARED-EXCEPTION-LOG ASSIGN TO SYSEXCP
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCP-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOAN-ACCOUNTS.
+       COPY LOANMSTR.
+
+       FD  RATE-MASTER
+           RECORDING MODE IS F.
+       COPY RATEMSTR.
+
+       FD  CURRENCY-MASTER
+           RECORDING MODE IS F.
+       COPY CURRMSTR.
+
+       FD  PRODUCT-SUMMARY
+           RECORDING MODE IS F.
+       01  SUMMARY-LINE             PIC X(80).
+
+       FD  SHARED-EXCEPTION-LOG
+           RECORDING MODE IS F.
+       COPY EXCPTLOG.
+
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------
+      * SWITCHES
+      *----------------------------------------------------------------
+       01  WS-SWITCHES.
+           05 WS-EOF-SW            PIC X(01) VALUE 'N'.
+              88 END-OF-ACCOUNTS            VALUE 'Y'.
+           05 WS-EDIT-SW           PIC X(01) VALUE 'Y'.
+              88 ACCOUNT-IS-VALID           VALUE 'Y'.
+              88 ACCOUNT-IS-INVALID         VALUE 'N'.
+           05 WS-RATE-EOF-SW       PIC X(01) VALUE 'N'.
+              88 END-OF-RATE-MASTER         VALUE 'Y'.
+           05 WS-CURR-EOF-SW       PIC X(01) VALUE 'N'.
+              88 END-OF-CURRENCY-MASTER     VALUE 'Y'.
+           05 WS-FIRST-CURR-SW     PIC X(01) VALUE 'N'.
+              88 FIRST-CURRENCY-SEEN        VALUE 'Y'.
+           05 WS-MIXED-CURR-SW     PIC X(01) VALUE 'N'.
+              88 CURRENCY-IS-MIXED          VALUE 'Y'.
+
+       01  WS-EXCP-FILE-STATUS     PIC X(02).
+           88 EXCP-FILE-NOT-FOUND          VALUE '35'.
+
+       01  WS-LOAN-FILE-STATUS     PIC X(02).
+
+      *----------------------------------------------------------------
+      * RATE-MASTER TABLE - LOADED FROM RATE-MASTER AT START-UP AND
+      * SEARCHED BY RATE CODE FOR EACH ACCOUNT.
+      *----------------------------------------------------------------
+       01  WS-RATE-TABLE-COUNT     PIC 9(04) VALUE 0.
+       01  RATE-MASTER-TABLE.
+           05 RM-ENTRY OCCURS 0 TO 1000 TIMES
+                 DEPENDING ON WS-RATE-TABLE-COUNT
+                 INDEXED BY RM-IDX.
+              10 RM-TABLE-CODE      PIC X(04).
+              10 RM-TABLE-RATE      PIC 9(3)V99.
+
+       01  WS-RATE-FOUND-SW        PIC X(01) VALUE 'N'.
+           88 RATE-CODE-WAS-FOUND          VALUE 'Y'.
+
+      *----------------------------------------------------------------
+      * CURRENCY-MASTER TABLE - LOADED FROM CURRENCY-MASTER AT START-UP
+      * AND SEARCHED BY CURRENCY CODE FOR EACH ACCOUNT.
+      *----------------------------------------------------------------
+       01  WS-CURRENCY-TABLE-COUNT PIC 9(04) VALUE 0.
+       01  CURRENCY-MASTER-TABLE.
+           05 CURR-ENTRY OCCURS 0 TO 200 TIMES
+                 DEPENDING ON WS-CURRENCY-TABLE-COUNT
+                 INDEXED BY CURR-IDX.
+              10 CURR-TABLE-CODE    PIC X(03).
+              10 CURR-TABLE-SYM     PIC X(03).
+
+       01  WS-CURRENCY-FOUND-SW    PIC X(01) VALUE 'N'.
+           88 CURRENCY-CODE-WAS-FOUND     VALUE 'Y'.
+
+       01  WS-CURRENCY-CODE        PIC X(03).
+       01  WS-RUN-CURRENCY         PIC X(03).
+
+      *----------------------------------------------------------------
+      * PRODUCT-TOTALS TABLE - ONE ENTRY PER DISTINCT RATE CODE SEEN
+      * THIS RUN, BUILT UP AS THE MASTER IS READ RATHER THAN SORTED
+      * FIRST, THE SAME WAY CI-CALCULATOR AND SIMPLE-INTEREST BUILD
+      * THEIR RATE AND CURRENCY TABLES.  AN ACCOUNT PRICED DIRECTLY OFF
+      * LM-RATE, WITH NO RATE CODE, IS GROUPED UNDER THE LABEL DIRECT.
+      *----------------------------------------------------------------
+       01  WS-PRODUCT-TABLE-COUNT   PIC 9(04) VALUE 0.
+       01  PRODUCT-TOTALS-TABLE.
+           05 PT-ENTRY OCCURS 0 TO 1000 TIMES
+                 DEPENDING ON WS-PRODUCT-TABLE-COUNT
+                 INDEXED BY PT-IDX.
+              10 PT-PRODUCT-LABEL    PIC X(06).
+              10 PT-ACCT-COUNT       PIC 9(07) COMP.
+              10 PT-PRINCIPAL-TOTAL  PIC 9(11)V99.
+              10 PT-INTEREST-TOTAL   PIC 9(11)V99.
+
+       01  WS-PRODUCT-FOUND-SW      PIC X(01) VALUE 'N'.
+           88 PRODUCT-WAS-FOUND             VALUE 'Y'.
+
+       01  WS-PRODUCT-LABEL         PIC X(06).
+
+      *----------------------------------------------------------------
+      * EDIT LIMITS FOR THE RATE AND TERM FIELDS - THE SAME RANGES
+      * CI-CALCULATOR APPLIES BEFORE COMPOUNDING.
+      *----------------------------------------------------------------
+       01  WS-EDIT-LIMITS.
+           05 WS-RATE-MAX           PIC 9(3)V99 VALUE 100.00.
+           05 WS-YRS-MAX            PIC 9(3)    VALUE 150.
+
+      *----------------------------------------------------------------
+      * WORKING FIGURES FOR THE COMPOUNDING CALCULATION - THE SAME
+      * FORMULA CI-CALCULATOR USES, ONE LOAN-ACCOUNTS RECORD AT A TIME.
+      *----------------------------------------------------------------
+       01  WS-PRINCIPAL             PIC 9(7)V99.
+       01  WS-RATE                  PIC 9(3)V99.
+       01  WS-YRS                   PIC 9(3).
+       01  WS-AMT                   PIC 9(9)V99.
+       01  WS-CI                    PIC 9(9)V99.
+       01  WS-POWER                 PIC 9(9)V99.
+       01  WS-CNT                   PIC 9(5) COMP.
+
+       01  WS-FREQ                  PIC 99 COMP.
+       01  WS-TOTAL-PERIODS         PIC 9(5) COMP.
+       01  WS-PERIOD-RATE           PIC 9(3)V9999.
+
+       01  WS-REASON                PIC X(40).
+
+       01  WS-COUNTS.
+           05 WS-ACCTS-READ         PIC 9(7) COMP VALUE 0.
+           05 WS-ACCTS-PROCESSED    PIC 9(7) COMP VALUE 0.
+           05 WS-ACCTS-REJECTED     PIC 9(7) COMP VALUE 0.
+
+       COPY CTLTOTAL.
+
+       01  WS-GRAND-ACCT-COUNT      PIC 9(07) COMP VALUE 0.
+       01  WS-GRAND-PRINCIPAL       PIC 9(11)V99 VALUE 0.
+       01  WS-GRAND-INTEREST        PIC 9(11)V99 VALUE 0.
+
+      *----------------------------------------------------------------
+      * RUN-ID/DATE STAMP WORKING STORAGE.
+      *----------------------------------------------------------------
+       01  WS-RUN-DATE-RAW     PIC 9(08).
+       01  WS-RUN-TIME-RAW     PIC 9(06).
+       01  WS-RUN-DATE-FMT.
+           05 WS-RDF-YYYY      PIC 9(04).
+           05 FILLER           PIC X(01) VALUE "-".
+           05 WS-RDF-MM        PIC 9(02).
+           05 FILLER           PIC X(01) VALUE "-".
+           05 WS-RDF-DD        PIC 9(02).
+       01  WS-RUN-ID-FMT.
+           05 WS-RIF-PGM       PIC X(06) VALUE "MTHEND".
+           05 WS-RIF-TIME      PIC 9(06).
+
+       COPY RUNSTAMP.
+
+       01  SUMMARY-HEADING-1.
+           05 FILLER                PIC X(34) VALUE
+              "MONTH-END INTEREST PRODUCT SUMMARY".
+
+       01  SUMMARY-HEADING-2.
+           05 FILLER                PIC X(08) VALUE "PRODUCT ".
+           05 FILLER                PIC X(04) VALUE SPACES.
+           05 FILLER                PIC X(05) VALUE "ACCTS".
+           05 FILLER                PIC X(04) VALUE SPACES.
+           05 FILLER                PIC X(11) VALUE "  PRINCIPAL".
+           05 FILLER                PIC X(04) VALUE SPACES.
+           05 FILLER                PIC X(11) VALUE "   INTEREST".
+
+       01  PRODUCT-LINE.
+           05 PL-PRODUCT-LABEL      PIC X(08).
+           05 FILLER                PIC X(04) VALUE SPACES.
+           05 PL-ACCT-COUNT         PIC ZZZZ9.
+           05 FILLER                PIC X(04) VALUE SPACES.
+           05 PL-PRINCIPAL          PIC ZZZ,ZZZ,ZZZ,ZZ9.99.
+           05 FILLER                PIC X(04) VALUE SPACES.
+           05 PL-INTEREST           PIC ZZZ,ZZZ,ZZZ,ZZ9.99.
+
+       01  GRAND-TOTAL-LINE.
+           05 FILLER                PIC X(08) VALUE "TOTAL   ".
+           05 FILLER                PIC X(04) VALUE SPACES.
+           05 GT-ACCT-COUNT         PIC ZZZZ9.
+           05 FILLER                PIC X(04) VALUE SPACES.
+           05 GT-PRINCIPAL          PIC ZZZ,ZZZ,ZZZ,ZZ9.99.
+           05 FILLER                PIC X(04) VALUE SPACES.
+           05 GT-INTEREST           PIC ZZZ,ZZZ,ZZZ,ZZ9.99.
+           05 FILLER                PIC X(04) VALUE SPACES.
+           05 GT-CURRENCY           PIC X(05).
+
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------
+      * 0000-MAINLINE
+      *----------------------------------------------------------------
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE      THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-ACCOUNT THRU 2000-EXIT
+               UNTIL END-OF-ACCOUNTS.
+           PERFORM 6000-WRITE-SUMMARY   THRU 6000-EXIT.
+           PERFORM 9000-TERMINATE       THRU 9000-EXIT.
+           GOBACK.
+
+      *----------------------------------------------------------------
+      * 1000-INITIALIZE
+      *----------------------------------------------------------------
+       1000-INITIALIZE.
+           OPEN INPUT  LOAN-ACCOUNTS
+           OPEN INPUT  RATE-MASTER
+           OPEN INPUT  CURRENCY-MASTER
+           OPEN OUTPUT PRODUCT-SUMMARY.
+
+           OPEN EXTEND SHARED-EXCEPTION-LOG.
+           IF EXCP-FILE-NOT-FOUND
+               OPEN OUTPUT SHARED-EXCEPTION-LOG
+           END-IF.
+
+           PERFORM 1050-WRITE-RUN-STAMP THRU 1050-EXIT.
+
+           WRITE SUMMARY-LINE FROM SUMMARY-HEADING-1.
+           WRITE SUMMARY-LINE FROM SUMMARY-HEADING-2.
+
+           PERFORM 1100-LOAD-RATE-MASTER THRU 1100-EXIT
+               UNTIL END-OF-RATE-MASTER.
+           CLOSE RATE-MASTER.
+
+           PERFORM 1150-LOAD-CURRENCY-MASTER THRU 1150-EXIT
+               UNTIL END-OF-CURRENCY-MASTER.
+           CLOSE CURRENCY-MASTER.
+
+           PERFORM 8000-READ-ACCOUNT THRU 8000-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1050-WRITE-RUN-STAMP - WRITES THE RUN-ID/DATE BANNER AS THE
+      * FIRST LINE OF THE PRODUCT SUMMARY.
+      *----------------------------------------------------------------
+       1050-WRITE-RUN-STAMP.
+           ACCEPT WS-RUN-DATE-RAW FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME-RAW FROM TIME.
+
+           MOVE WS-RUN-DATE-RAW(1:4) TO WS-RDF-YYYY.
+           MOVE WS-RUN-DATE-RAW(5:2) TO WS-RDF-MM.
+           MOVE WS-RUN-DATE-RAW(7:2) TO WS-RDF-DD.
+           MOVE WS-RUN-DATE-FMT      TO RS-RUN-DATE.
+
+           MOVE WS-RUN-TIME-RAW      TO WS-RIF-TIME.
+           MOVE WS-RUN-ID-FMT        TO RS-RUN-ID.
+
+           WRITE SUMMARY-LINE FROM RUN-STAMP-LINE.
+       1050-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1100-LOAD-RATE-MASTER
+      *----------------------------------------------------------------
+       1100-LOAD-RATE-MASTER.
+           READ RATE-MASTER
+               AT END
+                   MOVE 'Y' TO WS-RATE-EOF-SW
+               NOT AT END
+                   ADD 1 TO WS-RATE-TABLE-COUNT
+                   MOVE RATE-MASTER-REC TO RM-ENTRY(WS-RATE-TABLE-COUNT)
+           END-READ.
+       1100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1150-LOAD-CURRENCY-MASTER
+      *----------------------------------------------------------------
+       1150-LOAD-CURRENCY-MASTER.
+           READ CURRENCY-MASTER
+               AT END
+                   MOVE 'Y' TO WS-CURR-EOF-SW
+               NOT AT END
+                   ADD 1 TO WS-CURRENCY-TABLE-COUNT
+                   MOVE CURRENCY-MASTER-REC
+                       TO CURR-ENTRY(WS-CURRENCY-TABLE-COUNT)
+           END-READ.
+       1150-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2000-PROCESS-ACCOUNT
+      *----------------------------------------------------------------
+       2000-PROCESS-ACCOUNT.
+           MOVE LM-PRINCIPAL TO WS-PRINCIPAL.
+           MOVE LM-RATE      TO WS-RATE.
+           MOVE LM-YEARS     TO WS-YRS.
+
+           MOVE LM-COMP-FREQ TO WS-FREQ.
+           IF WS-FREQ = ZERO
+               MOVE 1 TO WS-FREQ
+           END-IF.
+
+           IF LM-RATE-CODE NOT = SPACES
+               PERFORM 2050-LOOKUP-RATE THRU 2050-EXIT
+           END-IF.
+
+           PERFORM 2080-SET-CURRENCY THRU 2080-EXIT.
+
+           PERFORM 2500-EDIT-ACCOUNT THRU 2500-EXIT.
+
+           IF ACCOUNT-IS-VALID
+               PERFORM 3000-COMPUTE-INTEREST THRU 3000-EXIT
+           END-IF.
+
+           IF ACCOUNT-IS-VALID
+               PERFORM 2700-ACCUMULATE-PRODUCT THRU 2700-EXIT
+               ADD 1 TO WS-ACCTS-PROCESSED
+           ELSE
+               ADD 1 TO WS-ACCTS-REJECTED
+           END-IF.
+
+           PERFORM 8000-READ-ACCOUNT THRU 8000-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2050-LOOKUP-RATE - OVERRIDES WS-RATE FROM THE RATE-MASTER TABLE
+      * WHEN THE ACCOUNT CARRIES A RATE CODE.  A CODE THAT IS NOT FOUND
+      * IN THE TABLE LEAVES WS-RATE AS READ FROM LOAN-ACCOUNTS, SO THE
+      * NORMAL RATE-OUT-OF-RANGE EDIT CATCHES IT.
+      *----------------------------------------------------------------
+       2050-LOOKUP-RATE.
+           MOVE 'N' TO WS-RATE-FOUND-SW.
+           PERFORM 2060-SEARCH-RATE THRU 2060-EXIT
+               VARYING RM-IDX FROM 1 BY 1
+               UNTIL RM-IDX > WS-RATE-TABLE-COUNT
+                  OR RATE-CODE-WAS-FOUND.
+       2050-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2060-SEARCH-RATE
+      *----------------------------------------------------------------
+       2060-SEARCH-RATE.
+           IF RM-TABLE-CODE(RM-IDX) = LM-RATE-CODE
+               MOVE RM-TABLE-RATE(RM-IDX) TO WS-RATE
+               MOVE 'Y' TO WS-RATE-FOUND-SW
+           END-IF.
+       2060-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2080-SET-CURRENCY - DEFAULTS A BLANK CURRENCY CODE TO USD AND
+      * TRACKS WHETHER THIS RUN HAS SEEN MORE THAN ONE DISTINCT
+      * CURRENCY SO THE GRAND TOTAL CAN BE LABELED ACCORDINGLY, THE
+      * SAME WAY SIMPLE-INTEREST LABELS ITS GRAND TOTAL.
+      *----------------------------------------------------------------
+       2080-SET-CURRENCY.
+           MOVE LM-CURRENCY-CODE TO WS-CURRENCY-CODE.
+           IF WS-CURRENCY-CODE = SPACES
+               MOVE "USD" TO WS-CURRENCY-CODE
+           END-IF.
+
+           IF NOT FIRST-CURRENCY-SEEN
+               MOVE WS-CURRENCY-CODE TO WS-RUN-CURRENCY
+               SET FIRST-CURRENCY-SEEN TO TRUE
+           ELSE
+               IF WS-CURRENCY-CODE NOT = WS-RUN-CURRENCY
+                   SET CURRENCY-IS-MIXED TO TRUE
+               END-IF
+           END-IF.
+       2080-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2500-EDIT-ACCOUNT - THE SAME RATE/TERM/FREQUENCY RANGE EDITS
+      * CI-CALCULATOR APPLIES, SO A MASTER RECORD THAT WOULD HAVE BEEN
+      * REJECTED OVERNIGHT DOES NOT SKEW THE CONSOLIDATED TOTALS.
+      *----------------------------------------------------------------
+       2500-EDIT-ACCOUNT.
+           SET ACCOUNT-IS-VALID TO TRUE.
+
+           IF WS-RATE = ZERO OR WS-RATE > WS-RATE-MAX
+               SET ACCOUNT-IS-INVALID TO TRUE
+               MOVE "RATE OUT OF RANGE" TO WS-REASON
+               PERFORM 2600-WRITE-EXCEPTION THRU 2600-EXIT
+           END-IF.
+
+           IF WS-YRS = ZERO OR WS-YRS > WS-YRS-MAX
+               SET ACCOUNT-IS-INVALID TO TRUE
+               MOVE "TERM OUT OF RANGE" TO WS-REASON
+               PERFORM 2600-WRITE-EXCEPTION THRU 2600-EXIT
+           END-IF.
+
+           IF WS-FREQ <> 1 AND WS-FREQ <> 4 AND WS-FREQ <> 12
+               SET ACCOUNT-IS-INVALID TO TRUE
+               MOVE "COMPOUNDING FREQUENCY INVALID" TO WS-REASON
+               PERFORM 2600-WRITE-EXCEPTION THRU 2600-EXIT
+           END-IF.
+       2500-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2600-WRITE-EXCEPTION
+      *----------------------------------------------------------------
+       2600-WRITE-EXCEPTION.
+           MOVE SPACES       TO SHARED-EXCEPTION-REC.
+           MOVE "MTHEND"     TO SE-PROGRAM-ID.
+           MOVE LM-ACCT-NO   TO SE-ENTRY-ID.
+           MOVE WS-REASON    TO SE-REASON.
+           WRITE SHARED-EXCEPTION-REC.
+       2600-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2700-ACCUMULATE-PRODUCT - FOLDS THIS ACCOUNT'S PRINCIPAL AND
+      * INTEREST INTO ITS RATE-CODE PRODUCT BUCKET AND THE RUN'S GRAND
+      * TOTALS.
+      *----------------------------------------------------------------
+       2700-ACCUMULATE-PRODUCT.
+           IF LM-RATE-CODE = SPACES
+               MOVE "DIRECT" TO WS-PRODUCT-LABEL
+           ELSE
+               MOVE LM-RATE-CODE TO WS-PRODUCT-LABEL
+           END-IF.
+
+           PERFORM 2750-LOOKUP-PRODUCT THRU 2750-EXIT.
+
+           ADD 1         TO PT-ACCT-COUNT(PT-IDX).
+           ADD WS-PRINCIPAL TO PT-PRINCIPAL-TOTAL(PT-IDX).
+           ADD WS-CI         TO PT-INTEREST-TOTAL(PT-IDX).
+
+           ADD 1             TO WS-GRAND-ACCT-COUNT.
+           ADD WS-PRINCIPAL  TO WS-GRAND-PRINCIPAL.
+           ADD WS-CI         TO WS-GRAND-INTEREST.
+       2700-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2750-LOOKUP-PRODUCT - SEARCHES THE PRODUCT-TOTALS TABLE FOR
+      * WS-PRODUCT-LABEL, ADDING A NEW ZERO-BALANCE ENTRY WHEN THE
+      * LABEL HAS NOT BEEN SEEN YET THIS RUN.  LEAVES PT-IDX POINTING
+      * AT THE ENTRY TO UPDATE.
+      *----------------------------------------------------------------
+       2750-LOOKUP-PRODUCT.
+           MOVE 'N' TO WS-PRODUCT-FOUND-SW.
+           PERFORM 2760-SEARCH-PRODUCT THRU 2760-EXIT
+               VARYING PT-IDX FROM 1 BY 1
+               UNTIL PT-IDX > WS-PRODUCT-TABLE-COUNT
+                  OR PRODUCT-WAS-FOUND.
+
+           IF NOT PRODUCT-WAS-FOUND
+               ADD 1 TO WS-PRODUCT-TABLE-COUNT
+               SET PT-IDX TO WS-PRODUCT-TABLE-COUNT
+               MOVE WS-PRODUCT-LABEL TO PT-PRODUCT-LABEL(PT-IDX)
+               MOVE 0 TO PT-ACCT-COUNT(PT-IDX)
+               MOVE 0 TO PT-PRINCIPAL-TOTAL(PT-IDX)
+               MOVE 0 TO PT-INTEREST-TOTAL(PT-IDX)
+           END-IF.
+       2750-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2760-SEARCH-PRODUCT
+      *----------------------------------------------------------------
+       2760-SEARCH-PRODUCT.
+           IF PT-PRODUCT-LABEL(PT-IDX) = WS-PRODUCT-LABEL
+               MOVE 'Y' TO WS-PRODUCT-FOUND-SW
+           END-IF.
+       2760-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 3000-COMPUTE-INTEREST - THE SAME COMPOUNDING LOGIC AS
+      * CI-CALCULATOR, RUN ONCE PER LOAN-ACCOUNTS RECORD.  THIS REPORT
+      * ONLY NEEDS THE FINAL INTEREST EARNED, SO NO SCHEDULE LINE IS
+      * DROPPED ALONG THE WAY.
+      *----------------------------------------------------------------
+       3000-COMPUTE-INTEREST.
+           COMPUTE WS-PERIOD-RATE = WS-RATE / WS-FREQ / 100.
+           ADD 1 TO WS-PERIOD-RATE.
+
+           COMPUTE WS-TOTAL-PERIODS = WS-YRS * WS-FREQ.
+
+           MOVE 1 TO WS-POWER.
+
+           PERFORM 3100-COMPOUND-ONE-PERIOD THRU 3100-EXIT
+               VARYING WS-CNT FROM 1 BY 1
+               UNTIL WS-CNT > WS-TOTAL-PERIODS
+                  OR ACCOUNT-IS-INVALID.
+
+           IF ACCOUNT-IS-VALID
+               COMPUTE WS-AMT = WS-PRINCIPAL * WS-POWER
+               COMPUTE WS-CI  = WS-AMT - WS-PRINCIPAL
+           END-IF.
+       3000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 3100-COMPOUND-ONE-PERIOD
+      *----------------------------------------------------------------
+       3100-COMPOUND-ONE-PERIOD.
+           COMPUTE WS-POWER = WS-POWER * WS-PERIOD-RATE
+               ON SIZE ERROR
+                   SET ACCOUNT-IS-INVALID TO TRUE
+                   MOVE "COMPOUND INTEREST OVERFLOW" TO WS-REASON
+                   PERFORM 2600-WRITE-EXCEPTION THRU 2600-EXIT
+           END-COMPUTE.
+       3100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 6000-WRITE-SUMMARY - WRITES ONE LINE PER INTEREST PRODUCT,
+      * FOLLOWED BY THE GRAND TOTAL LINE AND THE CONTROL-TOTAL TRAILER.
+      *----------------------------------------------------------------
+       6000-WRITE-SUMMARY.
+           PERFORM 6100-WRITE-PRODUCT-LINE THRU 6100-EXIT
+               VARYING PT-IDX FROM 1 BY 1
+               UNTIL PT-IDX > WS-PRODUCT-TABLE-COUNT.
+
+           MOVE WS-GRAND-ACCT-COUNT TO GT-ACCT-COUNT.
+           MOVE WS-GRAND-PRINCIPAL  TO GT-PRINCIPAL.
+           MOVE WS-GRAND-INTEREST   TO GT-INTEREST.
+           IF CURRENCY-IS-MIXED
+               MOVE "MIXED" TO GT-CURRENCY
+           ELSE
+               MOVE WS-RUN-CURRENCY TO GT-CURRENCY
+           END-IF.
+           WRITE SUMMARY-LINE FROM GRAND-TOTAL-LINE.
+       6000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 6100-WRITE-PRODUCT-LINE
+      *----------------------------------------------------------------
+       6100-WRITE-PRODUCT-LINE.
+           MOVE PT-PRODUCT-LABEL(PT-IDX)      TO PL-PRODUCT-LABEL.
+           MOVE PT-ACCT-COUNT(PT-IDX)         TO PL-ACCT-COUNT.
+           MOVE PT-PRINCIPAL-TOTAL(PT-IDX)    TO PL-PRINCIPAL.
+           MOVE PT-INTEREST-TOTAL(PT-IDX)     TO PL-INTEREST.
+           WRITE SUMMARY-LINE FROM PRODUCT-LINE.
+       6100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 8000-READ-ACCOUNT
+      *----------------------------------------------------------------
+       8000-READ-ACCOUNT.
+           READ LOAN-ACCOUNTS
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+               NOT AT END
+                   ADD 1 TO WS-ACCTS-READ
+           END-READ.
+       8000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 9000-TERMINATE
+      *----------------------------------------------------------------
+       9000-TERMINATE.
+           PERFORM 9500-WRITE-CONTROL-TOTALS THRU 9500-EXIT.
+
+           CLOSE LOAN-ACCOUNTS
+                 PRODUCT-SUMMARY
+                 SHARED-EXCEPTION-LOG.
+       9000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 9500-WRITE-CONTROL-TOTALS - RECONCILES ACCOUNTS READ AGAINST
+      * ACCOUNTS PROCESSED PLUS ACCOUNTS REJECTED BY THE EDIT.
+      *----------------------------------------------------------------
+       9500-WRITE-CONTROL-TOTALS.
+           MOVE WS-ACCTS-READ      TO CT-RECORDS-READ.
+           MOVE WS-ACCTS-PROCESSED TO CT-RECORDS-PROCESSED.
+           IF WS-ACCTS-READ = WS-ACCTS-PROCESSED + WS-ACCTS-REJECTED
+               MOVE "IN BALANCE"  TO CT-RECONCILE-MSG
+           ELSE
+               MOVE "OUT OF BAL" TO CT-RECONCILE-MSG
+           END-IF.
+           WRITE SUMMARY-LINE FROM CONTROL-TOTAL-LINE.
+       9500-EXIT.
+           EXIT.
