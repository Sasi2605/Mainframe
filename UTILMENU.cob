@@ -0,0 +1,329 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UTIL-MENU.
+       AUTHOR. R-DSOUZA.
+       INSTALLATION. LOAN-SERVICING.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *----------------------------------------------------------------
+      * 2026-08-09 RSD  FIRST VERSION.  OPERATOR-FACING MENU THAT CALLS
+      *                 EACH BATCH UTILITY IN TURN INSTEAD OF THE
+      *                 OPERATOR HAVING TO RUN EACH JOB STEP ON ITS OWN.
+      *                 EVERY UTILITY KEEPS ITS OWN FILES AND ITS OWN
+      *                 ACCEPT/DISPLAY PROMPTS - THIS PROGRAM ONLY
+      *                 SELECTS WHICH ONE RUNS NEXT.  ALL 12 UTILITIES
+      *                 WERE CHANGED FROM STOP RUN TO GOBACK SO THEY
+      *                 RETURN CONTROL HERE INSTEAD OF ENDING THE
+      *                 SESSION.
+      * 2026-08-09 RSD  ADDED LOAN-MAINT AS CHOICE 13 - THE NEW LOAN-
+      *                 MASTER MAINTENANCE PROGRAM BEHIND CI-CALCULATOR.
+      * 2026-08-09 RSD  ADDED STUDENT-MAINT AS CHOICE 14 - THE NEW
+      *                 STUDENT-MASTER MAINTENANCE PROGRAM BEHIND
+      *                 GRADE-EVAL.
+      * 2026-08-09 RSD  THE OPERATOR MUST NOW SIGN ON WITH AN OPERATOR
+      *                 ID BEFORE THE MENU IS OFFERED, AND EVERY SIGN
+      *                 ON, UTILITY SELECTION, AND SIGN OFF IS WRITTEN
+      *                 TO A NEW AUDIT LOG SO THERE IS A RECORD OF WHO
+      *                 RAN WHAT AND WHEN.
+      * 2026-08-09 RSD  ADDED PRIME-FINDER AS CHOICE 15 - THE NEW
+      *                 RANGE-SCAN PRIME-NUMBER UTILITY BUILT ON
+      *                 DIVISIBLE'S MODULUS-CHECK APPROACH.
+      * 2026-08-09 RSD  ADDED MONTH-END-REPORT AS CHOICE 16 - A
+      *                 CONSOLIDATED VIEW ACROSS THE WHOLE LOAN-MASTER
+      *                 BOOK, SUBTOTALED BY INTEREST PRODUCT, BUILT ON
+      *                 CI-CALCULATOR'S COMPOUNDING LOGIC.
+      * 2026-08-09 RSD  ADDED CHECK-DIGIT AS CHOICE 17 - GENERATES OR
+      *                 VERIFIES A CHECK DIGIT FOR AN ACCOUNT NUMBER,
+      *                 BUILT ON DIGIT-REVERSE'S DIGIT-WALKING LOGIC.
+      *----------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG       ASSIGN TO SYSAUDIT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG
+           RECORDING MODE IS F.
+       COPY AUDITLOG.
+
+       WORKING-STORAGE SECTION.
+       01  WS-CHOICE            PIC 99.
+       01  WS-EXIT-SW           PIC X(01) VALUE 'N'.
+           88 OPERATOR-IS-DONE          VALUE 'Y'.
+
+       01  WS-OPERATOR-ID       PIC X(08).
+
+       01  WS-AUDIT-FILE-STATUS PIC X(02).
+           88 AUDIT-FILE-NOT-FOUND      VALUE '35'.
+
+       01  WS-AUDIT-ACTION      PIC X(10).
+       01  WS-AUDIT-PROGRAM     PIC X(15).
+
+       01  WS-RUN-DATE-RAW      PIC 9(08).
+       01  WS-RUN-TIME-RAW      PIC 9(06).
+       01  WS-RUN-DATE-FMT.
+           05 WS-RDF-YYYY       PIC 9(04).
+           05 FILLER            PIC X(01) VALUE "-".
+           05 WS-RDF-MM         PIC 9(02).
+           05 FILLER            PIC X(01) VALUE "-".
+           05 WS-RDF-DD         PIC 9(02).
+       01  WS-RUN-TIME-FMT.
+           05 WS-RTF-HH         PIC 9(02).
+           05 FILLER            PIC X(01) VALUE ":".
+           05 WS-RTF-MM         PIC 9(02).
+           05 FILLER            PIC X(01) VALUE ":".
+           05 WS-RTF-SS         PIC 9(02).
+
+       01  MENU-LINE-1.
+           05 FILLER            PIC X(40) VALUE
+              "UTILITY MENU".
+
+       01  MENU-LINE-2.
+           05 FILLER            PIC X(40) VALUE
+              " 1  CI-CALCULATOR      INTEREST CALC".
+       01  MENU-LINE-3.
+           05 FILLER            PIC X(40) VALUE
+              " 2  SIMPLE-INTEREST    INTEREST CALC".
+       01  MENU-LINE-4.
+           05 FILLER            PIC X(40) VALUE
+              " 3  INTEREST-COMPARE   INTEREST CALC".
+       01  MENU-LINE-5.
+           05 FILLER            PIC X(40) VALUE
+              " 4  BUBBLE-SORT        SORT/UTILITY".
+       01  MENU-LINE-6.
+           05 FILLER            PIC X(40) VALUE
+              " 5  DIVISIBLE          SORT/UTILITY".
+       01  MENU-LINE-7.
+           05 FILLER            PIC X(40) VALUE
+              " 6  FACTORIAL          SORT/UTILITY".
+       01  MENU-LINE-8.
+           05 FILLER            PIC X(40) VALUE
+              " 7  FIBONACCI-SUM      SORT/UTILITY".
+       01  MENU-LINE-9.
+           05 FILLER            PIC X(40) VALUE
+              " 8  GRADE-EVAL         SORT/UTILITY".
+       01  MENU-LINE-10.
+           05 FILLER            PIC X(40) VALUE
+              " 9  LARGEStOFTHREE     SORT/UTILITY".
+       01  MENU-LINE-11.
+           05 FILLER            PIC X(40) VALUE
+              "10  PALINDROME-NUM     SORT/UTILITY".
+       01  MENU-LINE-12.
+           05 FILLER            PIC X(40) VALUE
+              "11  PRINT-NUM          SORT/UTILITY".
+       01  MENU-LINE-13.
+           05 FILLER            PIC X(40) VALUE
+              "12  DIGIT-REVERSE      SORT/UTILITY".
+       01  MENU-LINE-14.
+           05 FILLER            PIC X(40) VALUE
+              "13  LOAN-MAINT         MASTER-FILE MAINT".
+       01  MENU-LINE-15.
+           05 FILLER            PIC X(40) VALUE
+              "14  STUDENT-MAINT      MASTER-FILE MAINT".
+       01  MENU-LINE-16.
+           05 FILLER            PIC X(40) VALUE
+              "15  PRIME-FINDER      SORT/UTILITY".
+       01  MENU-LINE-17.
+           05 FILLER            PIC X(40) VALUE
+              "16  MONTH-END-REPORT  MASTER-FILE RPT".
+       01  MENU-LINE-18.
+           05 FILLER            PIC X(40) VALUE
+              "17  CHECK-DIGIT       SORT/UTILITY".
+       01  MENU-LINE-19.
+           05 FILLER            PIC X(40) VALUE
+              "99  EXIT".
+
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------
+      * 0000-MAINLINE
+      *----------------------------------------------------------------
+       0000-MAINLINE.
+           PERFORM 0100-OPEN-AUDIT-LOG THRU 0100-EXIT.
+           PERFORM 0200-SIGN-ON        THRU 0200-EXIT.
+
+           PERFORM 1000-SHOW-MENU THRU 1000-EXIT
+               UNTIL OPERATOR-IS-DONE.
+
+           MOVE "SIGNED OFF" TO WS-AUDIT-ACTION.
+           MOVE SPACES       TO WS-AUDIT-PROGRAM.
+           PERFORM 0300-WRITE-AUDIT-RECORD THRU 0300-EXIT.
+
+           CLOSE AUDIT-LOG.
+           GOBACK.
+
+      *----------------------------------------------------------------
+      * 0100-OPEN-AUDIT-LOG - OPENS THE AUDIT LOG FOR EXTEND SO EACH
+      * DAY'S SESSIONS ACCUMULATE IN ONE FILE, FALLING BACK TO OUTPUT
+      * THE FIRST TIME THE FILE DOES NOT YET EXIST.
+      *----------------------------------------------------------------
+       0100-OPEN-AUDIT-LOG.
+           OPEN EXTEND AUDIT-LOG.
+           IF AUDIT-FILE-NOT-FOUND
+               OPEN OUTPUT AUDIT-LOG
+           END-IF.
+       0100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 0200-SIGN-ON - THE OPERATOR MUST ENTER AN OPERATOR ID BEFORE
+      * THE MENU IS OFFERED.  THE SIGN ON IS ITSELF AN AUDIT RECORD.
+      *----------------------------------------------------------------
+       0200-SIGN-ON.
+           DISPLAY "ENTER OPERATOR ID: ".
+           ACCEPT WS-OPERATOR-ID.
+
+           MOVE "SIGNED ON" TO WS-AUDIT-ACTION.
+           MOVE SPACES      TO WS-AUDIT-PROGRAM.
+           PERFORM 0300-WRITE-AUDIT-RECORD THRU 0300-EXIT.
+       0200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 0300-WRITE-AUDIT-RECORD - STAMPS AND WRITES ONE AUDIT-LOG-REC.
+      * THE CALLER MOVES WS-AUDIT-ACTION (AND WS-AUDIT-PROGRAM, WHEN
+      * THE ACTION IS A UTILITY SELECTION) BEFORE PERFORMING THIS.
+      *----------------------------------------------------------------
+       0300-WRITE-AUDIT-RECORD.
+           MOVE SPACES TO AUDIT-LOG-REC.
+
+           ACCEPT WS-RUN-DATE-RAW FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME-RAW FROM TIME.
+
+           MOVE WS-RUN-DATE-RAW(1:4) TO WS-RDF-YYYY.
+           MOVE WS-RUN-DATE-RAW(5:2) TO WS-RDF-MM.
+           MOVE WS-RUN-DATE-RAW(7:2) TO WS-RDF-DD.
+           MOVE WS-RUN-DATE-FMT      TO AL-RUN-DATE.
+
+           MOVE WS-RUN-TIME-RAW(1:2) TO WS-RTF-HH.
+           MOVE WS-RUN-TIME-RAW(3:2) TO WS-RTF-MM.
+           MOVE WS-RUN-TIME-RAW(5:2) TO WS-RTF-SS.
+           MOVE WS-RUN-TIME-FMT      TO AL-RUN-TIME.
+
+           MOVE WS-OPERATOR-ID  TO AL-OPERATOR-ID.
+           MOVE WS-AUDIT-ACTION  TO AL-ACTION.
+           MOVE WS-AUDIT-PROGRAM TO AL-PROGRAM.
+
+           WRITE AUDIT-LOG-REC.
+       0300-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1000-SHOW-MENU - DISPLAYS THE MENU, READS THE OPERATOR'S
+      * CHOICE, LOGS THE SELECTION TO THE AUDIT LOG, AND DISPATCHES TO
+      * THE MATCHING UTILITY.
+      *----------------------------------------------------------------
+       1000-SHOW-MENU.
+           DISPLAY MENU-LINE-1.
+           DISPLAY MENU-LINE-2.
+           DISPLAY MENU-LINE-3.
+           DISPLAY MENU-LINE-4.
+           DISPLAY MENU-LINE-5.
+           DISPLAY MENU-LINE-6.
+           DISPLAY MENU-LINE-7.
+           DISPLAY MENU-LINE-8.
+           DISPLAY MENU-LINE-9.
+           DISPLAY MENU-LINE-10.
+           DISPLAY MENU-LINE-11.
+           DISPLAY MENU-LINE-12.
+           DISPLAY MENU-LINE-13.
+           DISPLAY MENU-LINE-14.
+           DISPLAY MENU-LINE-15.
+           DISPLAY MENU-LINE-16.
+           DISPLAY MENU-LINE-17.
+           DISPLAY MENU-LINE-18.
+           DISPLAY MENU-LINE-19.
+           DISPLAY "ENTER CHOICE: ".
+           ACCEPT WS-CHOICE.
+
+           EVALUATE WS-CHOICE
+               WHEN 1
+                   MOVE "CI-CALCULATOR"  TO WS-AUDIT-PROGRAM
+                   PERFORM 0400-LOG-SELECTION THRU 0400-EXIT
+                   CALL "CI-CALCULATOR"
+               WHEN 2
+                   MOVE "SIMPLE-INTEREST" TO WS-AUDIT-PROGRAM
+                   PERFORM 0400-LOG-SELECTION THRU 0400-EXIT
+                   CALL "SIMPLE-INTEREST"
+               WHEN 3
+                   MOVE "INTEREST-COMPARE" TO WS-AUDIT-PROGRAM
+                   PERFORM 0400-LOG-SELECTION THRU 0400-EXIT
+                   CALL "INTEREST-COMPARE"
+               WHEN 4
+                   MOVE "BUBBLE-SORT" TO WS-AUDIT-PROGRAM
+                   PERFORM 0400-LOG-SELECTION THRU 0400-EXIT
+                   CALL "BUBBLE-SORT"
+               WHEN 5
+                   MOVE "DIVISIBLE" TO WS-AUDIT-PROGRAM
+                   PERFORM 0400-LOG-SELECTION THRU 0400-EXIT
+                   CALL "DIVISIBLE"
+               WHEN 6
+                   MOVE "FACTORIAL" TO WS-AUDIT-PROGRAM
+                   PERFORM 0400-LOG-SELECTION THRU 0400-EXIT
+                   CALL "FACTORIAL"
+               WHEN 7
+                   MOVE "FIBONACCI-SUM" TO WS-AUDIT-PROGRAM
+                   PERFORM 0400-LOG-SELECTION THRU 0400-EXIT
+                   CALL "FIBONACCI-SUM"
+               WHEN 8
+                   MOVE "GRADE-EVAL" TO WS-AUDIT-PROGRAM
+                   PERFORM 0400-LOG-SELECTION THRU 0400-EXIT
+                   CALL "GRADE-EVAL"
+               WHEN 9
+                   MOVE "LARGEStOFTHREE" TO WS-AUDIT-PROGRAM
+                   PERFORM 0400-LOG-SELECTION THRU 0400-EXIT
+                   CALL "LARGEStOFTHREE"
+               WHEN 10
+                   MOVE "PALINDROME-NUM" TO WS-AUDIT-PROGRAM
+                   PERFORM 0400-LOG-SELECTION THRU 0400-EXIT
+                   CALL "PALINDROME-NUM"
+               WHEN 11
+                   MOVE "PRINT-NUM" TO WS-AUDIT-PROGRAM
+                   PERFORM 0400-LOG-SELECTION THRU 0400-EXIT
+                   CALL "PRINT-NUM"
+               WHEN 12
+                   MOVE "DIGIT-REVERSE" TO WS-AUDIT-PROGRAM
+                   PERFORM 0400-LOG-SELECTION THRU 0400-EXIT
+                   CALL "DIGIT-REVERSE"
+               WHEN 13
+                   MOVE "LOAN-MAINT" TO WS-AUDIT-PROGRAM
+                   PERFORM 0400-LOG-SELECTION THRU 0400-EXIT
+                   CALL "LOAN-MAINT"
+               WHEN 14
+                   MOVE "STUDENT-MAINT" TO WS-AUDIT-PROGRAM
+                   PERFORM 0400-LOG-SELECTION THRU 0400-EXIT
+                   CALL "STUDENT-MAINT"
+               WHEN 15
+                   MOVE "PRIME-FINDER" TO WS-AUDIT-PROGRAM
+                   PERFORM 0400-LOG-SELECTION THRU 0400-EXIT
+                   CALL "PRIME-FINDER"
+               WHEN 16
+                   MOVE "MONTH-END-REPORT" TO WS-AUDIT-PROGRAM
+                   PERFORM 0400-LOG-SELECTION THRU 0400-EXIT
+                   CALL "MONTH-END-REPORT"
+               WHEN 17
+                   MOVE "CHECK-DIGIT" TO WS-AUDIT-PROGRAM
+                   PERFORM 0400-LOG-SELECTION THRU 0400-EXIT
+                   CALL "CHECK-DIGIT"
+               WHEN 99
+                   SET OPERATOR-IS-DONE TO TRUE
+               WHEN OTHER
+                   DISPLAY "INVALID CHOICE - TRY AGAIN"
+           END-EVALUATE.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 0400-LOG-SELECTION - WRITES THE AUDIT RECORD FOR A UTILITY
+      * SELECTION.  WS-AUDIT-PROGRAM IS MOVED BY THE CALLER BEFORE
+      * THIS IS PERFORMED.
+      *----------------------------------------------------------------
+       0400-LOG-SELECTION.
+           MOVE "SELECTED" TO WS-AUDIT-ACTION.
+           PERFORM 0300-WRITE-AUDIT-RECORD THRU 0300-EXIT.
+       0400-EXIT.
+           EXIT.
