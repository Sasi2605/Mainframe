@@ -0,0 +1,165 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRIME-FINDER.
+       AUTHOR. R-DSOUZA.
+       INSTALLATION. LOAN-SERVICING.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *----------------------------------------------------------------
+      * 2026-08-09 RSD  FIRST VERSION.  SCANS A FLOOR-TO-CEILING RANGE
+      *                 READ FROM A CONTROL RECORD AND WRITES EVERY
+      *                 PRIME FOUND TO AN OUTPUT FILE, THE SAME WAY
+      *                 DIVISIBLE SCANS A RANGE FOR DIVISOR MATCHES.
+      *                 THE PRIMALITY TEST ITSELF IS THE SAME MODULUS-
+      *                 CHECK APPROACH DIVISIBLE USES, ONE DIVISOR AT A
+      *                 TIME, ALREADY PRECEDENTED IN FIBONACCI-SUM'S
+      *                 PER-TERM PRIME TAGGING.
+      *----------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRIME-CONTROL ASSIGN TO PRIMECTL
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PRIME-OUTPUT  ASSIGN TO PRIMEOUT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRIME-CONTROL
+           RECORDING MODE IS F.
+       COPY PRIMECTL.
+
+       FD  PRIME-OUTPUT
+           RECORDING MODE IS F.
+       01  PRIME-OUTPUT-LINE       PIC X(35).
+
+       WORKING-STORAGE SECTION.
+       01  WS-RUN-DATE-RAW     PIC 9(08).
+       01  WS-RUN-TIME-RAW     PIC 9(06).
+       01  WS-RUN-DATE-FMT.
+           05 WS-RDF-YYYY      PIC 9(04).
+           05 FILLER           PIC X(01) VALUE "-".
+           05 WS-RDF-MM        PIC 9(02).
+           05 FILLER           PIC X(01) VALUE "-".
+           05 WS-RDF-DD        PIC 9(02).
+       01  WS-RUN-ID-FMT.
+           05 WS-RIF-PGM       PIC X(06) VALUE "PRMFND".
+           05 WS-RIF-TIME      PIC 9(06).
+
+       COPY RUNSTAMP.
+
+       01  WS-FLOOR       PIC 9(05).
+       01  WS-CEILING     PIC 9(05).
+       01  WS-NUM         PIC 9(05).
+       01  WS-FOUND-COUNT PIC 9(05) COMP VALUE 0.
+
+       01  WS-DIVISOR     PIC 9(05) COMP.
+       01  WS-PRIME-SW    PIC X(01).
+           88 NUM-IS-PRIME             VALUE 'Y'.
+           88 NUM-IS-NOT-PRIME         VALUE 'N'.
+
+       01  SUMMARY-LINE.
+           05 FILLER                PIC X(14) VALUE "COUNT FOUND = ".
+           05 SL-FOUND-COUNT        PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------
+      * 0000-MAINLINE
+      *----------------------------------------------------------------
+       0000-MAINLINE.
+           PERFORM 1000-READ-CONTROL   THRU 1000-EXIT.
+
+           OPEN OUTPUT PRIME-OUTPUT.
+
+           PERFORM 1050-WRITE-RUN-STAMP THRU 1050-EXIT.
+
+           IF WS-FLOOR < 2
+               MOVE 2 TO WS-FLOOR
+           END-IF.
+
+           PERFORM 2000-SCAN-RANGE     THRU 2000-EXIT
+               VARYING WS-NUM FROM WS-FLOOR BY 1
+               UNTIL WS-NUM > WS-CEILING.
+
+           MOVE WS-FOUND-COUNT TO SL-FOUND-COUNT.
+           WRITE PRIME-OUTPUT-LINE FROM SUMMARY-LINE.
+
+           CLOSE PRIME-OUTPUT.
+           GOBACK.
+
+      *----------------------------------------------------------------
+      * 1000-READ-CONTROL
+      *----------------------------------------------------------------
+       1000-READ-CONTROL.
+           OPEN INPUT PRIME-CONTROL.
+           READ PRIME-CONTROL.
+           CLOSE PRIME-CONTROL.
+
+           MOVE PC-FLOOR   TO WS-FLOOR.
+           MOVE PC-CEILING TO WS-CEILING.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1050-WRITE-RUN-STAMP - WRITES THE RUN-ID/DATE BANNER AS THE
+      * FIRST LINE OF THE OUTPUT FILE.  THE RUN ID IS THE PROGRAM
+      * MNEMONIC FOLLOWED BY THE TIME OF DAY SO BACK-TO-BACK RUNS ON
+      * THE SAME DAY CAN STILL BE TOLD APART.
+      *----------------------------------------------------------------
+       1050-WRITE-RUN-STAMP.
+           ACCEPT WS-RUN-DATE-RAW FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME-RAW FROM TIME.
+
+           MOVE WS-RUN-DATE-RAW(1:4) TO WS-RDF-YYYY.
+           MOVE WS-RUN-DATE-RAW(5:2) TO WS-RDF-MM.
+           MOVE WS-RUN-DATE-RAW(7:2) TO WS-RDF-DD.
+           MOVE WS-RUN-DATE-FMT      TO RS-RUN-DATE.
+
+           MOVE WS-RUN-TIME-RAW      TO WS-RIF-TIME.
+           MOVE WS-RUN-ID-FMT        TO RS-RUN-ID.
+
+           WRITE PRIME-OUTPUT-LINE FROM RUN-STAMP-LINE.
+       1050-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2000-SCAN-RANGE
+      *----------------------------------------------------------------
+       2000-SCAN-RANGE.
+           PERFORM 2100-CHECK-PRIME THRU 2100-EXIT.
+
+           IF NUM-IS-PRIME
+               MOVE WS-NUM TO PRIME-OUTPUT-LINE
+               WRITE PRIME-OUTPUT-LINE
+               ADD 1 TO WS-FOUND-COUNT
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2100-CHECK-PRIME - SAME MOD-BASED APPROACH AS DIVISIBLE, RUN
+      * AGAINST EVERY DIVISOR FROM 2 UP TO THE NUMBER MINUS ONE.
+      *----------------------------------------------------------------
+       2100-CHECK-PRIME.
+           SET NUM-IS-PRIME TO TRUE.
+
+           IF WS-NUM < 2
+               SET NUM-IS-NOT-PRIME TO TRUE
+           ELSE
+               PERFORM 2200-TEST-DIVISOR THRU 2200-EXIT
+                   VARYING WS-DIVISOR FROM 2 BY 1
+                   UNTIL WS-DIVISOR >= WS-NUM
+                   OR NUM-IS-NOT-PRIME
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+       2200-TEST-DIVISOR.
+           IF FUNCTION MOD(WS-NUM, WS-DIVISOR) = 0
+               SET NUM-IS-NOT-PRIME TO TRUE
+           END-IF.
+       2200-EXIT.
+           EXIT.
