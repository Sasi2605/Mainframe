@@ -1,32 +1,701 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. GRADE-EVAL.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-MARKS    PIC 99.
-       01 WS-GRADE    PIC X.
-
-       PROCEDURE DIVISION.
-       MAIN-PARA.
-
-           DISPLAY "ENTER MARKS (0-99): ".
-           ACCEPT WS-MARKS.
-
-           EVALUATE TRUE
-               WHEN WS-MARKS >= 90
-                   MOVE 'A' TO WS-GRADE
-               WHEN WS-MARKS >= 80
-                   MOVE 'B' TO WS-GRADE
-               WHEN WS-MARKS >= 70
-                   MOVE 'C' TO WS-GRADE
-               WHEN WS-MARKS >= 60
-                   MOVE 'D' TO WS-GRADE
-               WHEN WS-MARKS >= 50
-                   MOVE 'E' TO WS-GRADE
-               WHEN OTHER
-                   MOVE 'F' TO WS-GRADE
-           END-EVALUATE.
-
-           DISPLAY "GRADE = " WS-GRADE.
-
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GRADE-EVAL.
+       AUTHOR. R-DSOUZA.
+       INSTALLATION. ACADEMIC-RECORDS.
+       DATE-WRITTEN. 2019-04-15.
+       DATE-COMPILED.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *----------------------------------------------------------------
+      * 2026-08-09 RSD  CONVERTED FROM SINGLE-STUDENT ACCEPT/DISPLAY TO
+      *                 A STUDENT-MARKS BATCH RUN PRODUCING A CLASS
+      *                 ROSTER WITH PER-GRADE COUNTS AND THE CLASS
+      *                 AVERAGE.
+      * 2026-08-09 RSD  GRADE CUTOFFS ARE NOW READ FROM A GRADE-SCALE
+      *                 CONTROL FILE, KEYED BY SUBJECT CODE, INSTEAD OF
+      *                 BEING HARDCODED.  A SUBJECT WITH NO MATCHING
+      *                 CONTROL RECORD FALLS BACK TO THE STANDARD
+      *                 90/80/70/60/50 SCALE.
+      * 2026-08-09 RSD  GRADING NOW USES A WEIGHTED SCORE (40% INTERNAL,
+      *                 60% EXTERNAL) INSTEAD OF THE EXTERNAL MARKS
+      *                 ALONE, AND EACH STUDENT IS FLAGGED PASS OR FAIL
+      *                 ON THE ROSTER.
+      * 2026-08-09 RSD  ADDED A MARKS-RANGE EDIT - A STUDENT RECORD WITH
+      *                 EITHER MARKS FIELD OVER 100 IS REJECTED AND
+      *                 LOGGED TO THE SHARED EXCEPTION LOG USED ACROSS
+      *                 THE UTILITY SUITE, RATHER THAN GRADED ON BAD
+      *                 DATA.
+      * 2026-08-09 RSD  ADDED CHECKPOINT/RESTART SUPPORT FOR LARGE
+      *                 CLASSES.  RUNNING TOTALS ARE SNAPSHOT TO A
+      *                 CHECKPOINT FILE EVERY GRADE-CHECKPOINT-INTERVAL
+      *                 STUDENTS.  A RUN THAT STARTS WITH A CHECKPOINT
+      *                 ON FILE SKIPS BACK OVER THE STUDENTS ALREADY
+      *                 GRADED AND APPENDS TO THE EXISTING ROSTER
+      *                 INSTEAD OF REGRADING THE WHOLE CLASS FROM
+      *                 SCRATCH.
+      * 2026-08-09 RSD  ADDED A CONTROL-TOTAL TRAILER LINE RECONCILING
+      *                 STUDENTS READ AGAINST STUDENTS GRADED PLUS
+      *                 STUDENTS REJECTED BY THE MARKS-RANGE EDIT.
+      * 2026-08-09 RSD  CHANGED STOP RUN TO GOBACK SO THIS PROGRAM CAN
+      *                 BE CALLED FROM THE NEW UTILITY MENU DISPATCHER
+      *                 WITHOUT ENDING THE WHOLE SESSION; BEHAVIOR WHEN
+      *                 RUN STANDALONE IS UNCHANGED.
+      * 2026-08-09 RSD  THE ROSTER NOW OPENS WITH A RUN-ID/DATE STAMP
+      *                 LINE SO AN OPERATOR CAN TELL WHICH RUN PRODUCED
+      *                 A GIVEN ROSTER.  NOT WRITTEN AGAIN ON A RUN
+      *                 THAT RESUMES FROM A CHECKPOINT, SINCE THAT RUN
+      *                 APPENDS TO AN ALREADY-STAMPED ROSTER.
+      * 2026-08-09 RSD  THE ROSTER IS NOW PAGINATED - THE HEADING LINES
+      *                 REPEAT WITH A PAGE NUMBER EVERY
+      *                 WS-LINES-PER-PAGE DETAIL LINES.  THE CURRENT
+      *                 PAGE AND LINE COUNT ARE CARRIED IN THE
+      *                 CHECKPOINT RECORD SO A RESUMED RUN CONTINUES
+      *                 PAGINATION WHERE THE LAST RUN LEFT OFF.
+      * 2026-08-09 RSD  STUDENT-MARKS IS NOW THE INDEXED STUDENT-MASTER
+      *                 FILE MAINTAINED BY THE NEW STUDENT-MAINT
+      *                 PROGRAM, READ HERE IN ASCENDING ROLL-NUMBER
+      *                 ORDER, INSTEAD OF A FLAT FILE RESUBMITTED WITH
+      *                 EVERY GRADING RUN.
+      * 2026-08-09 RSD  9500-WRITE-CONTROL-TOTALS NOW RECONCILES AGAINST
+      *                 A NEW WS-STUDENTS-REJECTED COUNTER INSTEAD OF
+      *                 STUDENTS GRADED ALONE - THE TRAILER WAS SHOWING
+      *                 OUT OF BALANCE ON ANY RUN WITH A REJECTED RECORD
+      *                 EVEN WHEN EVERYTHING WAS OTHERWISE NORMAL.
+      *                 THE COUNTER IS CARRIED IN THE CHECKPOINT RECORD
+      *                 LIKE THE OTHER RUNNING TOTALS.  THE CHECKPOINT
+      *                 INTERVAL TEST IN 2000-PROCESS-STUDENT NOW ALSO
+      *                 RUNS ON THE REJECT PATH SO A REJECTED RECORD NO
+      *                 LONGER LETS A CHECKPOINT INTERVAL SLIP BY.
+      *----------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-MARKS   ASSIGN TO STUMSTR
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS SU-ROLL-NO
+               FILE STATUS IS WS-STU-FILE-STATUS.
+
+           SELECT CLASS-ROSTER    ASSIGN TO ROSTER
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT GRADE-SCALE     ASSIGN TO GRDCTL
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SHARED-EXCEPTION-LOG ASSIGN TO SYSEXCP
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCP-FILE-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO GRDCKPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-MARKS.
+       COPY STUMSTR.
+
+       FD  CLASS-ROSTER
+           RECORDING MODE IS F.
+       01  ROSTER-LINE              PIC X(80).
+
+       FD  GRADE-SCALE
+           RECORDING MODE IS F.
+       COPY GRDCTL.
+
+       FD  SHARED-EXCEPTION-LOG
+           RECORDING MODE IS F.
+       COPY EXCPTLOG.
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       COPY GRDCKPT.
+
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+           05 WS-EOF-SW             PIC X(01) VALUE 'N'.
+              88 END-OF-STUDENTS            VALUE 'Y'.
+           05 WS-SCALE-EOF-SW       PIC X(01) VALUE 'N'.
+              88 END-OF-SCALES              VALUE 'Y'.
+           05 WS-INPUT-SW           PIC X(01) VALUE 'Y'.
+              88 STUDENT-INPUT-VALID        VALUE 'Y'.
+              88 STUDENT-INPUT-INVALID      VALUE 'N'.
+           05 WS-RESUME-SW          PIC X(01) VALUE 'N'.
+              88 RUN-IS-RESUMING            VALUE 'Y'.
+
+       01  WS-STU-FILE-STATUS       PIC X(02).
+
+       01  WS-EXCP-FILE-STATUS      PIC X(02).
+           88 EXCP-FILE-NOT-FOUND           VALUE '35'.
+
+      *----------------------------------------------------------------
+      * CHECKPOINT/RESTART WORKING STORAGE.
+      *----------------------------------------------------------------
+       01  WS-CKPT-FILE-STATUS      PIC X(02).
+           88 CKPT-FILE-NOT-FOUND           VALUE '35'.
+
+       01  WS-CKPT-INTERVAL         PIC 9(05) COMP VALUE 100.
+       01  WS-SKIP-COUNT            PIC 9(05) COMP VALUE 0.
+
+       01  WS-MARKS       PIC 9(03).
+       01  WS-GRADE       PIC X(01).
+
+      *----------------------------------------------------------------
+      * WEIGHTED-SCORE AND PASS/FAIL WORKING STORAGE.
+      *----------------------------------------------------------------
+       01  WS-WEIGHTS.
+           05 WS-WEIGHT-INTERNAL    PIC V99 VALUE 0.40.
+           05 WS-WEIGHT-EXTERNAL    PIC V99 VALUE 0.60.
+
+       01  WS-WEIGHTED-SCORE        PIC 9(03) VALUE 0.
+
+       01  WS-PASS-SW               PIC X(01) VALUE 'N'.
+           88 STUDENT-PASSED                VALUE 'Y'.
+           88 STUDENT-FAILED                VALUE 'N'.
+
+       01  WS-PASS-COUNT            PIC 9(05) COMP VALUE 0.
+       01  WS-FAIL-COUNT            PIC 9(05) COMP VALUE 0.
+
+      *----------------------------------------------------------------
+      * GRADE-SCALE TABLE - LOADED FROM GRADE-SCALE AT START-UP AND
+      * SEARCHED BY SUBJECT CODE FOR EACH STUDENT.
+      *----------------------------------------------------------------
+       01  WS-SCALE-COUNT           PIC 9(03) VALUE 0.
+       01  GRADE-SCALE-TABLE.
+           05 GS-ENTRY OCCURS 0 TO 200 TIMES DEPENDING ON WS-SCALE-COUNT
+              INDEXED BY GS-IDX.
+              10 GS-SUBJECT-CODE    PIC X(06).
+              10 GS-CUTOFF-A        PIC 999.
+              10 GS-CUTOFF-B        PIC 999.
+              10 GS-CUTOFF-C        PIC 999.
+              10 GS-CUTOFF-D        PIC 999.
+              10 GS-CUTOFF-E        PIC 999.
+
+       01  WS-CUTOFFS.
+           05 WS-CUTOFF-A           PIC 999 VALUE 90.
+           05 WS-CUTOFF-B           PIC 999 VALUE 80.
+           05 WS-CUTOFF-C           PIC 999 VALUE 70.
+           05 WS-CUTOFF-D           PIC 999 VALUE 60.
+           05 WS-CUTOFF-E           PIC 999 VALUE 50.
+
+       01  WS-FOUND-SW              PIC X(01) VALUE 'N'.
+           88 SCALE-WAS-FOUND               VALUE 'Y'.
+
+       01  WS-COUNTS.
+           05 WS-STUDENTS-READ      PIC 9(05) COMP VALUE 0.
+           05 WS-COUNT-A            PIC 9(05) COMP VALUE 0.
+           05 WS-COUNT-B            PIC 9(05) COMP VALUE 0.
+           05 WS-COUNT-C            PIC 9(05) COMP VALUE 0.
+           05 WS-COUNT-D            PIC 9(05) COMP VALUE 0.
+           05 WS-COUNT-E            PIC 9(05) COMP VALUE 0.
+           05 WS-COUNT-F            PIC 9(05) COMP VALUE 0.
+
+       01  WS-MARKS-TOTAL           PIC 9(08) VALUE 0.
+       01  WS-CLASS-AVERAGE         PIC 9(05)V99 VALUE 0.
+       01  WS-STUDENTS-GRADED       PIC 9(05) COMP VALUE 0.
+       01  WS-STUDENTS-REJECTED     PIC 9(05) COMP VALUE 0.
+
+      *----------------------------------------------------------------
+      * PAGINATION WORKING STORAGE.
+      *----------------------------------------------------------------
+       01  WS-LINES-PER-PAGE        PIC 9(03) COMP VALUE 50.
+       01  WS-LINE-COUNT            PIC 9(03) COMP VALUE 0.
+       01  WS-PAGE-COUNT            PIC 9(04) COMP VALUE 0.
+
+       COPY CTLTOTAL.
+
+       01  WS-RUN-DATE-RAW          PIC 9(08).
+       01  WS-RUN-TIME-RAW          PIC 9(06).
+       01  WS-RUN-DATE-FMT.
+           05 WS-RDF-YYYY           PIC 9(04).
+           05 FILLER                PIC X(01) VALUE "-".
+           05 WS-RDF-MM             PIC 9(02).
+           05 FILLER                PIC X(01) VALUE "-".
+           05 WS-RDF-DD             PIC 9(02).
+       01  WS-RUN-ID-FMT.
+           05 WS-RIF-PGM            PIC X(06) VALUE "GRADEV".
+           05 WS-RIF-TIME           PIC 9(06).
+
+       COPY RUNSTAMP.
+
+       01  ROSTER-HEADING-1.
+           05 FILLER                PIC X(20) VALUE "CLASS ROSTER".
+           05 FILLER                PIC X(06) VALUE SPACES.
+           05 FILLER                PIC X(05) VALUE "PAGE ".
+           05 RH-PAGE-NO             PIC ZZZ9.
+
+       01  ROSTER-HEADING-2.
+           05 FILLER                PIC X(06) VALUE "ROLL #".
+           05 FILLER                PIC X(04) VALUE SPACES.
+           05 FILLER                PIC X(20) VALUE "NAME".
+           05 FILLER                PIC X(04) VALUE SPACES.
+           05 FILLER                PIC X(05) VALUE "MARKS".
+           05 FILLER                PIC X(04) VALUE SPACES.
+           05 FILLER                PIC X(05) VALUE "GRADE".
+           05 FILLER                PIC X(04) VALUE SPACES.
+           05 FILLER                PIC X(03) VALUE "WTD".
+           05 FILLER                PIC X(04) VALUE SPACES.
+           05 FILLER                PIC X(06) VALUE "STATUS".
+
+       01  ROSTER-DETAIL.
+           05 RD-ROLL-NO             PIC X(06).
+           05 FILLER                 PIC X(04) VALUE SPACES.
+           05 RD-NAME                PIC X(20).
+           05 FILLER                 PIC X(04) VALUE SPACES.
+           05 RD-MARKS               PIC ZZ9.
+           05 FILLER                 PIC X(06) VALUE SPACES.
+           05 RD-GRADE               PIC X(01).
+           05 FILLER                 PIC X(08) VALUE SPACES.
+           05 RD-WEIGHTED            PIC ZZ9.
+           05 FILLER                 PIC X(04) VALUE SPACES.
+           05 RD-STATUS              PIC X(04).
+
+       01  ROSTER-SUMMARY-1.
+           05 FILLER                PIC X(30) VALUE "GRADE COUNTS - A:".
+           05 RS-COUNT-A             PIC ZZ9.
+           05 FILLER                PIC X(05) VALUE " B:".
+           05 RS-COUNT-B             PIC ZZ9.
+           05 FILLER                PIC X(05) VALUE " C:".
+           05 RS-COUNT-C             PIC ZZ9.
+           05 FILLER                PIC X(05) VALUE " D:".
+           05 RS-COUNT-D             PIC ZZ9.
+           05 FILLER                PIC X(05) VALUE " E:".
+           05 RS-COUNT-E             PIC ZZ9.
+           05 FILLER                PIC X(05) VALUE " F:".
+           05 RS-COUNT-F             PIC ZZ9.
+
+       01  ROSTER-SUMMARY-2.
+           05 FILLER                PIC X(16) VALUE "CLASS AVERAGE = ".
+           05 RS-AVERAGE             PIC ZZ9.99.
+
+       01  ROSTER-SUMMARY-3.
+           05 FILLER                PIC X(07) VALUE "PASS = ".
+           05 RS-PASS-COUNT          PIC ZZ9.
+           05 FILLER                PIC X(09) VALUE "  FAIL = ".
+           05 RS-FAIL-COUNT          PIC ZZ9.
+
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------
+      * 0000-MAINLINE
+      *----------------------------------------------------------------
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE       THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-STUDENT  THRU 2000-EXIT
+               UNTIL END-OF-STUDENTS.
+           PERFORM 9000-TERMINATE        THRU 9000-EXIT.
+           GOBACK.
+
+      *----------------------------------------------------------------
+      * 1000-INITIALIZE
+      *----------------------------------------------------------------
+       1000-INITIALIZE.
+           OPEN INPUT  STUDENT-MARKS
+           OPEN INPUT  GRADE-SCALE.
+
+           OPEN EXTEND SHARED-EXCEPTION-LOG.
+           IF EXCP-FILE-NOT-FOUND
+               OPEN OUTPUT SHARED-EXCEPTION-LOG
+           END-IF.
+
+           PERFORM 1600-CHECK-RESUME THRU 1600-EXIT.
+
+           IF RUN-IS-RESUMING
+               OPEN EXTEND CLASS-ROSTER
+           ELSE
+               OPEN OUTPUT CLASS-ROSTER
+               PERFORM 1050-WRITE-RUN-STAMP THRU 1050-EXIT
+               MOVE 1 TO WS-PAGE-COUNT
+               PERFORM 1060-WRITE-HEADING THRU 1060-EXIT
+           END-IF.
+
+           PERFORM 1500-LOAD-GRADE-SCALE THRU 1500-EXIT
+               UNTIL END-OF-SCALES.
+           CLOSE GRADE-SCALE.
+
+           IF RUN-IS-RESUMING
+               PERFORM 1700-SKIP-STUDENT THRU 1700-EXIT
+                   VARYING WS-SKIP-COUNT FROM 1 BY 1
+                   UNTIL WS-SKIP-COUNT > WS-STUDENTS-READ
+                   OR END-OF-STUDENTS
+           END-IF.
+
+           PERFORM 8000-READ-STUDENT THRU 8000-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1050-WRITE-RUN-STAMP - WRITES THE RUN-ID/DATE BANNER AS THE
+      * FIRST LINE OF THE CLASS ROSTER.  THE RUN ID IS THE PROGRAM
+      * MNEMONIC FOLLOWED BY THE TIME OF DAY SO BACK-TO-BACK RUNS ON
+      * THE SAME DAY CAN STILL BE TOLD APART.
+      *----------------------------------------------------------------
+       1050-WRITE-RUN-STAMP.
+           ACCEPT WS-RUN-DATE-RAW FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME-RAW FROM TIME.
+
+           MOVE WS-RUN-DATE-RAW(1:4) TO WS-RDF-YYYY.
+           MOVE WS-RUN-DATE-RAW(5:2) TO WS-RDF-MM.
+           MOVE WS-RUN-DATE-RAW(7:2) TO WS-RDF-DD.
+           MOVE WS-RUN-DATE-FMT      TO RS-RUN-DATE.
+
+           MOVE WS-RUN-TIME-RAW      TO WS-RIF-TIME.
+           MOVE WS-RUN-ID-FMT        TO RS-RUN-ID.
+
+           WRITE ROSTER-LINE FROM RUN-STAMP-LINE.
+       1050-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1060-WRITE-HEADING - WRITES THE TWO HEADING LINES WITH THE
+      * CURRENT PAGE NUMBER, THEN ADVANCES THE PAGE COUNT AND RESETS
+      * THE LINE COUNT FOR THE NEW PAGE.  CALLED ONCE AT REPORT START
+      * AND AGAIN EVERY TIME 4000-WRITE-DETAIL FILLS A PAGE.
+      *----------------------------------------------------------------
+       1060-WRITE-HEADING.
+           MOVE WS-PAGE-COUNT TO RH-PAGE-NO.
+           WRITE ROSTER-LINE FROM ROSTER-HEADING-1.
+           WRITE ROSTER-LINE FROM ROSTER-HEADING-2.
+           MOVE 2 TO WS-LINE-COUNT.
+           ADD 1 TO WS-PAGE-COUNT.
+       1060-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1500-LOAD-GRADE-SCALE - READS THE GRADE-SCALE CONTROL FILE
+      * ONE SUBJECT AT A TIME INTO GRADE-SCALE-TABLE.
+      *----------------------------------------------------------------
+       1500-LOAD-GRADE-SCALE.
+           READ GRADE-SCALE
+               AT END
+                   MOVE 'Y' TO WS-SCALE-EOF-SW
+               NOT AT END
+                   ADD 1 TO WS-SCALE-COUNT
+                   MOVE GRADE-CONTROL-REC TO GS-ENTRY(WS-SCALE-COUNT)
+           END-READ.
+       1500-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1600-CHECK-RESUME - READS THE CHECKPOINT FILE LEFT BEHIND BY A
+      * PRIOR RUN THAT DID NOT REACH END OF STUDENTS.  WHEN ONE IS
+      * FOUND, THE RUNNING TOTALS ARE RESTORED SO THE ROSTER AND GRADE
+      * COUNTS PICK UP WHERE THE LAST CHECKPOINT LEFT OFF RATHER THAN
+      * REGRADING THE WHOLE CLASS.
+      *----------------------------------------------------------------
+       1600-CHECK-RESUME.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF NOT CKPT-FILE-NOT-FOUND
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       SET RUN-IS-RESUMING  TO TRUE
+                       MOVE GK-STUDENTS-READ TO WS-STUDENTS-READ
+                       MOVE GK-COUNT-A        TO WS-COUNT-A
+                       MOVE GK-COUNT-B        TO WS-COUNT-B
+                       MOVE GK-COUNT-C        TO WS-COUNT-C
+                       MOVE GK-COUNT-D        TO WS-COUNT-D
+                       MOVE GK-COUNT-E        TO WS-COUNT-E
+                       MOVE GK-COUNT-F        TO WS-COUNT-F
+                       MOVE GK-PASS-COUNT     TO WS-PASS-COUNT
+                       MOVE GK-FAIL-COUNT     TO WS-FAIL-COUNT
+                       MOVE GK-MARKS-TOTAL    TO WS-MARKS-TOTAL
+                       MOVE GK-STUDENTS-GRADED TO WS-STUDENTS-GRADED
+                       MOVE GK-STUDENTS-REJECTED TO WS-STUDENTS-REJECTED
+                       MOVE GK-PAGE-COUNT     TO WS-PAGE-COUNT
+                       MOVE GK-LINE-COUNT     TO WS-LINE-COUNT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+       1600-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1700-SKIP-STUDENT - READS AND DISCARDS ONE STUDENT-MARKS RECORD
+      * WITHOUT GRADING IT, TO FAST-FORWARD PAST STUDENTS THE LAST RUN
+      * ALREADY COMMITTED TO THE ROSTER BEFORE ITS CHECKPOINT.
+      *----------------------------------------------------------------
+       1700-SKIP-STUDENT.
+           READ STUDENT-MARKS
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-READ.
+       1700-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2000-PROCESS-STUDENT
+      *----------------------------------------------------------------
+       2000-PROCESS-STUDENT.
+           MOVE SU-MARKS TO WS-MARKS.
+
+           PERFORM 2010-EDIT-STUDENT THRU 2010-EXIT.
+           IF STUDENT-INPUT-INVALID
+               ADD 1 TO WS-STUDENTS-REJECTED
+               IF FUNCTION MOD(WS-STUDENTS-READ, WS-CKPT-INTERVAL) = 0
+                   PERFORM 4500-WRITE-CHECKPOINT THRU 4500-EXIT
+               END-IF
+               PERFORM 8000-READ-STUDENT THRU 8000-EXIT
+               GO TO 2000-EXIT
+           END-IF.
+
+           PERFORM 2050-COMPUTE-WEIGHTED-SCORE THRU 2050-EXIT.
+           PERFORM 2100-LOOKUP-SCALE    THRU 2100-EXIT.
+           PERFORM 3000-DETERMINE-GRADE THRU 3000-EXIT.
+           PERFORM 3500-SET-PASS-FAIL   THRU 3500-EXIT.
+
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 1060-WRITE-HEADING THRU 1060-EXIT
+           END-IF.
+
+           PERFORM 4000-WRITE-DETAIL    THRU 4000-EXIT.
+
+           ADD WS-WEIGHTED-SCORE TO WS-MARKS-TOTAL.
+
+           IF FUNCTION MOD(WS-STUDENTS-READ, WS-CKPT-INTERVAL) = 0
+               PERFORM 4500-WRITE-CHECKPOINT THRU 4500-EXIT
+           END-IF.
+
+           PERFORM 8000-READ-STUDENT THRU 8000-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2010-EDIT-STUDENT - REJECTS A STUDENT RECORD WHOSE EXTERNAL OR
+      * INTERNAL MARKS ARE OVER 100, SINCE THOSE CANNOT BE VALID MARKS
+      * AND WOULD OTHERWISE THROW OFF THE WEIGHTED SCORE AND CLASS
+      * AVERAGE.
+      *----------------------------------------------------------------
+       2010-EDIT-STUDENT.
+           SET STUDENT-INPUT-VALID TO TRUE.
+
+           IF WS-MARKS > 100 OR SU-INTERNAL-MARKS > 100
+               SET STUDENT-INPUT-INVALID TO TRUE
+               PERFORM 2020-WRITE-EXCEPTION THRU 2020-EXIT
+           END-IF.
+       2010-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2020-WRITE-EXCEPTION
+      *----------------------------------------------------------------
+       2020-WRITE-EXCEPTION.
+           MOVE SPACES               TO SHARED-EXCEPTION-REC.
+           MOVE "GRADEVL"            TO SE-PROGRAM-ID.
+           MOVE SU-ROLL-NO           TO SE-ENTRY-ID.
+           MOVE "MARKS OUT OF RANGE" TO SE-REASON.
+           WRITE SHARED-EXCEPTION-REC.
+       2020-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2050-COMPUTE-WEIGHTED-SCORE - COMBINES INTERNAL AND EXTERNAL
+      * MARKS ON A 40/60 WEIGHTING.  WHEN NO INTERNAL MARKS ARE
+      * PRESENT, THE WEIGHTED SCORE IS SIMPLY THE EXTERNAL MARKS.
+      *----------------------------------------------------------------
+       2050-COMPUTE-WEIGHTED-SCORE.
+           IF SU-INTERNAL-MARKS = 0
+               MOVE WS-MARKS TO WS-WEIGHTED-SCORE
+           ELSE
+               COMPUTE WS-WEIGHTED-SCORE ROUNDED =
+                   (SU-INTERNAL-MARKS * WS-WEIGHT-INTERNAL) +
+                   (WS-MARKS * WS-WEIGHT-EXTERNAL)
+           END-IF.
+       2050-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2100-LOOKUP-SCALE - SEARCHES GRADE-SCALE-TABLE FOR THE
+      * STUDENT'S SUBJECT CODE.  WHEN NO MATCH IS FOUND (OR THE
+      * SUBJECT CODE IS BLANK), THE STANDARD 90/80/70/60/50 SCALE
+      * REMAINS IN EFFECT.
+      *----------------------------------------------------------------
+       2100-LOOKUP-SCALE.
+           MOVE 'N' TO WS-FOUND-SW.
+           MOVE 90  TO WS-CUTOFF-A.
+           MOVE 80  TO WS-CUTOFF-B.
+           MOVE 70  TO WS-CUTOFF-C.
+           MOVE 60  TO WS-CUTOFF-D.
+           MOVE 50  TO WS-CUTOFF-E.
+
+           IF SU-SUBJECT-CODE NOT = SPACES AND WS-SCALE-COUNT > 0
+               PERFORM 2200-SEARCH-SCALE THRU 2200-EXIT
+                   VARYING GS-IDX FROM 1 BY 1
+                   UNTIL GS-IDX > WS-SCALE-COUNT OR SCALE-WAS-FOUND
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+       2200-SEARCH-SCALE.
+           IF SU-SUBJECT-CODE = GS-SUBJECT-CODE(GS-IDX)
+               MOVE 'Y'                 TO WS-FOUND-SW
+               MOVE GS-CUTOFF-A(GS-IDX) TO WS-CUTOFF-A
+               MOVE GS-CUTOFF-B(GS-IDX) TO WS-CUTOFF-B
+               MOVE GS-CUTOFF-C(GS-IDX) TO WS-CUTOFF-C
+               MOVE GS-CUTOFF-D(GS-IDX) TO WS-CUTOFF-D
+               MOVE GS-CUTOFF-E(GS-IDX) TO WS-CUTOFF-E
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 3000-DETERMINE-GRADE - CUTOFFS COME FROM THE GRADE-SCALE
+      * LOOKUP IN 2100-LOOKUP-SCALE.
+      *----------------------------------------------------------------
+       3000-DETERMINE-GRADE.
+           EVALUATE TRUE
+               WHEN WS-WEIGHTED-SCORE >= WS-CUTOFF-A
+                   MOVE 'A' TO WS-GRADE
+                   ADD 1 TO WS-COUNT-A
+               WHEN WS-WEIGHTED-SCORE >= WS-CUTOFF-B
+                   MOVE 'B' TO WS-GRADE
+                   ADD 1 TO WS-COUNT-B
+               WHEN WS-WEIGHTED-SCORE >= WS-CUTOFF-C
+                   MOVE 'C' TO WS-GRADE
+                   ADD 1 TO WS-COUNT-C
+               WHEN WS-WEIGHTED-SCORE >= WS-CUTOFF-D
+                   MOVE 'D' TO WS-GRADE
+                   ADD 1 TO WS-COUNT-D
+               WHEN WS-WEIGHTED-SCORE >= WS-CUTOFF-E
+                   MOVE 'E' TO WS-GRADE
+                   ADD 1 TO WS-COUNT-E
+               WHEN OTHER
+                   MOVE 'F' TO WS-GRADE
+                   ADD 1 TO WS-COUNT-F
+           END-EVALUATE.
+       3000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 3500-SET-PASS-FAIL - A STUDENT FAILS WHEN THE ASSIGNED GRADE
+      * IS 'F', REGARDLESS OF WHICH SCALE PRODUCED IT.
+      *----------------------------------------------------------------
+       3500-SET-PASS-FAIL.
+           IF WS-GRADE = 'F'
+               SET STUDENT-FAILED TO TRUE
+               ADD 1 TO WS-FAIL-COUNT
+           ELSE
+               SET STUDENT-PASSED TO TRUE
+               ADD 1 TO WS-PASS-COUNT
+           END-IF.
+       3500-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 4000-WRITE-DETAIL
+      *----------------------------------------------------------------
+       4000-WRITE-DETAIL.
+           MOVE SU-ROLL-NO       TO RD-ROLL-NO.
+           MOVE SU-NAME          TO RD-NAME.
+           MOVE WS-MARKS         TO RD-MARKS.
+           MOVE WS-GRADE         TO RD-GRADE.
+           MOVE WS-WEIGHTED-SCORE TO RD-WEIGHTED.
+           ADD 1 TO WS-STUDENTS-GRADED.
+
+           IF STUDENT-PASSED
+               MOVE "PASS" TO RD-STATUS
+           ELSE
+               MOVE "FAIL" TO RD-STATUS
+           END-IF.
+
+           WRITE ROSTER-LINE FROM ROSTER-DETAIL.
+           ADD 1 TO WS-LINE-COUNT.
+       4000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 4500-WRITE-CHECKPOINT - OVERWRITES THE CHECKPOINT FILE WITH A
+      * FRESH SNAPSHOT OF THE RUNNING TOTALS EVERY WS-CKPT-INTERVAL
+      * STUDENTS, SO A RESTART NEVER LOSES MORE THAN ONE INTERVAL'S
+      * WORTH OF GRADING.
+      *----------------------------------------------------------------
+       4500-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+
+           MOVE WS-STUDENTS-READ TO GK-STUDENTS-READ.
+           MOVE WS-COUNT-A        TO GK-COUNT-A.
+           MOVE WS-COUNT-B        TO GK-COUNT-B.
+           MOVE WS-COUNT-C        TO GK-COUNT-C.
+           MOVE WS-COUNT-D        TO GK-COUNT-D.
+           MOVE WS-COUNT-E        TO GK-COUNT-E.
+           MOVE WS-COUNT-F        TO GK-COUNT-F.
+           MOVE WS-PASS-COUNT     TO GK-PASS-COUNT.
+           MOVE WS-FAIL-COUNT     TO GK-FAIL-COUNT.
+           MOVE WS-MARKS-TOTAL    TO GK-MARKS-TOTAL.
+           MOVE WS-STUDENTS-GRADED TO GK-STUDENTS-GRADED.
+           MOVE WS-STUDENTS-REJECTED TO GK-STUDENTS-REJECTED.
+           MOVE WS-PAGE-COUNT      TO GK-PAGE-COUNT.
+           MOVE WS-LINE-COUNT      TO GK-LINE-COUNT.
+           WRITE GRADE-CHECKPOINT-REC.
+
+           CLOSE CHECKPOINT-FILE.
+       4500-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 8000-READ-STUDENT
+      *----------------------------------------------------------------
+       8000-READ-STUDENT.
+           READ STUDENT-MARKS
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+               NOT AT END
+                   ADD 1 TO WS-STUDENTS-READ
+           END-READ.
+       8000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 9000-TERMINATE
+      *----------------------------------------------------------------
+       9000-TERMINATE.
+           IF WS-STUDENTS-READ > 0
+               COMPUTE WS-CLASS-AVERAGE
+                   = WS-MARKS-TOTAL / WS-STUDENTS-READ
+           END-IF.
+
+           MOVE WS-COUNT-A TO RS-COUNT-A.
+           MOVE WS-COUNT-B TO RS-COUNT-B.
+           MOVE WS-COUNT-C TO RS-COUNT-C.
+           MOVE WS-COUNT-D TO RS-COUNT-D.
+           MOVE WS-COUNT-E TO RS-COUNT-E.
+           MOVE WS-COUNT-F TO RS-COUNT-F.
+           WRITE ROSTER-LINE FROM ROSTER-SUMMARY-1.
+
+           MOVE WS-CLASS-AVERAGE TO RS-AVERAGE.
+           WRITE ROSTER-LINE FROM ROSTER-SUMMARY-2.
+
+           MOVE WS-PASS-COUNT TO RS-PASS-COUNT.
+           MOVE WS-FAIL-COUNT TO RS-FAIL-COUNT.
+           WRITE ROSTER-LINE FROM ROSTER-SUMMARY-3.
+
+           PERFORM 9500-WRITE-CONTROL-TOTALS THRU 9500-EXIT.
+
+      *    RUN REACHED END OF STUDENTS NORMALLY - CLEAR THE CHECKPOINT
+      *    SO THE NEXT RUN STARTS A FRESH CLASS INSTEAD OF RESUMING.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
+           CLOSE STUDENT-MARKS
+                 CLASS-ROSTER
+                 SHARED-EXCEPTION-LOG.
+       9000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 9500-WRITE-CONTROL-TOTALS - RECONCILES STUDENTS READ AGAINST
+      * STUDENTS GRADED PLUS STUDENTS REJECTED BY THE MARKS-RANGE EDIT.
+      *----------------------------------------------------------------
+       9500-WRITE-CONTROL-TOTALS.
+           MOVE WS-STUDENTS-READ   TO CT-RECORDS-READ.
+           MOVE WS-STUDENTS-GRADED TO CT-RECORDS-PROCESSED.
+           IF WS-STUDENTS-READ =
+               WS-STUDENTS-GRADED + WS-STUDENTS-REJECTED
+               MOVE "IN BALANCE"  TO CT-RECONCILE-MSG
+           ELSE
+               MOVE "OUT OF BAL" TO CT-RECONCILE-MSG
+           END-IF.
+           WRITE ROSTER-LINE FROM CONTROL-TOTAL-LINE.
+       9500-EXIT.
+           EXIT.
