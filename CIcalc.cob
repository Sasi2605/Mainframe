@@ -1,38 +1,751 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CI-CALCULATOR.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-
-       01 WS-PRINCIPAL        PIC 9(7)V99.
-       01 WS-RATE             PIC 9(3)V99.
-       01 WS-YRS            PIC 99.
-       01 WS-AMT           PIC 9(9)V99.
-       01 WS-CI               PIC 9(9)V99.
-       01 WS-POWER            PIC 9(9)V99 VALUE 1.
-       01 WS-CNT            PIC 99.
-
-       PROCEDURE DIVISION.
-
-      
-           ACCEPT WS-PRINCIPAL.
-           ACCEPT WS-RATE.
-           ACCEPT WS-YRS.
-
-           COMPUTE WS-RATE = WS-RATE / 100.
-           ADD 1 TO WS-RATE.
-
-           MOVE 1 TO WS-POWER.
-
-           PERFORM VARYING WS-CNT FROM 1 BY 1
-               UNTIL WS-CNT > WS-YRS
-               COMPUTE WS-POWER = WS-POWER * WS-RATE
-           END-PERFORM.
-
-           COMPUTE WS-AMT = WS-PRINCIPAL * WS-POWER.
-           COMPUTE WS-CI = WS-AMT - WS-PRINCIPAL.
-
-           DISPLAY "TOTAL AMOUNT = " WS-AMT.
-           DISPLAY "COMPOUND INTEREST = " WS-CI.
-
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CI-CALCULATOR.
+       AUTHOR. R-DSOUZA.
+       INSTALLATION. LOAN-SERVICING.
+       DATE-WRITTEN. 2019-04-01.
+       DATE-COMPILED.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *----------------------------------------------------------------
+      * 2026-08-09 RSD  CONVERTED FROM SINGLE-ACCOUNT ACCEPT/DISPLAY
+      *                 TO A LOAN-ACCOUNTS BATCH RUN WITH A PRINTED
+      *                 INTEREST REGISTER.
+      * 2026-08-09 RSD  ADDED YEAR-BY-YEAR AMORTIZATION SCHEDULE OUTPUT.
+      * 2026-08-09 RSD  ADDED RATE/TERM RANGE EDITS WITH A REJECT LOG.
+      * 2026-08-09 RSD  ADDED MONTHLY/QUARTERLY COMPOUNDING FREQUENCY.
+      * 2026-08-09 RSD  ADDED AN OPTIONAL RATE-CODE LOOKUP AGAINST THE
+      *                 SHARED RATE-MASTER FILE, ALSO USED BY
+      *                 SIMPLE-INTEREST, SO BOTH PROGRAMS CAN PRICE
+      *                 OFF ONE PUBLISHED RATE TABLE.
+      * 2026-08-09 RSD  REJECTED ACCOUNTS ARE NOW ALSO LOGGED TO THE
+      *                 SHARED EXCEPTION LOG USED ACROSS THE UTILITY
+      *                 SUITE, IN ADDITION TO THE EXISTING CI-EXCEPTIONS
+      *                 REJECT FILE.
+      * 2026-08-09 RSD  ADDED A CONTROL-TOTAL TRAILER LINE TO THE
+      *                 INTEREST REGISTER RECONCILING ACCOUNTS READ
+      *                 AGAINST ACCOUNTS PROCESSED PLUS REJECTED.
+      * 2026-08-09 RSD  CHANGED STOP RUN TO GOBACK SO THIS PROGRAM CAN
+      *                 BE CALLED FROM THE NEW UTILITY MENU DISPATCHER
+      *                 WITHOUT ENDING THE WHOLE SESSION; BEHAVIOR WHEN
+      *                 RUN STANDALONE IS UNCHANGED.
+      * 2026-08-09 RSD  EACH PROCESSED ACCOUNT NOW ALSO POSTS A DEBIT/
+      *                 CREDIT PAIR TO A GENERAL-LEDGER EXTRACT FILE SO
+      *                 THE INTEREST EARNED CAN BE LOADED STRAIGHT INTO
+      *                 THE LEDGER POSTING JOB INSTEAD OF BEING KEYED
+      *                 FROM THE PRINTED REGISTER.
+      * 2026-08-09 RSD  THE REGISTER NOW OPENS WITH A RUN-ID/DATE STAMP
+      *                 LINE SO AN OPERATOR CAN TELL WHICH RUN PRODUCED
+      *                 A GIVEN REGISTER.
+      * 2026-08-09 RSD  THE REGISTER IS NOW PAGINATED - THE HEADING
+      *                 LINES REPEAT WITH A PAGE NUMBER EVERY
+      *                 WS-LINES-PER-PAGE DETAIL LINES.
+      * 2026-08-09 RSD  LOAN-ACCOUNTS IS NOW THE INDEXED LOAN-MASTER
+      *                 FILE (LOANMSTR) INSTEAD OF THE FLAT LOANACCT
+      *                 TRANSACTION FILE, SO AN ACCOUNT'S TERMS ARE
+      *                 MAINTAINED ONCE (BY THE NEW LOAN-MAINT PROGRAM)
+      *                 RATHER THAN RESUBMITTED EVERY NIGHT.  THIS RUN
+      *                 STILL READS THE MASTER SEQUENTIALLY, IN
+      *                 ASCENDING ACCOUNT-NUMBER ORDER, SO THE REST OF
+      *                 THE PROCESSING LOGIC IS UNCHANGED.
+      * 2026-08-09 RSD  ADDED AN OPTIONAL CURRENCY CODE TO THE LOAN
+      *                 MASTER AND MAINTENANCE TRANSACTION, LOOKED UP
+      *                 AGAINST THE NEW SHARED CURRENCY-MASTER (ALSO
+      *                 USED BY SIMPLE-INTEREST) FOR ITS DISPLAY SYMBOL
+      *                 ON THE REGISTER AND SCHEDULE, AND CARRIED ONTO
+      *                 THE GENERAL-LEDGER EXTRACT.  A BLANK CODE
+      *                 DEFAULTS TO USD.
+      * 2026-08-09 RSD  ADDED AN AMORTIZATION SCHEDULE EXPORT FILE
+      *                 (CISCHEXP) ALONGSIDE THE PRINTED SCHEDULE - THE
+      *                 SAME YEAR-END FIGURES, UNEDITED AND WITH THE
+      *                 RAW RATE AND CURRENCY CODES, SO THE SCHEDULE
+      *                 CAN BE LOADED INTO ANOTHER SYSTEM THE SAME WAY
+      *                 THE GENERAL-LEDGER EXTRACT ALREADY IS.
+      * 2026-08-09 RSD  WIDENED WS-YRS AND LM-YEARS/LT-YEARS FROM A
+      *                 TWO-DIGIT TERM TO THREE DIGITS SO A LONG-DATED
+      *                 PRODUCT OVER 99 YEARS CAN BE KEYED; RAISED
+      *                 WS-YRS-MAX TO MATCH.  RD-YRS AND SD-YEAR WERE
+      *                 ALREADY THREE-DIGIT DISPLAY FIELDS AND DID NOT
+      *                 NEED TO CHANGE.
+      * 2026-08-09 RSD  3100-COMPOUND-ONE-PERIOD NOW CARRIES AN ON SIZE
+      *                 ERROR CHECK ON THE WS-POWER COMPUTE - A RATE
+      *                 AND TERM WITHIN THE EDIT LIMITS ABOVE CAN STILL
+      *                 RUN WS-POWER PAST PIC 9(9)V99, WHICH WAS
+      *                 SILENTLY TRUNCATING AND FEEDING GARBAGE TO THE
+      *                 REGISTER AND GL EXTRACT.  AN OVERFLOWING
+      *                 ACCOUNT IS NOW REJECTED AND LOGGED THE SAME WAY
+      *                 AN OUT-OF-RANGE RATE OR TERM ALREADY IS.
+      *----------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOAN-ACCOUNTS   ASSIGN TO LOANMSTR
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS LM-ACCT-NO
+               FILE STATUS IS WS-LOAN-FILE-STATUS.
+
+           SELECT RATE-MASTER     ASSIGN TO RATEMSTR
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CURRENCY-MASTER ASSIGN TO CURRMSTR
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT INTEREST-REGISTER ASSIGN TO CIREGIST
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT AMORT-SCHEDULE  ASSIGN TO CISCHED
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT AMORT-EXPORT    ASSIGN TO CISCHEXP
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CI-EXCEPTIONS   ASSIGN TO CIREJECT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT GL-EXTRACT      ASSIGN TO CIGLPOST
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SHARED-EXCEPTION-LOG ASSIGN TO SYSEXCP
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCP-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOAN-ACCOUNTS.
+       COPY LOANMSTR.
+
+       FD  INTEREST-REGISTER
+           RECORDING MODE IS F.
+       01  REGISTER-LINE           PIC X(80).
+
+       FD  AMORT-SCHEDULE
+           RECORDING MODE IS F.
+       01  SCHEDULE-LINE           PIC X(80).
+
+       FD  AMORT-EXPORT
+           RECORDING MODE IS F.
+       01  AMORT-EXPORT-LINE       PIC X(48).
+
+       FD  CI-EXCEPTIONS
+           RECORDING MODE IS F.
+       01  EXCEPTION-LINE          PIC X(80).
+
+       FD  GL-EXTRACT
+           RECORDING MODE IS F.
+       01  GL-EXTRACT-LINE         PIC X(62).
+
+       FD  RATE-MASTER
+           RECORDING MODE IS F.
+       COPY RATEMSTR.
+
+       FD  CURRENCY-MASTER
+           RECORDING MODE IS F.
+       COPY CURRMSTR.
+
+       FD  SHARED-EXCEPTION-LOG
+           RECORDING MODE IS F.
+       COPY EXCPTLOG.
+
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------
+      * SWITCHES
+      *----------------------------------------------------------------
+       01  WS-SWITCHES.
+           05 WS-EOF-SW            PIC X(01) VALUE 'N'.
+              88 END-OF-ACCOUNTS            VALUE 'Y'.
+           05 WS-EDIT-SW           PIC X(01) VALUE 'Y'.
+              88 ACCOUNT-IS-VALID           VALUE 'Y'.
+              88 ACCOUNT-IS-INVALID         VALUE 'N'.
+           05 WS-RATE-EOF-SW       PIC X(01) VALUE 'N'.
+              88 END-OF-RATE-MASTER         VALUE 'Y'.
+           05 WS-CURR-EOF-SW       PIC X(01) VALUE 'N'.
+              88 END-OF-CURRENCY-MASTER     VALUE 'Y'.
+
+       01  WS-EXCP-FILE-STATUS     PIC X(02).
+           88 EXCP-FILE-NOT-FOUND          VALUE '35'.
+
+       01  WS-LOAN-FILE-STATUS     PIC X(02).
+
+      *----------------------------------------------------------------
+      * RATE-MASTER TABLE - LOADED FROM RATE-MASTER AT START-UP AND
+      * SEARCHED BY RATE CODE FOR EACH ACCOUNT.
+      *----------------------------------------------------------------
+       01  WS-RATE-TABLE-COUNT     PIC 9(04) VALUE 0.
+       01  RATE-MASTER-TABLE.
+           05 RM-ENTRY OCCURS 0 TO 1000 TIMES
+                 DEPENDING ON WS-RATE-TABLE-COUNT
+                 INDEXED BY RM-IDX.
+              10 RM-TABLE-CODE      PIC X(04).
+              10 RM-TABLE-RATE      PIC 9(3)V99.
+
+       01  WS-RATE-FOUND-SW        PIC X(01) VALUE 'N'.
+           88 RATE-CODE-WAS-FOUND          VALUE 'Y'.
+
+      *----------------------------------------------------------------
+      * CURRENCY-MASTER TABLE - LOADED FROM CURRENCY-MASTER AT START-UP
+      * AND SEARCHED BY CURRENCY CODE FOR EACH ACCOUNT.  A BLANK OR
+      * UNRECOGNIZED CODE DEFAULTS TO THE HOME CURRENCY, USD.
+      *----------------------------------------------------------------
+       01  WS-CURRENCY-TABLE-COUNT PIC 9(04) VALUE 0.
+       01  CURRENCY-MASTER-TABLE.
+           05 CURR-ENTRY OCCURS 0 TO 200 TIMES
+                 DEPENDING ON WS-CURRENCY-TABLE-COUNT
+                 INDEXED BY CURR-IDX.
+              10 CURR-TABLE-CODE    PIC X(03).
+              10 CURR-TABLE-SYM     PIC X(03).
+
+       01  WS-CURRENCY-FOUND-SW    PIC X(01) VALUE 'N'.
+           88 CURRENCY-CODE-WAS-FOUND     VALUE 'Y'.
+
+       01  WS-CURRENCY-CODE        PIC X(03).
+       01  WS-CURRENCY-SYM         PIC X(03).
+
+      *----------------------------------------------------------------
+      * EDIT LIMITS FOR THE RATE AND TERM FIELDS.  A ZERO TERM OR A
+      * RATE OUTSIDE THIS RANGE IS CLEARLY A KEYING ERROR AND IS
+      * REJECTED RATHER THAN COMPOUNDED.
+      *----------------------------------------------------------------
+       01  WS-EDIT-LIMITS.
+           05 WS-RATE-MAX           PIC 9(3)V99 VALUE 100.00.
+           05 WS-YRS-MAX            PIC 9(3)    VALUE 150.
+
+       01  EXCEPTION-DETAIL.
+           05 ED-ACCT-NO             PIC X(06).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 ED-REASON              PIC X(40).
+
+      *----------------------------------------------------------------
+      * WORKING FIGURES CARRIED OVER FROM THE ORIGINAL SINGLE-ACCOUNT
+      * PROGRAM - NOW COMPUTED ONCE PER LOAN-ACCOUNTS RECORD.
+      *----------------------------------------------------------------
+       01  WS-PRINCIPAL             PIC 9(7)V99.
+       01  WS-RATE                  PIC 9(3)V99.
+       01  WS-YRS                   PIC 9(3).
+       01  WS-AMT                   PIC 9(9)V99.
+       01  WS-CI                    PIC 9(9)V99.
+       01  WS-POWER                 PIC 9(9)V99.
+       01  WS-CNT                   PIC 9(5) COMP.
+       01  WS-YEAR-AMT               PIC 9(9)V99.
+
+      *----------------------------------------------------------------
+      * COMPOUNDING FREQUENCY - THE ORIGINAL PROGRAM ONLY COMPOUNDED
+      * ONCE A YEAR.  WS-FREQ HOLDS THE NUMBER OF COMPOUNDING PERIODS
+      * PER YEAR AND WS-TOTAL-PERIODS THE TOTAL NUMBER OF PERIODS
+      * OVER THE FULL TERM.
+      *----------------------------------------------------------------
+       01  WS-FREQ                  PIC 99 COMP.
+       01  WS-TOTAL-PERIODS         PIC 9(5) COMP.
+       01  WS-PERIOD-RATE           PIC 9(3)V9999.
+
+       01  WS-COUNTS.
+           05 WS-ACCTS-READ         PIC 9(7) COMP VALUE 0.
+           05 WS-ACCTS-PROCESSED    PIC 9(7) COMP VALUE 0.
+           05 WS-ACCTS-REJECTED     PIC 9(7) COMP VALUE 0.
+
+       COPY CTLTOTAL.
+
+      *----------------------------------------------------------------
+      * GENERAL-LEDGER EXTRACT - GL ACCOUNT CODES FOR THE INTEREST
+      * DEBIT/CREDIT PAIR POSTED FOR EACH PROCESSED ACCOUNT.
+      *----------------------------------------------------------------
+       01  WS-GL-CODES.
+           05 WS-GL-INT-RECEIVABLE  PIC X(10) VALUE "1050-INTRC".
+           05 WS-GL-INT-INCOME      PIC X(10) VALUE "4200-INTIN".
+
+       COPY GLEXTRCT.
+
+      *----------------------------------------------------------------
+      * AMORTIZATION SCHEDULE EXPORT - SAME FIGURES AS THE PRINTED
+      * SCHEDULE, UNEDITED, FOR A DOWNSTREAM SYSTEM TO LOAD DIRECTLY.
+      *----------------------------------------------------------------
+       COPY SCHEDEXP.
+
+      *----------------------------------------------------------------
+      * RUN-ID/DATE STAMP WORKING STORAGE.
+      *----------------------------------------------------------------
+       01  WS-RUN-DATE-RAW     PIC 9(08).
+       01  WS-RUN-TIME-RAW     PIC 9(06).
+       01  WS-RUN-DATE-FMT.
+           05 WS-RDF-YYYY      PIC 9(04).
+           05 FILLER           PIC X(01) VALUE "-".
+           05 WS-RDF-MM        PIC 9(02).
+           05 FILLER           PIC X(01) VALUE "-".
+           05 WS-RDF-DD        PIC 9(02).
+       01  WS-RUN-ID-FMT.
+           05 WS-RIF-PGM       PIC X(06) VALUE "CICALC".
+           05 WS-RIF-TIME      PIC 9(06).
+
+       COPY RUNSTAMP.
+
+      *----------------------------------------------------------------
+      * PAGINATION WORKING STORAGE.
+      *----------------------------------------------------------------
+       01  WS-LINES-PER-PAGE        PIC 9(03) COMP VALUE 50.
+       01  WS-LINE-COUNT            PIC 9(03) COMP VALUE 0.
+       01  WS-PAGE-COUNT            PIC 9(04) COMP VALUE 0.
+
+       01  SCHEDULE-HEADING.
+           05 FILLER                PIC X(06) VALUE "ACCT #".
+           05 FILLER                PIC X(04) VALUE SPACES.
+           05 FILLER                PIC X(04) VALUE "YEAR".
+           05 FILLER                PIC X(04) VALUE SPACES.
+           05 FILLER                PIC X(15) VALUE "RUNNING BALANCE".
+
+       01  SCHEDULE-DETAIL.
+           05 SD-ACCT-NO             PIC X(06).
+           05 FILLER                 PIC X(04) VALUE SPACES.
+           05 SD-YEAR                PIC ZZ9.
+           05 FILLER                 PIC X(05) VALUE SPACES.
+           05 SD-AMT                 PIC ZZZ,ZZZ,ZZ9.99.
+           05 FILLER                 PIC X(04) VALUE SPACES.
+           05 SD-CURRENCY             PIC X(03).
+
+       01  REGISTER-HEADING-1.
+           05 FILLER                PIC X(30) VALUE
+              "COMPOUND INTEREST REGISTER".
+           05 FILLER                PIC X(05) VALUE SPACES.
+           05 FILLER                PIC X(05) VALUE "PAGE ".
+           05 RH-PAGE-NO             PIC ZZZ9.
+
+       01  REGISTER-HEADING-2.
+           05 FILLER                PIC X(06) VALUE "ACCT #".
+           05 FILLER                PIC X(04) VALUE SPACES.
+           05 FILLER                PIC X(11) VALUE "  PRINCIPAL".
+           05 FILLER                PIC X(04) VALUE SPACES.
+           05 FILLER                PIC X(06) VALUE "  RATE".
+           05 FILLER                PIC X(04) VALUE SPACES.
+           05 FILLER                PIC X(04) VALUE "YRS".
+           05 FILLER                PIC X(04) VALUE SPACES.
+           05 FILLER                PIC X(11) VALUE "     AMOUNT".
+           05 FILLER                PIC X(04) VALUE SPACES.
+           05 FILLER                PIC X(11) VALUE "   INTEREST".
+           05 FILLER                PIC X(04) VALUE SPACES.
+           05 FILLER                PIC X(03) VALUE "CUR".
+
+       01  REGISTER-DETAIL.
+           05 RD-ACCT-NO            PIC X(06).
+           05 FILLER                PIC X(04) VALUE SPACES.
+           05 RD-PRINCIPAL          PIC ZZZZ,ZZ9.99.
+           05 FILLER                PIC X(04) VALUE SPACES.
+           05 RD-RATE               PIC ZZ9.99.
+           05 FILLER                PIC X(04) VALUE SPACES.
+           05 RD-YRS                PIC ZZ9.
+           05 FILLER                PIC X(04) VALUE SPACES.
+           05 RD-AMT                PIC ZZZ,ZZZ,ZZ9.99.
+           05 FILLER                PIC X(04) VALUE SPACES.
+           05 RD-CI                 PIC ZZZ,ZZZ,ZZ9.99.
+           05 FILLER                PIC X(04) VALUE SPACES.
+           05 RD-CURRENCY            PIC X(03).
+
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------
+      * 0000-MAINLINE
+      *----------------------------------------------------------------
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE      THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-ACCOUNT THRU 2000-EXIT
+               UNTIL END-OF-ACCOUNTS.
+           PERFORM 9000-TERMINATE       THRU 9000-EXIT.
+           GOBACK.
+
+      *----------------------------------------------------------------
+      * 1000-INITIALIZE
+      *----------------------------------------------------------------
+       1000-INITIALIZE.
+           OPEN INPUT  LOAN-ACCOUNTS
+           OPEN INPUT  RATE-MASTER
+           OPEN INPUT  CURRENCY-MASTER
+           OPEN OUTPUT INTEREST-REGISTER
+           OPEN OUTPUT AMORT-SCHEDULE
+           OPEN OUTPUT AMORT-EXPORT
+           OPEN OUTPUT CI-EXCEPTIONS
+           OPEN OUTPUT GL-EXTRACT.
+
+           OPEN EXTEND SHARED-EXCEPTION-LOG.
+           IF EXCP-FILE-NOT-FOUND
+               OPEN OUTPUT SHARED-EXCEPTION-LOG
+           END-IF.
+
+           PERFORM 1050-WRITE-RUN-STAMP THRU 1050-EXIT.
+
+           MOVE 1 TO WS-PAGE-COUNT.
+           PERFORM 1060-WRITE-HEADING THRU 1060-EXIT.
+           WRITE SCHEDULE-LINE FROM SCHEDULE-HEADING.
+
+           PERFORM 1100-LOAD-RATE-MASTER THRU 1100-EXIT
+               UNTIL END-OF-RATE-MASTER.
+           CLOSE RATE-MASTER.
+
+           PERFORM 1150-LOAD-CURRENCY-MASTER THRU 1150-EXIT
+               UNTIL END-OF-CURRENCY-MASTER.
+           CLOSE CURRENCY-MASTER.
+
+           PERFORM 8000-READ-ACCOUNT THRU 8000-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1050-WRITE-RUN-STAMP - WRITES THE RUN-ID/DATE BANNER AS THE
+      * FIRST LINE OF THE INTEREST REGISTER.  THE RUN ID IS THE
+      * PROGRAM MNEMONIC FOLLOWED BY THE TIME OF DAY SO BACK-TO-BACK
+      * RUNS ON THE SAME DAY CAN STILL BE TOLD APART.
+      *----------------------------------------------------------------
+       1050-WRITE-RUN-STAMP.
+           ACCEPT WS-RUN-DATE-RAW FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME-RAW FROM TIME.
+
+           MOVE WS-RUN-DATE-RAW(1:4) TO WS-RDF-YYYY.
+           MOVE WS-RUN-DATE-RAW(5:2) TO WS-RDF-MM.
+           MOVE WS-RUN-DATE-RAW(7:2) TO WS-RDF-DD.
+           MOVE WS-RUN-DATE-FMT      TO RS-RUN-DATE.
+
+           MOVE WS-RUN-TIME-RAW      TO WS-RIF-TIME.
+           MOVE WS-RUN-ID-FMT        TO RS-RUN-ID.
+
+           WRITE REGISTER-LINE FROM RUN-STAMP-LINE.
+       1050-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1060-WRITE-HEADING - WRITES THE TWO HEADING LINES WITH THE
+      * CURRENT PAGE NUMBER, THEN ADVANCES THE PAGE COUNT AND RESETS
+      * THE LINE COUNT FOR THE NEW PAGE.  CALLED ONCE AT REPORT START
+      * AND AGAIN EVERY TIME 2000-PROCESS-ACCOUNT FILLS A PAGE.
+      *----------------------------------------------------------------
+       1060-WRITE-HEADING.
+           MOVE WS-PAGE-COUNT TO RH-PAGE-NO.
+           WRITE REGISTER-LINE FROM REGISTER-HEADING-1.
+           WRITE REGISTER-LINE FROM REGISTER-HEADING-2.
+           MOVE 2 TO WS-LINE-COUNT.
+           ADD 1 TO WS-PAGE-COUNT.
+       1060-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1100-LOAD-RATE-MASTER
+      *----------------------------------------------------------------
+       1100-LOAD-RATE-MASTER.
+           READ RATE-MASTER
+               AT END
+                   MOVE 'Y' TO WS-RATE-EOF-SW
+               NOT AT END
+                   ADD 1 TO WS-RATE-TABLE-COUNT
+                   MOVE RATE-MASTER-REC TO RM-ENTRY(WS-RATE-TABLE-COUNT)
+           END-READ.
+       1100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1150-LOAD-CURRENCY-MASTER
+      *----------------------------------------------------------------
+       1150-LOAD-CURRENCY-MASTER.
+           READ CURRENCY-MASTER
+               AT END
+                   MOVE 'Y' TO WS-CURR-EOF-SW
+               NOT AT END
+                   ADD 1 TO WS-CURRENCY-TABLE-COUNT
+                   MOVE CURRENCY-MASTER-REC
+                       TO CURR-ENTRY(WS-CURRENCY-TABLE-COUNT)
+           END-READ.
+       1150-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2000-PROCESS-ACCOUNT
+      *----------------------------------------------------------------
+       2000-PROCESS-ACCOUNT.
+           MOVE LM-PRINCIPAL TO WS-PRINCIPAL.
+           MOVE LM-RATE      TO WS-RATE.
+           MOVE LM-YEARS     TO WS-YRS.
+
+           MOVE LM-COMP-FREQ TO WS-FREQ.
+           IF WS-FREQ = ZERO
+               MOVE 1 TO WS-FREQ
+           END-IF.
+
+           IF LM-RATE-CODE NOT = SPACES
+               PERFORM 2050-LOOKUP-RATE THRU 2050-EXIT
+           END-IF.
+
+           PERFORM 2080-SET-CURRENCY THRU 2080-EXIT.
+
+           PERFORM 2500-EDIT-ACCOUNT THRU 2500-EXIT.
+
+           IF ACCOUNT-IS-VALID
+               PERFORM 3000-COMPUTE-INTEREST THRU 3000-EXIT
+           END-IF.
+
+           IF ACCOUNT-IS-VALID
+               IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+                   PERFORM 1060-WRITE-HEADING THRU 1060-EXIT
+               END-IF
+               PERFORM 4000-WRITE-DETAIL     THRU 4000-EXIT
+               ADD 1 TO WS-ACCTS-PROCESSED
+           ELSE
+               ADD 1 TO WS-ACCTS-REJECTED
+           END-IF.
+
+           PERFORM 8000-READ-ACCOUNT THRU 8000-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2050-LOOKUP-RATE - OVERRIDES WS-RATE FROM THE RATE-MASTER TABLE
+      * WHEN THE ACCOUNT CARRIES A RATE CODE.  A CODE THAT IS NOT FOUND
+      * IN THE TABLE LEAVES WS-RATE AS READ FROM LOAN-ACCOUNTS, SO THE
+      * NORMAL RATE-OUT-OF-RANGE EDIT CATCHES IT.
+      *----------------------------------------------------------------
+       2050-LOOKUP-RATE.
+           MOVE 'N' TO WS-RATE-FOUND-SW.
+           PERFORM 2060-SEARCH-RATE THRU 2060-EXIT
+               VARYING RM-IDX FROM 1 BY 1
+               UNTIL RM-IDX > WS-RATE-TABLE-COUNT
+                  OR RATE-CODE-WAS-FOUND.
+       2050-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2060-SEARCH-RATE
+      *----------------------------------------------------------------
+       2060-SEARCH-RATE.
+           IF RM-TABLE-CODE(RM-IDX) = LM-RATE-CODE
+               MOVE RM-TABLE-RATE(RM-IDX) TO WS-RATE
+               MOVE 'Y' TO WS-RATE-FOUND-SW
+           END-IF.
+       2060-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2080-SET-CURRENCY - DEFAULTS A BLANK CURRENCY CODE TO USD AND
+      * LOOKS UP ITS TABLE ENTRY FOR THE DETAIL, SCHEDULE, AND GL
+      * EXTRACT LINES.
+      *----------------------------------------------------------------
+       2080-SET-CURRENCY.
+           MOVE LM-CURRENCY-CODE TO WS-CURRENCY-CODE.
+           IF WS-CURRENCY-CODE = SPACES
+               MOVE "USD" TO WS-CURRENCY-CODE
+           END-IF.
+
+           MOVE 'N' TO WS-CURRENCY-FOUND-SW.
+           MOVE WS-CURRENCY-CODE TO WS-CURRENCY-SYM.
+           PERFORM 2085-SEARCH-CURRENCY THRU 2085-EXIT
+               VARYING CURR-IDX FROM 1 BY 1
+               UNTIL CURR-IDX > WS-CURRENCY-TABLE-COUNT
+                  OR CURRENCY-CODE-WAS-FOUND.
+       2080-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2085-SEARCH-CURRENCY - A CODE NOT FOUND IN THE TABLE LEAVES
+      * WS-CURRENCY-SYM EQUAL TO THE CURRENCY CODE ITSELF.
+      *----------------------------------------------------------------
+       2085-SEARCH-CURRENCY.
+           IF CURR-TABLE-CODE(CURR-IDX) = WS-CURRENCY-CODE
+               MOVE CURR-TABLE-SYM(CURR-IDX) TO WS-CURRENCY-SYM
+               MOVE 'Y' TO WS-CURRENCY-FOUND-SW
+           END-IF.
+       2085-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2500-EDIT-ACCOUNT - REJECTS A RATE OR TERM THAT IS OUT OF
+      * RANGE BEFORE IT EVER REACHES THE COMPOUNDING LOGIC.
+      *----------------------------------------------------------------
+       2500-EDIT-ACCOUNT.
+           SET ACCOUNT-IS-VALID TO TRUE.
+
+           IF WS-RATE = ZERO OR WS-RATE > WS-RATE-MAX
+               SET ACCOUNT-IS-INVALID TO TRUE
+               MOVE "RATE OUT OF RANGE" TO ED-REASON
+               PERFORM 2600-WRITE-EXCEPTION THRU 2600-EXIT
+           END-IF.
+
+           IF WS-YRS = ZERO OR WS-YRS > WS-YRS-MAX
+               SET ACCOUNT-IS-INVALID TO TRUE
+               MOVE "TERM OUT OF RANGE" TO ED-REASON
+               PERFORM 2600-WRITE-EXCEPTION THRU 2600-EXIT
+           END-IF.
+
+           IF WS-FREQ <> 1 AND WS-FREQ <> 4 AND WS-FREQ <> 12
+               SET ACCOUNT-IS-INVALID TO TRUE
+               MOVE "COMPOUNDING FREQUENCY INVALID" TO ED-REASON
+               PERFORM 2600-WRITE-EXCEPTION THRU 2600-EXIT
+           END-IF.
+       2500-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2600-WRITE-EXCEPTION
+      *----------------------------------------------------------------
+       2600-WRITE-EXCEPTION.
+           MOVE LM-ACCT-NO TO ED-ACCT-NO.
+           WRITE EXCEPTION-LINE FROM EXCEPTION-DETAIL.
+
+           MOVE SPACES     TO SHARED-EXCEPTION-REC.
+           MOVE "CICALC"   TO SE-PROGRAM-ID.
+           MOVE LM-ACCT-NO TO SE-ENTRY-ID.
+           MOVE ED-REASON  TO SE-REASON.
+           WRITE SHARED-EXCEPTION-REC.
+       2600-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 3000-COMPUTE-INTEREST - SAME COMPOUNDING LOGIC AS THE ORIGINAL
+      * SINGLE-ACCOUNT PROGRAM, RUN ONCE PER LOAN-ACCOUNTS RECORD, BUT
+      * NOW STEPPED ONE COMPOUNDING PERIOD AT A TIME SO WS-FREQ CAN BE
+      * ANNUAL, QUARTERLY, OR MONTHLY.  A SCHEDULE LINE IS STILL
+      * DROPPED ONLY AT EACH YEAR BOUNDARY.
+      *----------------------------------------------------------------
+       3000-COMPUTE-INTEREST.
+           COMPUTE WS-PERIOD-RATE = WS-RATE / WS-FREQ / 100.
+           ADD 1 TO WS-PERIOD-RATE.
+
+           COMPUTE WS-TOTAL-PERIODS = WS-YRS * WS-FREQ.
+
+           MOVE 1 TO WS-POWER.
+
+           PERFORM 3100-COMPOUND-ONE-PERIOD THRU 3100-EXIT
+               VARYING WS-CNT FROM 1 BY 1
+               UNTIL WS-CNT > WS-TOTAL-PERIODS
+                  OR ACCOUNT-IS-INVALID.
+
+           IF ACCOUNT-IS-VALID
+               COMPUTE WS-AMT = WS-PRINCIPAL * WS-POWER
+               COMPUTE WS-CI  = WS-AMT - WS-PRINCIPAL
+           END-IF.
+       3000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 3100-COMPOUND-ONE-PERIOD
+      *----------------------------------------------------------------
+       3100-COMPOUND-ONE-PERIOD.
+           COMPUTE WS-POWER = WS-POWER * WS-PERIOD-RATE
+               ON SIZE ERROR
+                   SET ACCOUNT-IS-INVALID TO TRUE
+                   MOVE "COMPOUND INTEREST OVERFLOW" TO ED-REASON
+                   PERFORM 2600-WRITE-EXCEPTION THRU 2600-EXIT
+           END-COMPUTE.
+
+           IF ACCOUNT-IS-VALID AND FUNCTION MOD(WS-CNT, WS-FREQ) = 0
+               COMPUTE WS-YEAR-AMT = WS-PRINCIPAL * WS-POWER
+               PERFORM 3200-WRITE-SCHEDULE-LINE THRU 3200-EXIT
+           END-IF.
+       3100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 3200-WRITE-SCHEDULE-LINE
+      *----------------------------------------------------------------
+       3200-WRITE-SCHEDULE-LINE.
+           MOVE LM-ACCT-NO             TO SD-ACCT-NO.
+           COMPUTE SD-YEAR = WS-CNT / WS-FREQ.
+           MOVE WS-YEAR-AMT             TO SD-AMT.
+           MOVE WS-CURRENCY-SYM         TO SD-CURRENCY.
+           WRITE SCHEDULE-LINE FROM SCHEDULE-DETAIL.
+
+           PERFORM 3250-WRITE-EXPORT-LINE THRU 3250-EXIT.
+       3200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 3250-WRITE-EXPORT-LINE - WRITES THE SAME YEAR-END FIGURE TO THE
+      * AMORTIZATION SCHEDULE EXPORT, UNEDITED AND WITH THE RAW RATE
+      * AND CURRENCY CODES IN PLACE OF THE DISPLAY SYMBOL.
+      *----------------------------------------------------------------
+       3250-WRITE-EXPORT-LINE.
+           MOVE LM-ACCT-NO      TO AX-ACCT-NO.
+           COMPUTE AX-YEAR = WS-CNT / WS-FREQ.
+           MOVE WS-PRINCIPAL    TO AX-PRINCIPAL.
+           MOVE WS-YEAR-AMT     TO AX-BALANCE.
+           MOVE LM-RATE-CODE    TO AX-RATE-CODE.
+           MOVE WS-CURRENCY-CODE TO AX-CURRENCY.
+           WRITE AMORT-EXPORT-LINE FROM AMORT-EXPORT-REC.
+       3250-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 4000-WRITE-DETAIL
+      *----------------------------------------------------------------
+       4000-WRITE-DETAIL.
+           MOVE LM-ACCT-NO   TO RD-ACCT-NO.
+           MOVE LM-PRINCIPAL TO RD-PRINCIPAL.
+           MOVE WS-RATE      TO RD-RATE.
+           MOVE LM-YEARS     TO RD-YRS.
+           MOVE WS-AMT       TO RD-AMT.
+           MOVE WS-CI        TO RD-CI.
+           MOVE WS-CURRENCY-SYM TO RD-CURRENCY.
+
+           WRITE REGISTER-LINE FROM REGISTER-DETAIL.
+           ADD 1 TO WS-LINE-COUNT.
+
+           PERFORM 4500-POST-GL-ENTRY THRU 4500-EXIT.
+       4000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 4500-POST-GL-ENTRY - POSTS THE INTEREST EARNED ON THIS ACCOUNT
+      * AS A MATCHED DEBIT/CREDIT PAIR TO THE GENERAL-LEDGER EXTRACT -
+      * A DEBIT TO INTEREST RECEIVABLE AND A MATCHING CREDIT TO
+      * INTEREST INCOME.
+      *----------------------------------------------------------------
+       4500-POST-GL-ENTRY.
+           MOVE LM-ACCT-NO           TO GL-ACCT-NO.
+           MOVE WS-GL-INT-RECEIVABLE TO GL-GL-ACCOUNT.
+           SET GL-IS-DEBIT           TO TRUE.
+           MOVE WS-CI                TO GL-AMOUNT.
+           MOVE WS-CURRENCY-CODE     TO GL-CURRENCY.
+           MOVE "INTEREST EARNED"    TO GL-NARRATIVE.
+           WRITE GL-EXTRACT-LINE FROM GL-EXTRACT-REC.
+
+           MOVE WS-GL-INT-INCOME     TO GL-GL-ACCOUNT.
+           SET GL-IS-CREDIT          TO TRUE.
+           WRITE GL-EXTRACT-LINE FROM GL-EXTRACT-REC.
+       4500-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 8000-READ-ACCOUNT
+      *----------------------------------------------------------------
+       8000-READ-ACCOUNT.
+           READ LOAN-ACCOUNTS
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+               NOT AT END
+                   ADD 1 TO WS-ACCTS-READ
+           END-READ.
+       8000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 9000-TERMINATE
+      *----------------------------------------------------------------
+       9000-TERMINATE.
+           PERFORM 9500-WRITE-CONTROL-TOTALS THRU 9500-EXIT.
+
+           CLOSE LOAN-ACCOUNTS
+                 INTEREST-REGISTER
+                 AMORT-SCHEDULE
+                 AMORT-EXPORT
+                 CI-EXCEPTIONS
+                 GL-EXTRACT
+                 SHARED-EXCEPTION-LOG.
+       9000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 9500-WRITE-CONTROL-TOTALS - RECONCILES ACCOUNTS READ AGAINST
+      * ACCOUNTS PROCESSED PLUS ACCOUNTS REJECTED BY THE EDIT.
+      *----------------------------------------------------------------
+       9500-WRITE-CONTROL-TOTALS.
+           MOVE WS-ACCTS-READ      TO CT-RECORDS-READ.
+           MOVE WS-ACCTS-PROCESSED TO CT-RECORDS-PROCESSED.
+           IF WS-ACCTS-READ = WS-ACCTS-PROCESSED + WS-ACCTS-REJECTED
+               MOVE "IN BALANCE"  TO CT-RECONCILE-MSG
+           ELSE
+               MOVE "OUT OF BAL" TO CT-RECONCILE-MSG
+           END-IF.
+           WRITE REGISTER-LINE FROM CONTROL-TOTAL-LINE.
+       9500-EXIT.
+           EXIT.
